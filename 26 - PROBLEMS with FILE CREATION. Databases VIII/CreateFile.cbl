@@ -10,13 +10,48 @@
        FILE SECTION.
        COPY "LogicFile.cbl".
        WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
        PROCEDURE DIVISION.
 
        OPENING-PROCEDURE.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+      *A same-day backup is taken before the master is opened for
+      *update, so a bad run always has a copy to recover from.
+       CALL "EmployeeBackupUtility".
        OPEN OUTPUT EMPLOYEES-FILE.
+       PERFORM REPORT-EMPLOYEES-FILE-STATUS.
 
        CLOSING-PROCEDURE.
        CLOSE EMPLOYEES-FILE.
-       DISPLAY "The file was created successfully."
-           STOP RUN.
+       IF EMPLOYEES-FILE-STATUS = "00"
+           DISPLAY "The file was created successfully."
+       END-IF.
+       STOP RUN.
+
+      *Translates EMPLOYEES-FILE-STATUS into plain language.
+       REPORT-EMPLOYEES-FILE-STATUS.
+       EVALUATE EMPLOYEES-FILE-STATUS
+           WHEN "00"
+               CONTINUE
+           WHEN "37"
+               DISPLAY "File status: invalid open mode for"
+                   " employees.dat."
+           WHEN "41"
+               DISPLAY "File status: employees.dat is already open."
+           WHEN "91"
+               DISPLAY "File status: employees.dat is locked by"
+                   " another user."
+           WHEN "92"
+               DISPLAY "File status: a resource needed by"
+                   " employees.dat is unavailable."
+           WHEN OTHER
+               DISPLAY "File status: unexpected I/O error on"
+                   " employees.dat, status code "
+                   EMPLOYEES-FILE-STATUS.
        END PROGRAM CreateFile.
\ No newline at end of file
