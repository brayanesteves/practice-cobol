@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UpdatingRecordsInIndexedFiles.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "PhysicalFile.cbl".
+       COPY "AuditPhysicalFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LogicFile.cbl".
+       COPY "AuditLogicFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       77  RECORD-FOUND PIC X.
+       77  FIELD-EMPLOYEES-ID PIC Z(5).
+       77  FIELD-CHOICE PIC X.
+       77  RECORD-WAS-EDITED PIC X.
+       77  PHONE-IS-VALID PIC X.
+
+       01  AUDIT-DATE PIC 9(8).
+       01  AUDIT-TIME PIC 9(8).
+       01  AUDIT-ID-DISPLAY PIC 9(6).
+       01  AUDIT-ACTION PIC X(10).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+      *A same-day backup is taken before the master is opened for
+      *update, so a bad run always has a copy to recover from.
+       CALL "EmployeeBackupUtility".
+       OPEN I-O EMPLOYEES-FILE.
+       IF EMPLOYEES-FILE-STATUS NOT = "00"
+           DISPLAY "Error opening employees.dat, status code "
+               EMPLOYEES-FILE-STATUS ".".
+       OPEN EXTEND AUDIT-FILE.
+       PERFORM GET-EMPLOYEE-RECORD.
+       PERFORM UPDATE-LOGS
+       UNTIL EMPLOYEES-ID = ZEROES.
+       CLOSE EMPLOYEES-FILE.
+       CLOSE AUDIT-FILE.
+       END-PROGRAM.
+       STOP RUN.
+
+       GET-EMPLOYEE-RECORD.
+       PERFORM START-EMPLOYEE-REGISTRATION.
+       PERFORM ENTER-EMPLOYEE-ID-NUMBER.
+       MOVE "N" TO RECORD-FOUND.
+       PERFORM FIND-REGISTER-EMPLOYEE
+           UNTIL RECORD-FOUND = "Y" OR EMPLOYEES-ID = ZEROES.
+       START-EMPLOYEE-REGISTRATION.
+       MOVE SPACE TO EMPLOYEES-RECORD.
+       MOVE ZEROES TO EMPLOYEES-ID.
+       ENTER-EMPLOYEE-ID-NUMBER.
+       DISPLAY " ".
+       DISPLAY "Enter an employee ID number." .
+       DISPLAY "Enter a number from 1 to 99999.".
+       DISPLAY "Enter anything else to exit.".
+       ACCEPT FIELD-EMPLOYEES-ID.
+       MOVE FIELD-EMPLOYEES-ID TO EMPLOYEES-ID.
+       FIND-REGISTER-EMPLOYEE.
+       PERFORM READ-RECORD-EMPLOYEE.
+       IF RECORD-FOUND = "N"
+       DISPLAY "No record was found with that ID."
+       PERFORM ENTER-EMPLOYEE-ID-NUMBER.
+       READ-RECORD-EMPLOYEE.
+       MOVE "Y" TO RECORD-FOUND.
+       READ EMPLOYEES-FILE RECORD
+       INVALID KEY
+       MOVE "N" TO RECORD-FOUND.
+
+       UPDATE-LOGS.
+       PERFORM SHOW-ALL-FIELDS.
+       MOVE "N" TO RECORD-WAS-EDITED.
+       MOVE SPACE TO FIELD-CHOICE.
+       PERFORM EDIT-ONE-FIELD
+       UNTIL FIELD-CHOICE = "6".
+       IF RECORD-WAS-EDITED = "Y"
+       PERFORM REWRITE-RECORD.
+       PERFORM GET-EMPLOYEE-RECORD.
+
+       EDIT-ONE-FIELD.
+       PERFORM CHOOSE-FIELD-TO-UPDATE
+       UNTIL FIELD-CHOICE = "1" OR "2" OR "3" OR "4" OR "5" OR "6".
+       IF FIELD-CHOICE NOT = "6"
+       PERFORM RETYPE-CHOSEN-FIELD
+       MOVE "Y" TO RECORD-WAS-EDITED
+       PERFORM SHOW-ALL-FIELDS
+       MOVE SPACE TO FIELD-CHOICE.
+
+       SHOW-ALL-FIELDS.
+       DISPLAY " ".
+       PERFORM SHOW-EMPLOYEE-ID.
+       PERFORM SHOW-EMPLOYEE-NAME.
+       PERFORM SHOW-EMPLOYEE-LASTNAME.
+       PERFORM SHOW-EMPLOYEE-AGE.
+       PERFORM SHOW-EMPLOYEE-PHONE.
+       PERFORM SHOW-EMPLOYEE-ADDRESS.
+       PERFORM SHOW-EMPLOYEE-DEPARTMENT.
+       PERFORM SHOW-EMPLOYEE-JOB-TITLE.
+       DISPLAY " ".
+       SHOW-EMPLOYEE-ID.
+       DISPLAY "ID: " EMPLOYEES-ID.
+       SHOW-EMPLOYEE-NAME.
+       DISPLAY "1 - NAME: " EMPLOYEES-NAME.
+       SHOW-EMPLOYEE-LASTNAME.
+       DISPLAY "2 - LASTNAMES: " EMPLOYEES-LASTNAMES.
+       SHOW-EMPLOYEE-AGE.
+       DISPLAY "3 - AGE: " EMPLOYEES-AGE.
+       SHOW-EMPLOYEE-PHONE.
+       DISPLAY "4 - PHONE: " EMPLOYEES-PHONE.
+       SHOW-EMPLOYEE-ADDRESS.
+       DISPLAY "5 - ADDRESS: " EMPLOYEES-ADDRESS.
+       SHOW-EMPLOYEE-DEPARTMENT.
+       DISPLAY "DEPARTMENT: " EMPLOYEES-DEPARTMENT.
+       SHOW-EMPLOYEE-JOB-TITLE.
+       DISPLAY "JOB TITLE: " EMPLOYEES-JOB-TITLE.
+
+       CHOOSE-FIELD-TO-UPDATE.
+       DISPLAY "Which field do you want to correct?".
+       DISPLAY "6 - Done. Save and go to the next ID.".
+       ACCEPT FIELD-CHOICE.
+       IF FIELD-CHOICE NOT = "1" AND "2" AND "3" AND "4" AND "5"
+           AND "6"
+       DISPLAY "You must enter a number from 1 to 6.".
+
+       RETYPE-CHOSEN-FIELD.
+       EVALUATE FIELD-CHOICE
+           WHEN "1"
+               DISPLAY "ENTER a name of employees: "
+               ACCEPT EMPLOYEES-NAME
+           WHEN "2"
+               DISPLAY "ENTER a lastname: "
+               ACCEPT EMPLOYEES-LASTNAMES
+           WHEN "3"
+               DISPLAY "ENTER the age: "
+               ACCEPT EMPLOYEES-AGE
+           WHEN "4"
+               PERFORM RETYPE-PHONE
+           WHEN "5"
+               PERFORM RETYPE-ADDRESS
+       END-EVALUATE.
+
+      *Re-prompts until the phone number is keyed as NNN-NNN-NNN, the
+      *same validation AddData applies when a phone is first keyed.
+       RETYPE-PHONE.
+       MOVE "N" TO PHONE-IS-VALID.
+       PERFORM GET-PHONE-INPUT
+           UNTIL PHONE-IS-VALID = "Y".
+
+       GET-PHONE-INPUT.
+       DISPLAY "ENTER the country code (e.g. +1): ".
+       ACCEPT EMPLOYEES-PHONE-COUNTRY-CODE.
+       DISPLAY "ENTER phone as NNN-NNN-NNN: ".
+       ACCEPT EMPLOYEES-PHONE-NUMBER.
+       MOVE "Y" TO PHONE-IS-VALID.
+       IF EMPLOYEES-PHONE-NUMBER (1:3) NOT NUMERIC
+           OR EMPLOYEES-PHONE-NUMBER (4:1) NOT = "-"
+           OR EMPLOYEES-PHONE-NUMBER (5:3) NOT NUMERIC
+           OR EMPLOYEES-PHONE-NUMBER (8:1) NOT = "-"
+           OR EMPLOYEES-PHONE-NUMBER (9:3) NOT NUMERIC
+           MOVE "N" TO PHONE-IS-VALID
+           DISPLAY "Phone number must be in NNN-NNN-NNN format.".
+
+      *Prompts separately for each subfield so a foreign address is
+      *not crammed into one short domestic-sized field.
+       RETYPE-ADDRESS.
+       DISPLAY "ENTER the street: ".
+       ACCEPT EMPLOYEES-STREET.
+       DISPLAY "ENTER the city: ".
+       ACCEPT EMPLOYEES-CITY.
+       DISPLAY "ENTER the postal code: ".
+       ACCEPT EMPLOYEES-POSTAL-CODE.
+       DISPLAY "ENTER the country: ".
+       ACCEPT EMPLOYEES-COUNTRY.
+
+       REWRITE-RECORD.
+       REWRITE EMPLOYEES-RECORD
+           INVALID KEY
+               DISPLAY "Error updating employee record."
+           NOT INVALID KEY
+               MOVE "UPDATE" TO AUDIT-ACTION
+               PERFORM WRITE-AUDIT-RECORD
+       END-REWRITE.
+
+       WRITE-AUDIT-RECORD.
+       ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+       ACCEPT AUDIT-TIME FROM TIME.
+       MOVE EMPLOYEES-ID TO AUDIT-ID-DISPLAY.
+       STRING AUDIT-DATE      DELIMITED BY SIZE
+           " "                DELIMITED BY SIZE
+           AUDIT-TIME         DELIMITED BY SIZE
+           " ID:"             DELIMITED BY SIZE
+           AUDIT-ID-DISPLAY   DELIMITED BY SIZE
+           " ACTION:"         DELIMITED BY SIZE
+           AUDIT-ACTION       DELIMITED BY SPACE
+           INTO AUDIT-LINE.
+       WRITE AUDIT-LINE.
+
+       END PROGRAM UpdatingRecordsInIndexedFiles.
