@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeLastNameSearch.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "PhysicalFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LogicFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  SEARCH-LASTNAMES PIC X(25).
+       01  SEARCH-LENGTH PIC 9(2) VALUE ZERO.
+       01  READ-ALL PIC X.
+       01  KEEP-SEARCHING PIC X.
+       01  MATCH-COUNT PIC 9(5) VALUE ZERO.
+       01  MATCH-COUNT-DISPLAY PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+      *Looks a record up by the start of the last name instead of
+      *requiring the operator to already know the EMPLOYEES-ID.
+       PROGRAM-BEGIN.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+       OPEN INPUT EMPLOYEES-FILE.
+       DISPLAY "Enter the start of a last name to search for:".
+       ACCEPT SEARCH-LASTNAMES.
+       MOVE ZERO TO SEARCH-LENGTH.
+       INSPECT SEARCH-LASTNAMES TALLYING SEARCH-LENGTH
+           FOR CHARACTERS BEFORE INITIAL SPACE.
+       IF SEARCH-LENGTH = ZERO
+           DISPLAY "No search text entered."
+           GO TO SEARCH-EXIT.
+       MOVE SPACES TO EMPLOYEES-LASTNAMES.
+       MOVE SEARCH-LASTNAMES TO EMPLOYEES-LASTNAMES.
+       START EMPLOYEES-FILE KEY IS >= EMPLOYEES-LASTNAMES
+           INVALID KEY
+               DISPLAY "No matching records found."
+           NOT INVALID KEY
+               PERFORM BROWSE-MATCHES
+       END-START.
+       MOVE MATCH-COUNT TO MATCH-COUNT-DISPLAY.
+       DISPLAY "Matches found: " MATCH-COUNT-DISPLAY.
+       SEARCH-EXIT.
+       CLOSE EMPLOYEES-FILE.
+       GOBACK.
+
+       BROWSE-MATCHES.
+       MOVE "0" TO READ-ALL.
+       MOVE "Y" TO KEEP-SEARCHING.
+       PERFORM READ-NEXT-RECORD.
+       PERFORM CHECK-AND-SHOW-RECORD
+           UNTIL READ-ALL = "1" OR KEEP-SEARCHING = "N".
+
+       READ-NEXT-RECORD.
+       READ EMPLOYEES-FILE NEXT RECORD
+       AT END MOVE "1" TO READ-ALL.
+
+       CHECK-AND-SHOW-RECORD.
+       IF EMPLOYEES-LASTNAMES (1:SEARCH-LENGTH) =
+               SEARCH-LASTNAMES (1:SEARCH-LENGTH)
+           PERFORM DISPLAY-MATCH
+           PERFORM READ-NEXT-RECORD
+       ELSE
+           MOVE "N" TO KEEP-SEARCHING.
+
+       DISPLAY-MATCH.
+       DISPLAY "ID: " EMPLOYEES-ID " Name: " EMPLOYEES-NAME
+           " Lastnames: " EMPLOYEES-LASTNAMES
+           " Department: " EMPLOYEES-DEPARTMENT.
+       ADD 1 TO MATCH-COUNT.
+
+       END PROGRAM EmployeeLastNameSearch.
