@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeSortedRoster.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "PhysicalFile.cbl".
+
+       SELECT SORT-WORK-FILE
+       ASSIGN TO "sortwork.tmp".
+
+       SELECT ROSTER-REPORT-FILE
+       ASSIGN TO "sortedroster.rpt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LogicFile.cbl".
+
+      *Extract record the file gets SORTed into; the leading fields
+      *are whichever key the operator chose, so ASCENDING KEY on this
+      *record always sorts on the fields the report is keyed by.
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SORT-DEPARTMENT PIC X(20).
+           05  SORT-LASTNAMES PIC X(25).
+           05  SORT-ID PIC 9(6).
+           05  SORT-NAME PIC X(25).
+           05  SORT-AGE PIC 9(3).
+           05  SORT-PHONE PIC X(15).
+           05  SORT-JOB-TITLE PIC X(20).
+
+       FD  ROSTER-REPORT-FILE.
+       01  REPORT-LINE PIC X(96).
+
+       WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  READ-ALL PIC X.
+       01  SORT-CHOICE PIC X.
+       01  TOTAL-EMPLOYEES PIC 9(5) VALUE ZERO.
+
+       01  HEADING-LINE-1.
+           05  FILLER PIC X(8) VALUE "ID".
+           05  FILLER PIC X(27) VALUE "NAME".
+           05  FILLER PIC X(27) VALUE "LASTNAMES".
+           05  FILLER PIC X(22) VALUE "DEPARTMENT".
+           05  FILLER PIC X(12) VALUE "PHONE".
+
+       01  DETAIL-LINE.
+           05  DL-ID PIC Z(5)9.
+           05  FILLER PIC X(2) VALUE SPACES.
+           05  DL-NAME PIC X(25).
+           05  DL-LASTNAMES PIC X(25).
+           05  FILLER PIC X(1) VALUE SPACES.
+           05  DL-DEPARTMENT PIC X(20).
+           05  FILLER PIC X(2) VALUE SPACES.
+           05  DL-PHONE PIC X(15).
+
+       01  TOTAL-LINE.
+           05  FILLER PIC X(22) VALUE "TOTAL EMPLOYEES LISTED:".
+           05  TL-TOTAL PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+       DISPLAY "Sort the roster by Last Name (L) or by Department"
+           " then Name (D)?".
+       ACCEPT SORT-CHOICE.
+       IF SORT-CHOICE = "l"
+           MOVE "L" TO SORT-CHOICE.
+       IF SORT-CHOICE = "d"
+           MOVE "D" TO SORT-CHOICE.
+       IF SORT-CHOICE = "D"
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-DEPARTMENT SORT-LASTNAMES
+               INPUT PROCEDURE IS LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS WRITE-SORTED-REPORT
+       ELSE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-LASTNAMES
+               INPUT PROCEDURE IS LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS WRITE-SORTED-REPORT.
+       DISPLAY "Sorted roster written to sortedroster.rpt.".
+       END-PROGRAM.
+       STOP RUN.
+
+       LOAD-SORT-FILE.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+       OPEN INPUT EMPLOYEES-FILE.
+       MOVE "0" TO READ-ALL.
+       PERFORM READ-NEXT-RECORD.
+       PERFORM RELEASE-ONE-RECORD
+           UNTIL READ-ALL = "1".
+       CLOSE EMPLOYEES-FILE.
+
+       RELEASE-ONE-RECORD.
+       MOVE EMPLOYEES-DEPARTMENT TO SORT-DEPARTMENT.
+       MOVE EMPLOYEES-LASTNAMES TO SORT-LASTNAMES.
+       MOVE EMPLOYEES-ID TO SORT-ID.
+       MOVE EMPLOYEES-NAME TO SORT-NAME.
+       MOVE EMPLOYEES-AGE TO SORT-AGE.
+       MOVE EMPLOYEES-PHONE TO SORT-PHONE.
+       MOVE EMPLOYEES-JOB-TITLE TO SORT-JOB-TITLE.
+       RELEASE SORT-RECORD.
+       PERFORM READ-NEXT-RECORD.
+
+       READ-NEXT-RECORD.
+       READ EMPLOYEES-FILE NEXT RECORD
+       AT END MOVE "1" TO READ-ALL.
+
+       WRITE-SORTED-REPORT.
+       OPEN OUTPUT ROSTER-REPORT-FILE.
+       MOVE SPACES TO REPORT-LINE.
+       MOVE HEADING-LINE-1 TO REPORT-LINE.
+       WRITE REPORT-LINE.
+       MOVE "0" TO READ-ALL.
+       PERFORM RETURN-NEXT-SORTED-RECORD.
+       PERFORM WRITE-DETAIL-LINE
+           UNTIL READ-ALL = "1".
+       MOVE TOTAL-EMPLOYEES TO TL-TOTAL.
+       MOVE SPACES TO REPORT-LINE.
+       WRITE REPORT-LINE.
+       MOVE SPACES TO REPORT-LINE.
+       MOVE TOTAL-LINE TO REPORT-LINE.
+       WRITE REPORT-LINE.
+       CLOSE ROSTER-REPORT-FILE.
+
+       RETURN-NEXT-SORTED-RECORD.
+       RETURN SORT-WORK-FILE
+       AT END MOVE "1" TO READ-ALL.
+
+       WRITE-DETAIL-LINE.
+       MOVE SORT-ID TO DL-ID.
+       MOVE SORT-NAME TO DL-NAME.
+       MOVE SORT-LASTNAMES TO DL-LASTNAMES.
+       MOVE SORT-DEPARTMENT TO DL-DEPARTMENT.
+       MOVE SORT-PHONE TO DL-PHONE.
+       MOVE SPACES TO REPORT-LINE.
+       MOVE DETAIL-LINE TO REPORT-LINE.
+       WRITE REPORT-LINE.
+       ADD 1 TO TOTAL-EMPLOYEES.
+       PERFORM RETURN-NEXT-SORTED-RECORD.
+
+       END PROGRAM EmployeeSortedRoster.
