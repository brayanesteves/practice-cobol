@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeControlReconciliation.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "PhysicalFile.cbl".
+       COPY "ControlPhysicalFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LogicFile.cbl".
+       COPY "ControlLogicFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  CONTROL-FILE-STATUS PIC X(2).
+       01  ACTUAL-ACTIVE-COUNT PIC 9(7) VALUE ZERO.
+       01  EXPECTED-ACTIVE-COUNT PIC 9(7) VALUE ZERO.
+       01  ACTUAL-COUNT-DISPLAY PIC Z(6)9.
+       01  EXPECTED-COUNT-DISPLAY PIC Z(6)9.
+
+       PROCEDURE DIVISION.
+      *Nightly check that the control file's running total of active
+      *employees still agrees with a fresh sequential scan of
+      *EMPLOYEES-FILE, so a partial write or interrupted job gets
+      *caught instead of silently drifting. The control count is kept
+      *as an active-employee count (incremented on add, decremented on
+      *terminate) rather than a raw record count, since routine
+      *maintenance never physically deletes a record from
+      *EMPLOYEES-FILE - the one exception is EmployeeRetentionPurge,
+      *which does DELETE an already-terminated (already inactive)
+      *record once it ages past the retention period, so it never
+      *changes the active count this reconciliation checks.
+       PROGRAM-BEGIN.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+       OPEN INPUT EMPLOYEES-FILE.
+       OPEN INPUT CONTROL-FILE.
+       PERFORM READ-CONTROL-COUNT.
+       PERFORM COUNT-ACTIVE-EMPLOYEES.
+       CLOSE EMPLOYEES-FILE.
+       CLOSE CONTROL-FILE.
+       PERFORM SHOW-RECONCILIATION-RESULT.
+       GOBACK.
+
+       READ-CONTROL-COUNT.
+       MOVE "01" TO CONTROL-KEY.
+       READ CONTROL-FILE RECORD
+           INVALID KEY
+               DISPLAY "Error reading the control record."
+           NOT INVALID KEY
+               MOVE CONTROL-COUNT TO EXPECTED-ACTIVE-COUNT
+       END-READ.
+
+       COUNT-ACTIVE-EMPLOYEES.
+       MOVE ZERO TO ACTUAL-ACTIVE-COUNT.
+       MOVE LOW-VALUES TO EMPLOYEES-ID.
+       START EMPLOYEES-FILE
+           KEY IS NOT LESS THAN EMPLOYEES-ID
+           INVALID KEY
+               CONTINUE
+       END-START.
+       PERFORM SCAN-ONE-EMPLOYEE-RECORD
+           UNTIL EMPLOYEES-FILE-STATUS NOT = "00".
+
+       SCAN-ONE-EMPLOYEE-RECORD.
+       READ EMPLOYEES-FILE NEXT RECORD
+           AT END
+               MOVE "10" TO EMPLOYEES-FILE-STATUS
+           NOT AT END
+               IF EMPLOYEES-ACTIVE
+                   ADD 1 TO ACTUAL-ACTIVE-COUNT
+       END-READ.
+
+       SHOW-RECONCILIATION-RESULT.
+       MOVE EXPECTED-ACTIVE-COUNT TO EXPECTED-COUNT-DISPLAY.
+       MOVE ACTUAL-ACTIVE-COUNT TO ACTUAL-COUNT-DISPLAY.
+       IF EXPECTED-ACTIVE-COUNT = ACTUAL-ACTIVE-COUNT
+           DISPLAY "Control total reconciled: " ACTUAL-COUNT-DISPLAY
+               " active employees."
+       ELSE
+           DISPLAY "CONTROL TOTAL DISCREPANCY:"
+           DISPLAY "  Control file expects " EXPECTED-COUNT-DISPLAY
+               " active employees."
+           DISPLAY "  Actual scan found     " ACTUAL-COUNT-DISPLAY
+               " active employees.".
+
+       END PROGRAM EmployeeControlReconciliation.
