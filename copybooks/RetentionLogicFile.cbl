@@ -0,0 +1,19 @@
+       FD RETENTION-ARCHIVE.
+       01 RETENTION-RECORD.
+           05 RETENTION-ID PIC 9(6).
+           05 RETENTION-NAME PIC X(25).
+           05 RETENTION-LASTNAMES PIC X(25).
+           05 RETENTION-AGE PIC 9(3).
+           05 RETENTION-PHONE.
+               10 RETENTION-PHONE-COUNTRY-CODE PIC X(4).
+               10 RETENTION-PHONE-NUMBER PIC X(11).
+           05 RETENTION-ADDRESS.
+               10 RETENTION-STREET PIC X(35).
+               10 RETENTION-CITY PIC X(20).
+               10 RETENTION-POSTAL-CODE PIC X(10).
+               10 RETENTION-COUNTRY PIC X(20).
+           05 RETENTION-DEPARTMENT PIC X(20).
+           05 RETENTION-JOB-TITLE PIC X(20).
+           05 RETENTION-HIRE-DATE PIC 9(8).
+           05 RETENTION-TERM-DATE PIC 9(8).
+           05 RETENTION-STATUS PIC X(1).
