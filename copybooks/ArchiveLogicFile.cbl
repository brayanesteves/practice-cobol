@@ -0,0 +1,19 @@
+       FD EMPLOYEES-ARCHIVE.
+       01 ARCHIVE-RECORD.
+           05 ARCHIVE-ID PIC 9(6).
+           05 ARCHIVE-NAME PIC X(25).
+           05 ARCHIVE-LASTNAMES PIC X(25).
+           05 ARCHIVE-AGE PIC 9(3).
+           05 ARCHIVE-PHONE.
+               10 ARCHIVE-PHONE-COUNTRY-CODE PIC X(4).
+               10 ARCHIVE-PHONE-NUMBER PIC X(11).
+           05 ARCHIVE-ADDRESS.
+               10 ARCHIVE-STREET PIC X(35).
+               10 ARCHIVE-CITY PIC X(20).
+               10 ARCHIVE-POSTAL-CODE PIC X(10).
+               10 ARCHIVE-COUNTRY PIC X(20).
+           05 ARCHIVE-DEPARTMENT PIC X(20).
+           05 ARCHIVE-JOB-TITLE PIC X(20).
+           05 ARCHIVE-HIRE-DATE PIC 9(8).
+           05 ARCHIVE-TERM-DATE PIC 9(8).
+           05 ARCHIVE-STATUS PIC X(1).
