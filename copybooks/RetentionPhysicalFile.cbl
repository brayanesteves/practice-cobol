@@ -0,0 +1,10 @@
+      *Separate retention archive for terminated employees purged off
+      *the live master once they age past the configured retention
+      *period, kept apart from EMPLOYEES-ARCHIVE (which instead holds
+      *a snapshot taken at the moment of termination).
+       SELECT RETENTION-ARCHIVE
+       ASSIGN TO "retention.arc"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS RETENTION-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS RETENTION-FILE-STATUS.
