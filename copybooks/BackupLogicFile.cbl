@@ -0,0 +1,19 @@
+       FD BACKUP-FILE.
+       01 BACKUP-RECORD.
+           05 BACKUP-ID PIC 9(6).
+           05 BACKUP-NAME PIC X(25).
+           05 BACKUP-LASTNAMES PIC X(25).
+           05 BACKUP-AGE PIC 9(3).
+           05 BACKUP-PHONE.
+               10 BACKUP-PHONE-COUNTRY-CODE PIC X(4).
+               10 BACKUP-PHONE-NUMBER PIC X(11).
+           05 BACKUP-ADDRESS.
+               10 BACKUP-STREET PIC X(35).
+               10 BACKUP-CITY PIC X(20).
+               10 BACKUP-POSTAL-CODE PIC X(10).
+               10 BACKUP-COUNTRY PIC X(20).
+           05 BACKUP-DEPARTMENT PIC X(20).
+           05 BACKUP-JOB-TITLE PIC X(20).
+           05 BACKUP-HIRE-DATE PIC 9(8).
+           05 BACKUP-TERM-DATE PIC 9(8).
+           05 BACKUP-STATUS PIC X(1).
