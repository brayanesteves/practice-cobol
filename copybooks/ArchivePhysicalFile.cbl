@@ -0,0 +1,6 @@
+       SELECT EMPLOYEES-ARCHIVE
+       ASSIGN TO "employees.arc"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS ARCHIVE-ID
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS ARCHIVE-FILE-STATUS.
