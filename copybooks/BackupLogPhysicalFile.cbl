@@ -0,0 +1,3 @@
+       SELECT BACKUP-LOG
+       ASSIGN TO "backup.log"
+       ORGANIZATION IS LINE SEQUENTIAL.
