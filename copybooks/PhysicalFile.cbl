@@ -0,0 +1,16 @@
+      *The physical file name is dynamic so a test run can be pointed
+      *at a scratch copy instead of the real data (see
+      *EmployeesDataFileName.cbl).
+       SELECT EMPLOYEES-FILE
+       ASSIGN TO EMPLOYEES-DATA-FILE
+       ORGANIZATION IS INDEXED
+      *Primary key 'EMPLOYEES-KEY'.
+       RECORD KEY IS EMPLOYEES-ID
+      *Alternate key so a last-name search can START into the file
+      *instead of scanning it sequentially from the top.
+       ALTERNATE RECORD KEY IS EMPLOYEES-LASTNAMES WITH DUPLICATES
+      *Alternate key for a direct keyed READ by phone number, for
+      *incoming-call lookups where only the phone number is known.
+       ALTERNATE RECORD KEY IS EMPLOYEES-PHONE WITH DUPLICATES
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS EMPLOYEES-FILE-STATUS.
