@@ -0,0 +1,8 @@
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+           05 CONTROL-KEY PIC X(2).
+           05 CONTROL-COUNT PIC 9(7).
+      *Highest EMPLOYEES-ID keyed so far, kept alongside CONTROL-COUNT
+      *so a capacity check can watch both how many employees are on
+      *file and how close the ID range is running to exhaustion.
+           05 CONTROL-LAST-ID-USED PIC 9(6).
