@@ -0,0 +1,10 @@
+      *Single-record running total of active employees, kept in step
+      *with WRITTE-DATAS (AddData) and TERMINATE-RECORD (Deleting...)
+      *so a reconciliation run can catch a partial-write or interrupted
+      *job instead of letting the count silently drift from reality.
+       SELECT CONTROL-FILE
+       ASSIGN TO "control.dat"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS CONTROL-KEY
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS CONTROL-FILE-STATUS.
