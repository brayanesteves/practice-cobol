@@ -0,0 +1,2 @@
+       FD AUDIT-FILE.
+       01 AUDIT-LINE PIC X(80).
