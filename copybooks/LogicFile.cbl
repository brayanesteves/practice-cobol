@@ -0,0 +1,32 @@
+       FD EMPLOYEES-FILE.
+       01 EMPLOYEES-RECORD.
+           05 EMPLOYEES-ID PIC 9(6).
+           05 EMPLOYEES-NAME PIC X(25).
+           05 EMPLOYEES-LASTNAMES PIC X(25).
+           05 EMPLOYEES-AGE PIC 9(3).
+              88 EMPLOYEES-AGE-IN-RANGE VALUE 16 THRU 75.
+      *Same benefits-eligibility brackets demonstrated in
+      *LevelOfExecution88.cbl, applied here so the real employee master
+      *can be classified instead of a throwaway ACCEPTed age.
+              88 EMPLOYEES-AGE-MATURE VALUE 40 THRU 65.
+              88 EMPLOYEES-AGE-ANACIAN VALUE 66 THRU 100.
+      *Phone carries a country code subfield so remote staff outside
+      *the country can be reached; EMPLOYEES-PHONE-NUMBER keeps the
+      *domestic NNN-NNN-NNN shape validated elsewhere.
+           05 EMPLOYEES-PHONE.
+               10 EMPLOYEES-PHONE-COUNTRY-CODE PIC X(4).
+               10 EMPLOYEES-PHONE-NUMBER PIC X(11).
+      *Split into subfields so a foreign address is not crammed into
+      *one short domestic-sized field.
+           05 EMPLOYEES-ADDRESS.
+               10 EMPLOYEES-STREET PIC X(35).
+               10 EMPLOYEES-CITY PIC X(20).
+               10 EMPLOYEES-POSTAL-CODE PIC X(10).
+               10 EMPLOYEES-COUNTRY PIC X(20).
+           05 EMPLOYEES-DEPARTMENT PIC X(20).
+           05 EMPLOYEES-JOB-TITLE PIC X(20).
+           05 EMPLOYEES-HIRE-DATE PIC 9(8).
+           05 EMPLOYEES-TERM-DATE PIC 9(8).
+           05 EMPLOYEES-STATUS PIC X(1).
+               88 EMPLOYEES-ACTIVE VALUE "A".
+               88 EMPLOYEES-TERMINATED VALUE "T".
