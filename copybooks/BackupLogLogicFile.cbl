@@ -0,0 +1,5 @@
+       FD BACKUP-LOG.
+       01 BACKUP-LOG-LINE.
+           05 BACKUP-LOG-DATE PIC 9(8).
+           05 FILLER PIC X(1).
+           05 BACKUP-LOG-FILE-NAME PIC X(20).
