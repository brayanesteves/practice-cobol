@@ -0,0 +1,6 @@
+       SELECT BACKUP-FILE
+       ASSIGN TO BACKUP-FILE-NAME
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS BACKUP-ID
+       ACCESS MODE IS SEQUENTIAL
+       FILE STATUS IS BACKUP-FILE-STATUS.
