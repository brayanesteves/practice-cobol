@@ -0,0 +1,3 @@
+       SELECT AUDIT-FILE
+       ASSIGN TO "audit.log"
+       ORGANIZATION IS LINE SEQUENTIAL.
