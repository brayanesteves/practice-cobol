@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeePayrollExtract.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "PhysicalFile.cbl".
+
+       SELECT PAYROLL-EXTRACT-FILE
+       ASSIGN TO "payroll.dat"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LogicFile.cbl".
+
+      *Fixed-format layout matching the payroll vendor's import spec:
+      *employee ID, name, lastnames, department, job title, hire date,
+      *and a one-character active/terminated status, each field
+      *blank- or zero-padded to a fixed width with no delimiters.
+       FD PAYROLL-EXTRACT-FILE.
+       01 PAYROLL-EXTRACT-RECORD.
+           05 PE-ID PIC 9(6).
+           05 PE-NAME PIC X(25).
+           05 PE-LASTNAMES PIC X(25).
+           05 PE-DEPARTMENT PIC X(20).
+           05 PE-JOB-TITLE PIC X(20).
+           05 PE-HIRE-DATE PIC 9(8).
+           05 PE-STATUS PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  READ-ALL PIC X.
+       01  RECORDS-EXTRACTED PIC 9(5) VALUE ZERO.
+       01  RECORDS-EXTRACTED-DISPLAY PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+      *Reads EMPLOYEES-FILE in EMPLOYEES-ID order and writes one
+      *fixed-format record per employee, giving payroll an actual
+      *interface file instead of someone re-keying data by hand.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+       PERFORM OPENING-PROCEDURE.
+       MOVE "0" TO READ-ALL.
+       PERFORM READ-NEXT-RECORD.
+       PERFORM WRITE-EXTRACT-RECORD
+           UNTIL READ-ALL = "1".
+       PERFORM CLOSING-PROCEDURE.
+       MOVE RECORDS-EXTRACTED TO RECORDS-EXTRACTED-DISPLAY.
+       DISPLAY "Extracted " RECORDS-EXTRACTED-DISPLAY
+           " employees to payroll.dat.".
+       END-PROGRAM.
+       STOP RUN.
+
+       OPENING-PROCEDURE.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+       OPEN INPUT EMPLOYEES-FILE.
+       OPEN OUTPUT PAYROLL-EXTRACT-FILE.
+
+       CLOSING-PROCEDURE.
+       CLOSE EMPLOYEES-FILE.
+       CLOSE PAYROLL-EXTRACT-FILE.
+
+       WRITE-EXTRACT-RECORD.
+       MOVE SPACES TO PAYROLL-EXTRACT-RECORD.
+       MOVE EMPLOYEES-ID TO PE-ID.
+       MOVE EMPLOYEES-NAME TO PE-NAME.
+       MOVE EMPLOYEES-LASTNAMES TO PE-LASTNAMES.
+       MOVE EMPLOYEES-DEPARTMENT TO PE-DEPARTMENT.
+       MOVE EMPLOYEES-JOB-TITLE TO PE-JOB-TITLE.
+       MOVE EMPLOYEES-HIRE-DATE TO PE-HIRE-DATE.
+       MOVE EMPLOYEES-STATUS TO PE-STATUS.
+       WRITE PAYROLL-EXTRACT-RECORD.
+       ADD 1 TO RECORDS-EXTRACTED.
+       PERFORM READ-NEXT-RECORD.
+
+       READ-NEXT-RECORD.
+       READ EMPLOYEES-FILE NEXT RECORD
+       AT END MOVE "1" TO READ-ALL.
+
+       END PROGRAM EmployeePayrollExtract.
