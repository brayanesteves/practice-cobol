@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeTestDataGenerator.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "PhysicalFile.cbl".
+       COPY "AuditPhysicalFile.cbl".
+       COPY "ControlPhysicalFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LogicFile.cbl".
+       COPY "AuditLogicFile.cbl".
+       COPY "ControlLogicFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  CONTROL-FILE-STATUS PIC X(2).
+       01  START-ID PIC 9(6).
+       01  RECORDS-TO-GENERATE PIC 9(5).
+       01  RECORDS-GENERATED PIC 9(5) VALUE ZERO.
+       01  RECORDS-REJECTED PIC 9(5) VALUE ZERO.
+       01  RECORDS-GENERATED-DISPLAY PIC Z(4)9.
+       01  RECORDS-REJECTED-DISPLAY PIC Z(4)9.
+       01  REJECTED-ID-DISPLAY PIC Z(5)9.
+       01  ID-DISPLAY PIC 9(6).
+       01  AUDIT-DATE PIC 9(8).
+       01  AUDIT-TIME PIC 9(8).
+       01  AUDIT-ID-DISPLAY PIC 9(6).
+       01  AUDIT-ACTION PIC X(10).
+
+       PROCEDURE DIVISION.
+      *Loads N placeholder employee records straight into EMPLOYEES-FILE
+      *with sequential IDs, so the indexed-file programs can be
+      *performance-tested at real volume instead of only against a
+      *handful of manually keyed records.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+       PERFORM OPENING-PROCEDURE.
+       DISPLAY "Enter the starting employee ID:".
+       ACCEPT START-ID.
+       DISPLAY "Enter how many synthetic records to generate:".
+       ACCEPT RECORDS-TO-GENERATE.
+       MOVE START-ID TO ID-DISPLAY.
+       PERFORM GENERATE-ONE-RECORD
+           RECORDS-TO-GENERATE TIMES.
+       PERFORM CLOSING-PROCEDURE.
+       MOVE RECORDS-GENERATED TO RECORDS-GENERATED-DISPLAY.
+       MOVE RECORDS-REJECTED TO RECORDS-REJECTED-DISPLAY.
+       DISPLAY "Generation complete. Loaded: "
+           RECORDS-GENERATED-DISPLAY
+           "  Rejected: " RECORDS-REJECTED-DISPLAY.
+       END-PROGRAM.
+       STOP RUN.
+
+       OPENING-PROCEDURE.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+      *A same-day backup is taken before the master is opened for
+      *update, so a bad run always has a copy to recover from.
+       CALL "EmployeeBackupUtility".
+       OPEN I-O EMPLOYEES-FILE.
+       IF EMPLOYEES-FILE-STATUS = "35"
+           OPEN OUTPUT EMPLOYEES-FILE
+           CLOSE EMPLOYEES-FILE
+           OPEN I-O EMPLOYEES-FILE.
+       OPEN EXTEND AUDIT-FILE.
+      *The control file is built the first time it is needed, the same
+      *way EMPLOYEES-FILE is, so every program that adds active
+      *employees keeps one shared running total regardless of which one
+      *creates it first.
+       OPEN I-O CONTROL-FILE.
+       IF CONTROL-FILE-STATUS = "35"
+           OPEN OUTPUT CONTROL-FILE
+           CLOSE CONTROL-FILE
+           OPEN I-O CONTROL-FILE
+           MOVE "01" TO CONTROL-KEY
+           MOVE ZERO TO CONTROL-COUNT
+           MOVE ZERO TO CONTROL-LAST-ID-USED
+           WRITE CONTROL-RECORD.
+
+       CLOSING-PROCEDURE.
+       CLOSE EMPLOYEES-FILE.
+       CLOSE AUDIT-FILE.
+       CLOSE CONTROL-FILE.
+
+       GENERATE-ONE-RECORD.
+       MOVE SPACE TO EMPLOYEES-RECORD.
+       MOVE ID-DISPLAY TO EMPLOYEES-ID.
+       STRING "TEST EMPLOYEE " ID-DISPLAY
+           DELIMITED BY SIZE INTO EMPLOYEES-NAME.
+       STRING "SYNTHETIC " ID-DISPLAY
+           DELIMITED BY SIZE INTO EMPLOYEES-LASTNAMES.
+       MOVE 30 TO EMPLOYEES-AGE.
+       MOVE "+1" TO EMPLOYEES-PHONE-COUNTRY-CODE.
+       MOVE "555-010-000" TO EMPLOYEES-PHONE-NUMBER.
+       STRING ID-DISPLAY " TEST STREET"
+           DELIMITED BY SIZE INTO EMPLOYEES-STREET.
+       MOVE "TESTVILLE" TO EMPLOYEES-CITY.
+       MOVE "00000" TO EMPLOYEES-POSTAL-CODE.
+       MOVE "TESTLAND" TO EMPLOYEES-COUNTRY.
+       MOVE "TEST DATA" TO EMPLOYEES-DEPARTMENT.
+       MOVE "SYNTHETIC" TO EMPLOYEES-JOB-TITLE.
+       MOVE ZERO TO EMPLOYEES-HIRE-DATE.
+       MOVE ZERO TO EMPLOYEES-TERM-DATE.
+       MOVE "A" TO EMPLOYEES-STATUS.
+       WRITE EMPLOYEES-RECORD
+           INVALID KEY
+               PERFORM RECORD-GENERATION-FAILED
+           NOT INVALID KEY
+               ADD 1 TO RECORDS-GENERATED
+               MOVE "GENERATE" TO AUDIT-ACTION
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM INCREMENT-CONTROL-COUNT
+       END-WRITE.
+       ADD 1 TO ID-DISPLAY.
+
+      *Keeps the control file's running total in step with the master,
+      *the same way INCREMENT-CONTROL-COUNT does in the interactive
+      *add program and the batch loader.
+       INCREMENT-CONTROL-COUNT.
+       MOVE "01" TO CONTROL-KEY.
+       READ CONTROL-FILE RECORD
+           INVALID KEY
+               DISPLAY "Error reading the control record."
+           NOT INVALID KEY
+               ADD 1 TO CONTROL-COUNT
+               IF EMPLOYEES-ID > CONTROL-LAST-ID-USED
+                   MOVE EMPLOYEES-ID TO CONTROL-LAST-ID-USED
+               END-IF
+               REWRITE CONTROL-RECORD
+                   INVALID KEY
+                       DISPLAY "Error updating the control record."
+               END-REWRITE
+       END-READ.
+
+       WRITE-AUDIT-RECORD.
+       ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+       ACCEPT AUDIT-TIME FROM TIME.
+       MOVE EMPLOYEES-ID TO AUDIT-ID-DISPLAY.
+       STRING AUDIT-DATE      DELIMITED BY SIZE
+           " "                DELIMITED BY SIZE
+           AUDIT-TIME         DELIMITED BY SIZE
+           " ID:"             DELIMITED BY SIZE
+           AUDIT-ID-DISPLAY   DELIMITED BY SIZE
+           " ACTION:"         DELIMITED BY SIZE
+           AUDIT-ACTION       DELIMITED BY SPACE
+           INTO AUDIT-LINE.
+       WRITE AUDIT-LINE.
+
+       RECORD-GENERATION-FAILED.
+       ADD 1 TO RECORDS-REJECTED.
+       MOVE EMPLOYEES-ID TO REJECTED-ID-DISPLAY.
+       DISPLAY "Rejected ID " REJECTED-ID-DISPLAY
+           " - duplicate employee ID or write error.".
+
+       END PROGRAM EmployeeTestDataGenerator.
