@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeBenefitsEligibilityReport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "PhysicalFile.cbl".
+
+       SELECT BENEFITS-REPORT-FILE
+       ASSIGN TO "benefits_eligibility.rpt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LogicFile.cbl".
+
+       FD BENEFITS-REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  READ-ALL PIC X.
+       01  LINES-ON-PAGE PIC 9(2) VALUE ZERO.
+       01  LINES-PER-PAGE PIC 9(2) VALUE 20.
+       01  PAGE-NUMBER PIC 9(4) VALUE ZERO.
+       01  TOTAL-EMPLOYEES PIC 9(5) VALUE ZERO.
+
+      *Same Mature/Anacian age brackets demonstrated in
+      *LevelOfExecution88.cbl, now applied to EMPLOYEES-AGE so the
+      *benefits-eligibility report reflects real employee data instead
+      *of a throwaway ACCEPTed value.
+       01  BRACKET-DISPLAY PIC X(12).
+
+       01  TODAYS-DATE.
+           05  TODAYS-YEAR PIC 9(4).
+           05  TODAYS-MONTH PIC 9(2).
+           05  TODAYS-DAY PIC 9(2).
+       01  TODAYS-DATE-DISPLAY PIC X(10).
+
+       01  HEADING-LINE-1.
+           05  FILLER PIC X(30) VALUE "BENEFITS ELIGIBILITY REPORT".
+           05  FILLER PIC X(10) VALUE "RUN DATE:".
+           05  HL1-RUN-DATE PIC X(10).
+           05  FILLER PIC X(8) VALUE "PAGE:".
+           05  HL1-PAGE-NUMBER PIC ZZZ9.
+
+       01  HEADING-LINE-2.
+           05  FILLER PIC X(8) VALUE "ID".
+           05  FILLER PIC X(27) VALUE "NAME".
+           05  FILLER PIC X(27) VALUE "LASTNAMES".
+           05  FILLER PIC X(6) VALUE "AGE".
+           05  FILLER PIC X(12) VALUE "BRACKET".
+
+       01  DETAIL-LINE.
+           05  DL-ID PIC Z(5)9.
+           05  FILLER PIC X(2) VALUE SPACES.
+           05  DL-NAME PIC X(25).
+           05  DL-LASTNAMES PIC X(25).
+           05  FILLER PIC X(1) VALUE SPACES.
+           05  DL-AGE PIC ZZ9.
+           05  FILLER PIC X(3) VALUE SPACES.
+           05  DL-BRACKET PIC X(12).
+
+       01  TOTAL-LINE.
+           05  FILLER PIC X(26) VALUE "TOTAL EMPLOYEES ELIGIBLE:".
+           05  TL-TOTAL PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+       PERFORM OPENING-PROCEDURE.
+       IF RETURN-CODE = ZERO
+           MOVE "0" TO READ-ALL
+           PERFORM READ-NEXT-ELIGIBLE-RECORD
+           IF READ-ALL = "1"
+               DISPLAY "No benefits-eligible employees found."
+           ELSE
+               PERFORM PRINT-HEADINGS
+               PERFORM PRINT-DETAIL-LINE
+                   UNTIL READ-ALL = "1"
+               PERFORM PRINT-TOTAL-LINE.
+       PERFORM CLOSING-PROCEDURE.
+       IF RETURN-CODE = ZERO
+           DISPLAY "Benefits eligibility report written to"
+               " benefits_eligibility.rpt.".
+       END-PROGRAM.
+       GOBACK.
+
+       OPENING-PROCEDURE.
+      *RETURN-CODE lets a batch driver that CALLs this program detect
+      *a failed open and stop the chain instead of pressing on.
+       MOVE ZERO TO RETURN-CODE.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+       OPEN INPUT EMPLOYEES-FILE.
+       IF EMPLOYEES-FILE-STATUS NOT = "00"
+           DISPLAY "Error opening employees.dat, status code "
+               EMPLOYEES-FILE-STATUS "."
+           MOVE 1 TO RETURN-CODE.
+       OPEN OUTPUT BENEFITS-REPORT-FILE.
+       ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
+       STRING TODAYS-MONTH "/" TODAYS-DAY "/" TODAYS-YEAR
+           DELIMITED BY SIZE INTO TODAYS-DATE-DISPLAY.
+
+       CLOSING-PROCEDURE.
+       CLOSE EMPLOYEES-FILE.
+       CLOSE BENEFITS-REPORT-FILE.
+
+       PRINT-HEADINGS.
+       ADD 1 TO PAGE-NUMBER.
+       MOVE TODAYS-DATE-DISPLAY TO HL1-RUN-DATE.
+       MOVE PAGE-NUMBER TO HL1-PAGE-NUMBER.
+       MOVE SPACES TO REPORT-LINE.
+       MOVE HEADING-LINE-1 TO REPORT-LINE.
+       WRITE REPORT-LINE.
+       MOVE SPACES TO REPORT-LINE.
+       MOVE HEADING-LINE-2 TO REPORT-LINE.
+       WRITE REPORT-LINE.
+       MOVE ZERO TO LINES-ON-PAGE.
+
+       PRINT-DETAIL-LINE.
+       IF LINES-ON-PAGE >= LINES-PER-PAGE
+           PERFORM PRINT-HEADINGS.
+       MOVE EMPLOYEES-ID TO DL-ID.
+       MOVE EMPLOYEES-NAME TO DL-NAME.
+       MOVE EMPLOYEES-LASTNAMES TO DL-LASTNAMES.
+       MOVE EMPLOYEES-AGE TO DL-AGE.
+       MOVE BRACKET-DISPLAY TO DL-BRACKET.
+       MOVE SPACES TO REPORT-LINE.
+       MOVE DETAIL-LINE TO REPORT-LINE.
+       WRITE REPORT-LINE.
+       ADD 1 TO LINES-ON-PAGE.
+       ADD 1 TO TOTAL-EMPLOYEES.
+       PERFORM READ-NEXT-ELIGIBLE-RECORD.
+
+       PRINT-TOTAL-LINE.
+       MOVE TOTAL-EMPLOYEES TO TL-TOTAL.
+       MOVE SPACES TO REPORT-LINE.
+       WRITE REPORT-LINE.
+       MOVE SPACES TO REPORT-LINE.
+       MOVE TOTAL-LINE TO REPORT-LINE.
+       WRITE REPORT-LINE.
+
+      *Skips ahead past any employee outside the Mature/Anacian
+      *brackets, so only the two benefits-eligible age groups reach
+      *PRINT-DETAIL-LINE.
+       READ-NEXT-ELIGIBLE-RECORD.
+       PERFORM READ-NEXT-RECORD.
+       PERFORM READ-NEXT-RECORD
+           UNTIL READ-ALL = "1"
+           OR EMPLOYEES-AGE-MATURE
+           OR EMPLOYEES-AGE-ANACIAN.
+       IF EMPLOYEES-AGE-MATURE
+           MOVE "40-65" TO BRACKET-DISPLAY
+       ELSE
+           IF EMPLOYEES-AGE-ANACIAN
+               MOVE "66+" TO BRACKET-DISPLAY
+           END-IF
+       END-IF.
+
+       READ-NEXT-RECORD.
+       READ EMPLOYEES-FILE NEXT RECORD
+       AT END MOVE "1" TO READ-ALL.
+
+       END PROGRAM EmployeeBenefitsEligibilityReport.
