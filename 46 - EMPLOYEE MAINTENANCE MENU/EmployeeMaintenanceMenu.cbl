@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeMaintenanceMenu.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *One shared front door for the add/browse/delete/report
+      *programs, so an operator doesn't need a cheat sheet of which
+      *.cbl handles which task.
+       01  MENU-CHOICE PIC 9 VALUE ZERO.
+           88  MENU-ADD VALUE 1.
+           88  MENU-BROWSE VALUE 2.
+           88  MENU-DELETE VALUE 3.
+           88  MENU-REPORT VALUE 4.
+           88  MENU-EXIT VALUE 5.
+       01  EXIT-MENU PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+       PERFORM ACCEPT-MENU-CHOICE
+           UNTIL EXIT-MENU = "Y".
+       END-PROGRAM.
+       GOBACK.
+
+       ACCEPT-MENU-CHOICE.
+       DISPLAY " ".
+       DISPLAY "1-Add  2-Browse  3-Delete  4-Report  5-Exit".
+       DISPLAY "Enter a number from 1 to 5: ".
+       ACCEPT MENU-CHOICE.
+       EVALUATE TRUE
+           WHEN MENU-ADD
+               CALL "CreateAndReadIndexedFilesDatabasesV_AddData"
+           WHEN MENU-BROWSE
+               CALL
+                 "CreateAndReadIndexedFilesDatabasesV_ReadData_Refactor"
+           WHEN MENU-DELETE
+               CALL "DeletingRecordsFromIndexedFiles"
+           WHEN MENU-REPORT
+               CALL "EmployeeRosterReport"
+           WHEN MENU-EXIT
+               MOVE "Y" TO EXIT-MENU
+           WHEN OTHER
+               DISPLAY "Invalid option. Please try again.".
+
+       END PROGRAM EmployeeMaintenanceMenu.
