@@ -1,5 +1,6 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CreateAndReadIndexedFilesDatabasesV_ReadData_Refactor.
+       PROGRAM-ID.
+           CreateAndReadIndexedFilesDatabasesV_ReadData_Refactor.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
       *Dynamic physical file.
@@ -9,34 +10,108 @@
        DATA DIVISION.
        FILE SECTION.
        COPY "LogicFile.cbl".
-       
+
        WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
        77  READ-ALL PIC X.
+       77  PAGE-LINE-COUNT PIC 9(2) VALUE ZERO.
+       77  PAGE-PAUSE-KEY PIC X.
+       77  START-EMPLOYEES-ID PIC 9(6) VALUE ZERO.
        PROCEDURE DIVISION.
        START-PROGRAM.
        PERFORM OPENING-PROCEDURE.
        MOVE "0" TO READ-ALL.
+      *An operator who only wants to pick up where they left off can
+      *start browsing from a given ID instead of reading from the top
+      *of the file every time.
+       DISPLAY "Enter a starting employee ID to browse from"
+           " (0 for the beginning):".
+       ACCEPT START-EMPLOYEES-ID.
+       IF START-EMPLOYEES-ID = ZERO
+           PERFORM READ-NEXT-RECORD
+       ELSE
+           MOVE START-EMPLOYEES-ID TO EMPLOYEES-ID
+           START EMPLOYEES-FILE KEY IS NOT LESS THAN EMPLOYEES-ID
+               INVALID KEY
+                   DISPLAY "No employee found at or after that ID."
+                   MOVE "1" TO READ-ALL
+               NOT INVALID KEY
+                   PERFORM READ-NEXT-RECORD
+           END-START.
+       IF READ-ALL = "1"
+           DISPLAY "No records found in the file."
+       ELSE
+           PERFORM DISPLAY-FIELDS
+               UNTIL READ-ALL = "1".
+       PERFORM CLOSING-PROCEDURE.
+       END-PROGRAM.
+       GOBACK.
+
+       OPENING-PROCEDURE.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+      *A same-day backup is taken before the master is opened for
+      *update, so a bad run always has a copy to recover from.
+       CALL "EmployeeBackupUtility".
+       OPEN I-O EMPLOYEES-FILE.
+       PERFORM REPORT-EMPLOYEES-FILE-STATUS.
+
+       CLOSING-PROCEDURE.
+       CLOSE EMPLOYEES-FILE.
+
+       DISPLAY-FIELDS.
+       DISPLAY "ID: " EMPLOYEES-ID
+           " Name: " EMPLOYEES-NAME " Lastnames: "
+           EMPLOYEES-LASTNAMES " Age: " EMPLOYEES-AGE " Phone: "
+           EMPLOYEES-PHONE " Address: " EMPLOYEES-ADDRESS
+           " Department: " EMPLOYEES-DEPARTMENT " Job Title: "
+           EMPLOYEES-JOB-TITLE.
+       ADD 1 TO PAGE-LINE-COUNT.
+      *Pause every 20 records so a large file doesn't scroll off
+      *screen before the operator can read it.
+       IF PAGE-LINE-COUNT = 20
+           PERFORM PAUSE-FOR-OPERATOR
+           MOVE ZERO TO PAGE-LINE-COUNT.
+
        PERFORM READ-NEXT-RECORD.
-       	IF READ-ALL = "1"
-       		DISPLAY "No records found in the file."
-       			ELSE
-       				PERFORM DISPLAY-FIELDS
-       				UNTIL READ-ALL = "1".
-       				PERFORM CLOSING-PROCEDURE.
-       				END-PROGRAM.
-       				STOP RUN.
-       				OPENING-PROCEDURE.
-       				OPEN I-O EMPLOYEES-FILE.
-       				CLOSING-PROCEDURE.
-       				CLOSE EMPLOYEES-FILE.
-       				DISPLAY-FIELDS.
-       				DISPLAY "ID: " EMPLOYEES-ID
-       					" Name: " EMPLOYEES-NAME " Lastnames: "
-       					EMPLOYEES-LASTNAMES " Age: " EMPLOYEES-AGE " Phone: "
-       					EMPLOYEES-PHONE " Address: " EMPLOYEES-ADDRESS.
-       
-       				PERFORM READ-NEXT-RECORD.
-       				READ-NEXT-RECORD.
-       				READ EMPLOYEES-FILE NEXT RECORD
-       				AT END MOVE "1" TO READ-ALL.
-       END PROGRAM CreateAndReadIndexedFilesDatabasesV_ReadData_Refactor.
\ No newline at end of file
+       PAUSE-FOR-OPERATOR.
+       DISPLAY "-- Press Enter to continue --".
+       ACCEPT PAGE-PAUSE-KEY.
+       READ-NEXT-RECORD.
+       READ EMPLOYEES-FILE NEXT RECORD
+       AT END MOVE "1" TO READ-ALL.
+       PERFORM REPORT-EMPLOYEES-FILE-STATUS.
+
+      *Translates EMPLOYEES-FILE-STATUS into plain language; the
+      *statuses already handled elsewhere (00, 10, 35) are silent here.
+       REPORT-EMPLOYEES-FILE-STATUS.
+       EVALUATE EMPLOYEES-FILE-STATUS
+           WHEN "00"
+               CONTINUE
+           WHEN "10"
+               CONTINUE
+           WHEN "35"
+               CONTINUE
+           WHEN "37"
+               DISPLAY "File status: invalid open mode for"
+                   " employees.dat."
+           WHEN "41"
+               DISPLAY "File status: employees.dat is already open."
+           WHEN "42"
+               DISPLAY "File status: employees.dat is not open."
+           WHEN "91"
+               DISPLAY "File status: employees.dat is locked by"
+                   " another user."
+           WHEN "92"
+               DISPLAY "File status: a resource needed by"
+                   " employees.dat is unavailable."
+           WHEN OTHER
+               DISPLAY "File status: unexpected I/O error on"
+                   " employees.dat, status code "
+                   EMPLOYEES-FILE-STATUS.
+       END PROGRAM CreateAndReadIndexedFilesDatabasesV_ReadData_Refactor.
