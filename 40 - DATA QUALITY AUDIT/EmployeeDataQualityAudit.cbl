@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeDataQualityAudit.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "PhysicalFile.cbl".
+
+       SELECT AUDIT-REPORT-FILE
+       ASSIGN TO "dataquality.rpt"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LogicFile.cbl".
+
+       FD AUDIT-REPORT-FILE.
+       01 AUDIT-REPORT-LINE PIC X(96).
+
+       WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  READ-ALL PIC X.
+       01  FLAGGED-COUNT PIC 9(5) VALUE ZERO.
+       01  FLAGGED-COUNT-DISPLAY PIC Z(4)9.
+
+       01  HEADING-LINE-1 PIC X(40)
+           VALUE "EMPLOYEE DATA QUALITY AUDIT".
+       01  HEADING-LINE-2.
+           05  FILLER PIC X(8) VALUE "ID".
+           05  FILLER PIC X(27) VALUE "NAME".
+           05  FILLER PIC X(27) VALUE "LASTNAMES".
+           05  FILLER PIC X(34) VALUE "SUSPECT FIELD".
+
+       01  DETAIL-LINE.
+           05  DL-ID PIC Z(5)9.
+           05  FILLER PIC X(2) VALUE SPACES.
+           05  DL-NAME PIC X(25).
+           05  DL-LASTNAMES PIC X(25).
+           05  FILLER PIC X(1) VALUE SPACES.
+           05  DL-PROBLEM PIC X(33).
+
+       01  TOTAL-LINE.
+           05  FILLER PIC X(22) VALUE "TOTAL RECORDS FLAGGED:".
+           05  TL-TOTAL PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *Flags any record with a blank or zero EMPLOYEES-PHONE,
+      *EMPLOYEES-ADDRESS, or EMPLOYEES-AGE, using the same EVALUATE
+      *TRUE structure EvaluatesAndRedefines.cbl demonstrates, so
+      *incomplete records (like the ones the phone-capture bug used to
+      *leave behind) turn up in one report instead of one lookup at a
+      *time.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+       PERFORM OPENING-PROCEDURE.
+       PERFORM PRINT-HEADINGS.
+       MOVE "0" TO READ-ALL.
+       PERFORM READ-NEXT-RECORD.
+       PERFORM CHECK-ONE-RECORD
+           UNTIL READ-ALL = "1".
+       PERFORM PRINT-TOTAL-LINE.
+       PERFORM CLOSING-PROCEDURE.
+       DISPLAY "Data quality audit written to dataquality.rpt.".
+       END-PROGRAM.
+       STOP RUN.
+
+       OPENING-PROCEDURE.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+       OPEN INPUT EMPLOYEES-FILE.
+       OPEN OUTPUT AUDIT-REPORT-FILE.
+
+       CLOSING-PROCEDURE.
+       CLOSE EMPLOYEES-FILE.
+       CLOSE AUDIT-REPORT-FILE.
+
+       PRINT-HEADINGS.
+       MOVE SPACES TO AUDIT-REPORT-LINE.
+       MOVE HEADING-LINE-1 TO AUDIT-REPORT-LINE.
+       WRITE AUDIT-REPORT-LINE.
+       MOVE SPACES TO AUDIT-REPORT-LINE.
+       MOVE HEADING-LINE-2 TO AUDIT-REPORT-LINE.
+       WRITE AUDIT-REPORT-LINE.
+
+       CHECK-ONE-RECORD.
+       EVALUATE TRUE
+           WHEN EMPLOYEES-PHONE = SPACES
+               MOVE "Phone number is blank." TO DL-PROBLEM
+               PERFORM PRINT-DETAIL-LINE
+           WHEN EMPLOYEES-ADDRESS = SPACES
+               MOVE "Address is blank." TO DL-PROBLEM
+               PERFORM PRINT-DETAIL-LINE
+           WHEN EMPLOYEES-AGE = ZERO
+               MOVE "Age is zero." TO DL-PROBLEM
+               PERFORM PRINT-DETAIL-LINE
+           WHEN OTHER
+               CONTINUE
+       END-EVALUATE.
+       PERFORM READ-NEXT-RECORD.
+
+       PRINT-DETAIL-LINE.
+       MOVE EMPLOYEES-ID TO DL-ID.
+       MOVE EMPLOYEES-NAME TO DL-NAME.
+       MOVE EMPLOYEES-LASTNAMES TO DL-LASTNAMES.
+       MOVE SPACES TO AUDIT-REPORT-LINE.
+       MOVE DETAIL-LINE TO AUDIT-REPORT-LINE.
+       WRITE AUDIT-REPORT-LINE.
+       ADD 1 TO FLAGGED-COUNT.
+
+       PRINT-TOTAL-LINE.
+       MOVE FLAGGED-COUNT TO TL-TOTAL.
+       MOVE SPACES TO AUDIT-REPORT-LINE.
+       WRITE AUDIT-REPORT-LINE.
+       MOVE SPACES TO AUDIT-REPORT-LINE.
+       MOVE TOTAL-LINE TO AUDIT-REPORT-LINE.
+       WRITE AUDIT-REPORT-LINE.
+
+       READ-NEXT-RECORD.
+       READ EMPLOYEES-FILE NEXT RECORD
+       AT END MOVE "1" TO READ-ALL.
+
+       END PROGRAM EmployeeDataQualityAudit.
