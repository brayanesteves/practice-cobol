@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeCsvExport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "PhysicalFile.cbl".
+
+       SELECT CSV-EXPORT-FILE
+       ASSIGN TO "employees.csv"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LogicFile.cbl".
+
+       FD CSV-EXPORT-FILE.
+       01 CSV-LINE PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  READ-ALL PIC X.
+       01  CSV-ID PIC Z(5)9.
+       01  CSV-AGE PIC ZZ9.
+       01  RECORDS-EXPORTED PIC 9(5) VALUE ZERO.
+       01  RECORDS-EXPORTED-DISPLAY PIC Z(4)9.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+       PERFORM OPENING-PROCEDURE.
+       PERFORM WRITE-HEADER-LINE.
+       MOVE "0" TO READ-ALL.
+       PERFORM READ-NEXT-RECORD.
+       PERFORM WRITE-CSV-LINE
+           UNTIL READ-ALL = "1".
+       PERFORM CLOSING-PROCEDURE.
+       MOVE RECORDS-EXPORTED TO RECORDS-EXPORTED-DISPLAY.
+       DISPLAY "Exported " RECORDS-EXPORTED-DISPLAY
+           " employees to employees.csv.".
+       END-PROGRAM.
+       STOP RUN.
+
+       OPENING-PROCEDURE.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+       OPEN INPUT EMPLOYEES-FILE.
+       OPEN OUTPUT CSV-EXPORT-FILE.
+
+       CLOSING-PROCEDURE.
+       CLOSE EMPLOYEES-FILE.
+       CLOSE CSV-EXPORT-FILE.
+
+       WRITE-HEADER-LINE.
+       MOVE SPACES TO CSV-LINE.
+       STRING "ID,Name,Lastnames,Age,CountryCode,Phone,Street,City,"
+           "PostalCode,Country" DELIMITED BY SIZE INTO CSV-LINE.
+       WRITE CSV-LINE.
+
+      *Every field below is DELIMITED BY SIZE, not SPACE, so an
+      *embedded space in a name, street, or city does not truncate
+      *the cell at its first word.
+       WRITE-CSV-LINE.
+       MOVE EMPLOYEES-ID TO CSV-ID.
+       MOVE EMPLOYEES-AGE TO CSV-AGE.
+       MOVE SPACES TO CSV-LINE.
+       STRING
+           CSV-ID                      DELIMITED BY SIZE
+           ","                         DELIMITED BY SIZE
+           EMPLOYEES-NAME              DELIMITED BY SIZE
+           ","                         DELIMITED BY SIZE
+           EMPLOYEES-LASTNAMES         DELIMITED BY SIZE
+           ","                         DELIMITED BY SIZE
+           CSV-AGE                     DELIMITED BY SIZE
+           ","                         DELIMITED BY SIZE
+           EMPLOYEES-PHONE-COUNTRY-CODE DELIMITED BY SIZE
+           ","                         DELIMITED BY SIZE
+           EMPLOYEES-PHONE-NUMBER      DELIMITED BY SIZE
+           ","                         DELIMITED BY SIZE
+           EMPLOYEES-STREET            DELIMITED BY SIZE
+           ","                         DELIMITED BY SIZE
+           EMPLOYEES-CITY              DELIMITED BY SIZE
+           ","                         DELIMITED BY SIZE
+           EMPLOYEES-POSTAL-CODE       DELIMITED BY SIZE
+           ","                         DELIMITED BY SIZE
+           EMPLOYEES-COUNTRY           DELIMITED BY SIZE
+           INTO CSV-LINE.
+       WRITE CSV-LINE.
+       ADD 1 TO RECORDS-EXPORTED.
+       PERFORM READ-NEXT-RECORD.
+
+       READ-NEXT-RECORD.
+       READ EMPLOYEES-FILE NEXT RECORD
+       AT END MOVE "1" TO READ-ALL.
+
+       END PROGRAM EmployeeCsvExport.
