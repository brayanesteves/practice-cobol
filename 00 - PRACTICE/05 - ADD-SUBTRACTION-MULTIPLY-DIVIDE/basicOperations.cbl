@@ -9,19 +9,61 @@
        01  RESULT_SUBTRACT PIC 9(5).
        01  RESULT_MULTIPLY PIC 9(5).
        01  RESULT_DIVIDE PIC 9(5).
+      *Arguments and return for the shared arithmetic service, so the
+      *ADD/SUBTRACT/MULTIPLY/DIVIDE logic itself lives in one place.
+       01  ARITH-OPERATION PIC X.
+       01  ARITH-NUMBER1 PIC S9(9).
+       01  ARITH-NUMBER2 PIC S9(9).
+       01  ARITH-RESULT PIC S9(9).
+       01  ARITH-STATUS-CODE PIC X(2).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "Enter the first number:"
            ACCEPT NUM1.
            DISPLAY "Enter the second number:"
            ACCEPT NUM2.
-           ADD NUM1 TO NUM2 GIVING RESULT_ADD.
-           SUBTRACT NUM1 FROM NUM2 GIVING RESULT_SUBTRACT.
-           MULTIPLY NUM1 BY NUM2 GIVING RESULT_MULTIPLY.
-           DIVIDE NUM1 BY NUM2 GIVING RESULT_DIVIDE.
+           MOVE "A" TO ARITH-OPERATION.
+           MOVE NUM1 TO ARITH-NUMBER1.
+           MOVE NUM2 TO ARITH-NUMBER2.
+           CALL "ArithmeticService" USING ARITH-OPERATION ARITH-NUMBER1
+               ARITH-NUMBER2 ARITH-RESULT ARITH-STATUS-CODE.
+           MOVE ARITH-RESULT TO RESULT_ADD.
+           MOVE "S" TO ARITH-OPERATION.
+           MOVE NUM2 TO ARITH-NUMBER1.
+           MOVE NUM1 TO ARITH-NUMBER2.
+           CALL "ArithmeticService" USING ARITH-OPERATION ARITH-NUMBER1
+               ARITH-NUMBER2 ARITH-RESULT ARITH-STATUS-CODE.
+           MOVE ARITH-RESULT TO RESULT_SUBTRACT.
+           MOVE "M" TO ARITH-OPERATION.
+           MOVE NUM1 TO ARITH-NUMBER1.
+           MOVE NUM2 TO ARITH-NUMBER2.
+           CALL "ArithmeticService" USING ARITH-OPERATION ARITH-NUMBER1
+               ARITH-NUMBER2 ARITH-RESULT ARITH-STATUS-CODE.
+           COMPUTE RESULT_MULTIPLY = ARITH-RESULT
+               ON SIZE ERROR
+                   DISPLAY "The multiplication result is too large"
+                       " to display."
+           END-COMPUTE.
+           PERFORM DO-DIVIDE WITH TEST AFTER
+               UNTIL ARITH-STATUS-CODE NOT = "10".
+           MOVE ARITH-RESULT TO RESULT_DIVIDE.
            DISPLAY "The sum result is: " RESULT_ADD.
            DISPLAY "The subtract result is: " RESULT_SUBTRACT.
            DISPLAY "The multiply result is: " RESULT_MULTIPLY.
            DISPLAY "The divide result is: " RESULT_DIVIDE.
             STOP RUN.
+
+      *Called repeatedly so a zero divisor doesn't abend the run; the
+      *operator just gets asked for a new second number and we try again.
+       DO-DIVIDE.
+           MOVE "D" TO ARITH-OPERATION.
+           MOVE NUM1 TO ARITH-NUMBER1.
+           MOVE NUM2 TO ARITH-NUMBER2.
+           CALL "ArithmeticService" USING ARITH-OPERATION ARITH-NUMBER1
+               ARITH-NUMBER2 ARITH-RESULT ARITH-STATUS-CODE.
+           IF ARITH-STATUS-CODE = "10"
+               DISPLAY "Cannot divide by zero. Enter a new second"
+                   " number:"
+               ACCEPT NUM2
+           END-IF.
        END PROGRAM BASIC-OPERATIONS.
\ No newline at end of file
