@@ -17,13 +17,33 @@
            VALUE "ENTER a name of employees: ".
        01  LASTNAMES PIC X(25)
            VALUE "ENTER a lastname: ".
+       01  AGE PIC X(25)
+           VALUE "ENTER the age: ".
        01  PHONE PIC X(33)
-           VALUE "ENTER a number phone: ".
-       01  DIRECTION PIC X(25)
-           VALUE "ENTER a direction: ".
-       
+           VALUE "ENTER phone as NNN-NNN-NNN: ".
+       01  COUNTRYCODE PIC X(34)
+           VALUE "ENTER the country code (e.g. +1): ".
+       01  STREET PIC X(25)
+           VALUE "ENTER the street: ".
+       01  CITY PIC X(25)
+           VALUE "ENTER the city: ".
+       01  POSTALCODE PIC X(25)
+           VALUE "ENTER the postal code: ".
+       01  COUNTRY PIC X(25)
+           VALUE "ENTER the country: ".
+       01  DEPARTMENT PIC X(25)
+           VALUE "ENTER a department: ".
+       01  JOBTITLE PIC X(25)
+           VALUE "ENTER a job title: ".
+       01  HIREDATE PIC X(33)
+           VALUE "ENTER the hire date (YYYYMMDD): ".
+
        01  YES-NO PIC X.
        01  INPUTS PIC X.
+       01  PHONE-IS-VALID PIC X.
+       01  WRITE-SUCCESSFUL PIC X.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
 
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
@@ -39,8 +59,17 @@
        STOP RUN.
 
        PROCEDURE-FOR-OPENING.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
        OPEN I-O EMPLOYEES-FILE.
-       
+       IF EMPLOYEES-FILE-STATUS NOT = "00"
+           DISPLAY "Error opening employees.dat, status code "
+               EMPLOYEES-FILE-STATUS ".".
+
        PROCEDURE-FOR-CLOSED.
        CLOSE EMPLOYEES-FILE.
        
@@ -48,7 +77,9 @@
        MOVE "N" TO INPUTS.
        PERFORM GET-FIELDS
        UNTIL INPUTS = "Y".
-       PERFORM WRITTE-DATAS.
+       MOVE "N" TO WRITE-SUCCESSFUL.
+       PERFORM WRITTE-DATAS
+           UNTIL WRITE-SUCCESSFUL = "Y".
        PERFORM REBOOT.
        
        GET-FIELDS.
@@ -61,20 +92,77 @@
        ACCEPT EMPLOYEES-LASTNAMES.
        DISPLAY AGE.
        ACCEPT EMPLOYEES-AGE.
-       DISPLAY PHONE.
-       ACCEPT EMPLOYEES-ADDRESS.
-       DISPLAY DIRECTION.
-       ACCEPT EMPLOYEES-ADDRESS.
+       PERFORM ENTER-PHONE.
+       PERFORM ENTER-ADDRESS.
+       DISPLAY DEPARTMENT.
+       ACCEPT EMPLOYEES-DEPARTMENT.
+       DISPLAY JOBTITLE.
+       ACCEPT EMPLOYEES-JOB-TITLE.
+       DISPLAY HIREDATE.
+       ACCEPT EMPLOYEES-HIRE-DATE.
+       MOVE ZERO TO EMPLOYEES-TERM-DATE.
+       MOVE "A" TO EMPLOYEES-STATUS.
        PERFORM CONTINUES.
-       
+
+      *Re-prompts until the phone number is keyed as NNN-NNN-NNN, the
+      *same check the live AddData program applies.
+       ENTER-PHONE.
+       MOVE "N" TO PHONE-IS-VALID.
+       PERFORM GET-PHONE-INPUT
+           UNTIL PHONE-IS-VALID = "Y".
+
+       GET-PHONE-INPUT.
+       DISPLAY COUNTRYCODE.
+       ACCEPT EMPLOYEES-PHONE-COUNTRY-CODE.
+       DISPLAY PHONE.
+       ACCEPT EMPLOYEES-PHONE-NUMBER.
+       MOVE "Y" TO PHONE-IS-VALID.
+       IF EMPLOYEES-PHONE-NUMBER (1:3) NOT NUMERIC
+           OR EMPLOYEES-PHONE-NUMBER (4:1) NOT = "-"
+           OR EMPLOYEES-PHONE-NUMBER (5:3) NOT NUMERIC
+           OR EMPLOYEES-PHONE-NUMBER (8:1) NOT = "-"
+           OR EMPLOYEES-PHONE-NUMBER (9:3) NOT NUMERIC
+           MOVE "N" TO PHONE-IS-VALID
+           DISPLAY "Phone number must be in NNN-NNN-NNN format.".
+
+      *Prompts separately for each subfield so a foreign address is not
+      *crammed into one short domestic-sized field.
+       ENTER-ADDRESS.
+       DISPLAY STREET.
+       ACCEPT EMPLOYEES-STREET.
+       DISPLAY CITY.
+       ACCEPT EMPLOYEES-CITY.
+       DISPLAY POSTALCODE.
+       ACCEPT EMPLOYEES-POSTAL-CODE.
+       DISPLAY COUNTRY.
+       ACCEPT EMPLOYEES-COUNTRY.
+
        CONTINUES.
        MOVE "Y" TO INPUTS.
        IF EMPLOYEES-NAME = SPACE
        MOVE "N" TO INPUTS.
        
        WRITTE-DATAS.
-       WRITE EMPLOYEES-RECORD.
-       
+       WRITE EMPLOYEES-RECORD
+           INVALID KEY
+               PERFORM WRITE-FAILED-DUPLICATE-ID
+           NOT INVALID KEY
+               MOVE "Y" TO WRITE-SUCCESSFUL
+       END-WRITE.
+
+      *Re-prompts for just the ID and lets ADD-DATA's PERFORM ... UNTIL
+      *retry WRITTE-DATAS, instead of this paragraph calling WRITTE-DATAS
+      *back - a duplicate-heavy input session would otherwise pile up one
+      *PERFORM stack frame per retry until GnuCOBOL's PERFORM stack
+      *overflows.
+       WRITE-FAILED-DUPLICATE-ID.
+       DISPLAY "That employee ID is already on file. Record not"
+           " saved:".
+       DISPLAY "ID: " EMPLOYEES-ID " Name: " EMPLOYEES-NAME " "
+           EMPLOYEES-LASTNAMES.
+       DISPLAY "Enter a different employee ID to save this record.".
+       ACCEPT EMPLOYEES-ID.
+
        REBOOT.
        DISPLAY "Do you want to store another record in the database?".
        ACCEPT YES-NO.
