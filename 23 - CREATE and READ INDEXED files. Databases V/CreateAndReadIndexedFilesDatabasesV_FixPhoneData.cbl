@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CreateAndReadIndexedFilesDatabasesV_FixPhoneData.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *Dynamic physical file.
+       FILE-CONTROL.
+       COPY "PhysicalFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LogicFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  READ-ALL PIC X.
+       01  COUNTRYCODE-FIX-PROMPT PIC X(52)
+           VALUE "ENTER the country code (e.g. +1) for the record".
+       01  PHONE-FIX-PROMPT PIC X(52)
+           VALUE "ENTER the correct phone as NNN-NNN-NNN: ".
+       01  RECORDS-FIXED PIC 9(5) VALUE ZERO.
+       01  RECORDS-FIXED-DISPLAY PIC Z(4)9.
+       01  PHONE-IS-VALID PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+      *One-time correction pass: GET-FIELDS used to ACCEPT the phone
+      *prompt straight into EMPLOYEES-ADDRESS, so every record keyed
+      *before that bug was fixed has EMPLOYEES-PHONE blank. Walk the
+      *master and let the operator fill in the missing phone numbers.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+      *A same-day backup is taken before the master is opened for
+      *update, so a bad run always has a copy to recover from.
+       CALL "EmployeeBackupUtility".
+       OPEN I-O EMPLOYEES-FILE.
+       MOVE "0" TO READ-ALL.
+       PERFORM READ-NEXT-RECORD.
+       PERFORM FIX-RECORD-IF-BLANK
+       UNTIL READ-ALL = "1".
+       CLOSE EMPLOYEES-FILE.
+       MOVE RECORDS-FIXED TO RECORDS-FIXED-DISPLAY.
+       DISPLAY "Phone correction pass complete. Records fixed: "
+           RECORDS-FIXED-DISPLAY.
+       END-PROGRAM.
+       STOP RUN.
+
+       FIX-RECORD-IF-BLANK.
+       IF EMPLOYEES-PHONE = SPACE
+           DISPLAY " "
+           DISPLAY "ID: " EMPLOYEES-ID " Name: " EMPLOYEES-NAME
+               " " EMPLOYEES-LASTNAMES
+           MOVE "N" TO PHONE-IS-VALID
+           PERFORM GET-PHONE-INPUT
+               UNTIL PHONE-IS-VALID = "Y"
+           REWRITE EMPLOYEES-RECORD
+               INVALID KEY
+                   DISPLAY "Error rewriting employee record."
+               NOT INVALID KEY
+                   ADD 1 TO RECORDS-FIXED
+           END-REWRITE.
+       PERFORM READ-NEXT-RECORD.
+
+      *Prompts for each phone subfield separately, with the same
+      *NNN-NNN-NNN validation AddData applies when a phone is first
+      *keyed, instead of keying raw digits across the whole group.
+       GET-PHONE-INPUT.
+       DISPLAY COUNTRYCODE-FIX-PROMPT.
+       ACCEPT EMPLOYEES-PHONE-COUNTRY-CODE.
+       DISPLAY PHONE-FIX-PROMPT.
+       ACCEPT EMPLOYEES-PHONE-NUMBER.
+       MOVE "Y" TO PHONE-IS-VALID.
+       IF EMPLOYEES-PHONE-NUMBER (1:3) NOT NUMERIC
+           OR EMPLOYEES-PHONE-NUMBER (4:1) NOT = "-"
+           OR EMPLOYEES-PHONE-NUMBER (5:3) NOT NUMERIC
+           OR EMPLOYEES-PHONE-NUMBER (8:1) NOT = "-"
+           OR EMPLOYEES-PHONE-NUMBER (9:3) NOT NUMERIC
+           MOVE "N" TO PHONE-IS-VALID
+           DISPLAY "Phone number must be in NNN-NNN-NNN format.".
+
+       READ-NEXT-RECORD.
+       READ EMPLOYEES-FILE NEXT RECORD
+       AT END MOVE "1" TO READ-ALL.
+
+       END PROGRAM CreateAndReadIndexedFilesDatabasesV_FixPhoneData.
