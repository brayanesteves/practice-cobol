@@ -4,24 +4,15 @@
        INPUT-OUTPUT SECTION.
       *Dynamic physical file.
        FILE-CONTROL.
-       SELECT EMPLOYEES-FILE
-       ASSIGN TO "employees.dat"
-       ORGANIZATION IS INDEXED
-      *Primary key 'EMPLOYEES-KEY'.
-       RECORD KEY IS EMPLOYEES-ID
-       ACCESS MODE IS DYNAMIC.
+       COPY "PhysicalFile.cbl".
+       COPY "AuditPhysicalFile.cbl".
+       COPY "ControlPhysicalFile.cbl".
 
        DATA DIVISION.
        FILE SECTION.
-      *File logic.
-       FD EMPLOYEES-FILE.
-       01 EMPLOYEES-RECORD.
-           05 EMPLOYEES-ID PIC 9(6).
-           05 EMPLOYEES-NAME PIC X(25).
-           05 EMPLOYEES-LASTNAMES PIC X(25).
-           05 EMPLOYEES-AGE PIC 9(3).
-           05 EMPLOYEES-PHONE PIC X(9).
-           05 EMPLOYEES-ADDRESS PIC X(35).
+       COPY "LogicFile.cbl".
+       COPY "AuditLogicFile.cbl".
+       COPY "ControlLogicFile.cbl".
 
        WORKING-STORAGE SECTION.
        01  INDETIFICATION PIC X(36)
@@ -30,13 +21,41 @@
            VALUE "ENTER a name of employees: ".
        01  LASTNAMES PIC X(25)
            VALUE "ENTER a lastname: ".
+       01  AGE PIC X(25)
+           VALUE "ENTER the age (16-75): ".
        01  PHONE PIC X(33)
-           VALUE "ENTER a number phone: ".
-       01  DIRECTION PIC X(25)
-           VALUE "ENTER a direction: ".
-       
+           VALUE "ENTER phone as NNN-NNN-NNN: ".
+       01  COUNTRYCODE PIC X(34)
+           VALUE "ENTER the country code (e.g. +1): ".
+       01  STREET PIC X(25)
+           VALUE "ENTER the street: ".
+       01  CITY PIC X(25)
+           VALUE "ENTER the city: ".
+       01  POSTALCODE PIC X(25)
+           VALUE "ENTER the postal code: ".
+       01  COUNTRY PIC X(25)
+           VALUE "ENTER the country: ".
+       01  DEPARTMENT PIC X(25)
+           VALUE "ENTER a department: ".
+       01  JOBTITLE PIC X(25)
+           VALUE "ENTER a job title: ".
+       01  HIREDATE PIC X(33)
+           VALUE "ENTER the hire date (YYYYMMDD): ".
+
        01  YES-NO PIC X.
        01  INPUTS PIC X.
+       01  PHONE-IS-VALID PIC X.
+       01  WRITE-SUCCESSFUL PIC X.
+       01  RECORDS-ADDED PIC 9(5) VALUE ZERO.
+       01  RECORDS-ADDED-DISPLAY PIC Z(4)9.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  CONTROL-FILE-STATUS PIC X(2).
+
+       01  AUDIT-DATE PIC 9(8).
+       01  AUDIT-TIME PIC 9(8).
+       01  AUDIT-ID-DISPLAY PIC 9(6).
+       01  AUDIT-ACTION PIC X(10).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC SECTION.
@@ -49,19 +68,55 @@
        PERFORM PROCEDURE-FOR-CLOSED.
 
        END-PROGRAM.
-       STOP RUN.
+       GOBACK.
 
        PROCEDURE-FOR-OPENING.
-       OPEN OUTPUT EMPLOYEES-FILE.
-       
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+      *A same-day backup is taken before the master is opened for
+      *update, so a bad run always has a copy to recover from.
+       CALL "EmployeeBackupUtility".
+      *Open the master in I-O so a second run does not wipe out what
+      *was already keyed. The file is only built fresh the very first
+      *time, when it does not exist yet (FILE STATUS 35).
+       OPEN I-O EMPLOYEES-FILE.
+       IF EMPLOYEES-FILE-STATUS = "35"
+           OPEN OUTPUT EMPLOYEES-FILE
+           CLOSE EMPLOYEES-FILE
+           OPEN I-O EMPLOYEES-FILE.
+       PERFORM REPORT-EMPLOYEES-FILE-STATUS.
+       OPEN EXTEND AUDIT-FILE.
+      *The control file is built the first time it is needed, the same
+      *way EMPLOYEES-FILE is, starting the running total at zero.
+       OPEN I-O CONTROL-FILE.
+       IF CONTROL-FILE-STATUS = "35"
+           OPEN OUTPUT CONTROL-FILE
+           CLOSE CONTROL-FILE
+           OPEN I-O CONTROL-FILE
+           MOVE "01" TO CONTROL-KEY
+           MOVE ZERO TO CONTROL-COUNT
+           MOVE ZERO TO CONTROL-LAST-ID-USED
+           WRITE CONTROL-RECORD.
+
        PROCEDURE-FOR-CLOSED.
        CLOSE EMPLOYEES-FILE.
+       CLOSE AUDIT-FILE.
+       CLOSE CONTROL-FILE.
+       MOVE RECORDS-ADDED TO RECORDS-ADDED-DISPLAY.
+       DISPLAY "Added " RECORDS-ADDED-DISPLAY
+           " employees this session.".
        
        ADD-DATA.
        MOVE "N" TO INPUTS.
        PERFORM GET-FIELDS
        UNTIL INPUTS = "Y".
-       PERFORM WRITTE-DATAS.
+       MOVE "N" TO WRITE-SUCCESSFUL.
+       PERFORM WRITTE-DATAS
+           UNTIL WRITE-SUCCESSFUL = "Y".
        PERFORM REBOOT.
        
        GET-FIELDS.
@@ -72,22 +127,160 @@
        ACCEPT EMPLOYEES-NAME.
        DISPLAY LASTNAMES.
        ACCEPT EMPLOYEES-LASTNAMES.
+       PERFORM ENTER-AGE.
+       PERFORM ENTER-PHONE.
+       PERFORM ENTER-ADDRESS.
+       DISPLAY DEPARTMENT.
+       ACCEPT EMPLOYEES-DEPARTMENT.
+       DISPLAY JOBTITLE.
+       ACCEPT EMPLOYEES-JOB-TITLE.
+       DISPLAY HIREDATE.
+       ACCEPT EMPLOYEES-HIRE-DATE.
+       MOVE ZERO TO EMPLOYEES-TERM-DATE.
+       MOVE "A" TO EMPLOYEES-STATUS.
+       PERFORM CONTINUES.
+
+      *Re-prompts until the age is within the bounds EMPLOYEES-AGE
+      *carries as an 88-level condition name, instead of writing
+      *whatever fits in PIC 9(3) straight to employees.dat.
+       ENTER-AGE.
+       MOVE ZERO TO EMPLOYEES-AGE.
+       PERFORM GET-AGE-INPUT
+           UNTIL EMPLOYEES-AGE-IN-RANGE.
+
+       GET-AGE-INPUT.
        DISPLAY AGE.
        ACCEPT EMPLOYEES-AGE.
+       IF NOT EMPLOYEES-AGE-IN-RANGE
+           DISPLAY "Age must be from 16 to 75.".
+
+      *Re-prompts until the phone number is keyed as NNN-NNN-NNN,
+      *since nothing downstream else checks it before it is written
+      *straight to employees.dat.
+       ENTER-PHONE.
+       MOVE "N" TO PHONE-IS-VALID.
+       PERFORM GET-PHONE-INPUT
+           UNTIL PHONE-IS-VALID = "Y".
+
+       GET-PHONE-INPUT.
+       DISPLAY COUNTRYCODE.
+       ACCEPT EMPLOYEES-PHONE-COUNTRY-CODE.
        DISPLAY PHONE.
-       ACCEPT EMPLOYEES-ADDRESS.
-       DISPLAY DIRECTION.
-       ACCEPT EMPLOYEES-ADDRESS.
-       PERFORM CONTINUES.
-       
+       ACCEPT EMPLOYEES-PHONE-NUMBER.
+       MOVE "Y" TO PHONE-IS-VALID.
+       IF EMPLOYEES-PHONE-NUMBER (1:3) NOT NUMERIC
+           OR EMPLOYEES-PHONE-NUMBER (4:1) NOT = "-"
+           OR EMPLOYEES-PHONE-NUMBER (5:3) NOT NUMERIC
+           OR EMPLOYEES-PHONE-NUMBER (8:1) NOT = "-"
+           OR EMPLOYEES-PHONE-NUMBER (9:3) NOT NUMERIC
+           MOVE "N" TO PHONE-IS-VALID
+           DISPLAY "Phone number must be in NNN-NNN-NNN format.".
+
+      *Prompts separately for each subfield so a foreign address is not
+      *crammed into one short domestic-sized field.
+       ENTER-ADDRESS.
+       DISPLAY STREET.
+       ACCEPT EMPLOYEES-STREET.
+       DISPLAY CITY.
+       ACCEPT EMPLOYEES-CITY.
+       DISPLAY POSTALCODE.
+       ACCEPT EMPLOYEES-POSTAL-CODE.
+       DISPLAY COUNTRY.
+       ACCEPT EMPLOYEES-COUNTRY.
+
        CONTINUES.
        MOVE "Y" TO INPUTS.
        IF EMPLOYEES-NAME = SPACE
        MOVE "N" TO INPUTS.
        
        WRITTE-DATAS.
-       WRITE EMPLOYEES-RECORD.
-       
+       WRITE EMPLOYEES-RECORD
+           INVALID KEY
+               PERFORM WRITE-FAILED-DUPLICATE-ID
+           NOT INVALID KEY
+               MOVE "ADD" TO AUDIT-ACTION
+               PERFORM WRITE-AUDIT-RECORD
+               ADD 1 TO RECORDS-ADDED
+               PERFORM INCREMENT-CONTROL-COUNT
+               MOVE "Y" TO WRITE-SUCCESSFUL
+       END-WRITE.
+       PERFORM REPORT-EMPLOYEES-FILE-STATUS.
+
+      *Keeps the control file's running total in step with the master,
+      *so a nightly reconciliation run can catch a drift between the
+      *two instead of only finding out about it by chance.
+       INCREMENT-CONTROL-COUNT.
+       MOVE "01" TO CONTROL-KEY.
+       READ CONTROL-FILE RECORD
+           INVALID KEY
+               DISPLAY "Error reading the control record."
+           NOT INVALID KEY
+               ADD 1 TO CONTROL-COUNT
+               IF EMPLOYEES-ID > CONTROL-LAST-ID-USED
+                   MOVE EMPLOYEES-ID TO CONTROL-LAST-ID-USED
+               END-IF
+               REWRITE CONTROL-RECORD
+                   INVALID KEY
+                       DISPLAY "Error updating the control record."
+               END-REWRITE
+       END-READ.
+
+      *Re-prompts for just the ID and lets ADD-DATA's PERFORM ... UNTIL
+      *retry WRITTE-DATAS, instead of this paragraph calling WRITTE-DATAS
+      *back - a duplicate-heavy input session would otherwise pile up one
+      *PERFORM stack frame per retry until GnuCOBOL's PERFORM stack
+      *overflows.
+       WRITE-FAILED-DUPLICATE-ID.
+       DISPLAY "That employee ID is already on file. Record not"
+           " saved:".
+       DISPLAY "ID: " EMPLOYEES-ID " Name: " EMPLOYEES-NAME " "
+           EMPLOYEES-LASTNAMES.
+       DISPLAY "Enter a different employee ID to save this record.".
+       ACCEPT EMPLOYEES-ID.
+
+       WRITE-AUDIT-RECORD.
+       ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+       ACCEPT AUDIT-TIME FROM TIME.
+       MOVE EMPLOYEES-ID TO AUDIT-ID-DISPLAY.
+       STRING AUDIT-DATE      DELIMITED BY SIZE
+           " "                DELIMITED BY SIZE
+           AUDIT-TIME         DELIMITED BY SIZE
+           " ID:"             DELIMITED BY SIZE
+           AUDIT-ID-DISPLAY   DELIMITED BY SIZE
+           " ACTION:"         DELIMITED BY SIZE
+           AUDIT-ACTION       DELIMITED BY SPACE
+           INTO AUDIT-LINE.
+       WRITE AUDIT-LINE.
+
+      *Translates EMPLOYEES-FILE-STATUS into plain language; the
+      *statuses already handled by a specific INVALID KEY branch
+      *elsewhere (00, 22, 35) are left silent here.
+       REPORT-EMPLOYEES-FILE-STATUS.
+       EVALUATE EMPLOYEES-FILE-STATUS
+           WHEN "00"
+               CONTINUE
+           WHEN "22"
+               CONTINUE
+           WHEN "35"
+               CONTINUE
+           WHEN "37"
+               DISPLAY "File status: invalid open mode for"
+                   " employees.dat."
+           WHEN "41"
+               DISPLAY "File status: employees.dat is already open."
+           WHEN "42"
+               DISPLAY "File status: employees.dat is not open."
+           WHEN "91"
+               DISPLAY "File status: employees.dat is locked by"
+                   " another user."
+           WHEN "92"
+               DISPLAY "File status: a resource needed by"
+                   " employees.dat is unavailable."
+           WHEN OTHER
+               DISPLAY "File status: unexpected I/O error on"
+                   " employees.dat, status code "
+                   EMPLOYEES-FILE-STATUS.
+
        REBOOT.
        DISPLAY "Do you want to store another record in the database?".
        ACCEPT YES-NO.
