@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ArithmeticService.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+      *Caller sets LS-OPERATION and the two operands, then reads
+      *LS-RESULT and LS-STATUS-CODE back. One place to change the
+      *ADD/SUBTRACT/MULTIPLY/DIVIDE logic for every calculator program
+      *that used to reimplement it independently.
+       01  LS-OPERATION PIC X.
+           88  LS-OP-ADD VALUE "A".
+           88  LS-OP-SUBTRACT VALUE "S".
+           88  LS-OP-MULTIPLY VALUE "M".
+           88  LS-OP-DIVIDE VALUE "D".
+       01  LS-NUMBER1 PIC S9(9).
+       01  LS-NUMBER2 PIC S9(9).
+       01  LS-RESULT PIC S9(9).
+      *00 ok, 10 divide by zero, 20 overflow, 90 unknown operation.
+       01  LS-STATUS-CODE PIC X(2).
+           88  LS-STATUS-OK VALUE "00".
+           88  LS-STATUS-DIVIDE-BY-ZERO VALUE "10".
+           88  LS-STATUS-OVERFLOW VALUE "20".
+           88  LS-STATUS-UNKNOWN-OPERATION VALUE "90".
+
+       PROCEDURE DIVISION USING LS-OPERATION LS-NUMBER1 LS-NUMBER2
+           LS-RESULT LS-STATUS-CODE.
+       PROGRAM-BEGIN.
+       MOVE ZERO TO LS-RESULT.
+       MOVE "00" TO LS-STATUS-CODE.
+       EVALUATE TRUE
+           WHEN LS-OP-ADD
+               ADD LS-NUMBER1 TO LS-NUMBER2 GIVING LS-RESULT
+                   ON SIZE ERROR
+                       MOVE "20" TO LS-STATUS-CODE
+               END-ADD
+           WHEN LS-OP-SUBTRACT
+               SUBTRACT LS-NUMBER2 FROM LS-NUMBER1 GIVING LS-RESULT
+                   ON SIZE ERROR
+                       MOVE "20" TO LS-STATUS-CODE
+               END-SUBTRACT
+           WHEN LS-OP-MULTIPLY
+               MULTIPLY LS-NUMBER1 BY LS-NUMBER2 GIVING LS-RESULT
+                   ON SIZE ERROR
+                       MOVE "20" TO LS-STATUS-CODE
+               END-MULTIPLY
+           WHEN LS-OP-DIVIDE
+               IF LS-NUMBER2 = ZERO
+                   MOVE "10" TO LS-STATUS-CODE
+               ELSE
+                   DIVIDE LS-NUMBER1 BY LS-NUMBER2 GIVING LS-RESULT
+                       ON SIZE ERROR
+                           MOVE "20" TO LS-STATUS-CODE
+                   END-DIVIDE
+               END-IF
+           WHEN OTHER
+               MOVE "90" TO LS-STATUS-CODE
+       END-EVALUATE.
+       GOBACK.
+
+       END PROGRAM ArithmeticService.
