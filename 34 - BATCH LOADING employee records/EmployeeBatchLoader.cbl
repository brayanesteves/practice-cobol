@@ -0,0 +1,309 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeBatchLoader.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+       COPY "PhysicalFile.cbl".
+       COPY "AuditPhysicalFile.cbl".
+       COPY "ControlPhysicalFile.cbl".
+
+      *OPTIONAL because a day with no new hires is normal - HR simply
+      *does not drop a newhires.dat that day - not a failure.
+       SELECT OPTIONAL TRANSACTION-FILE
+       ASSIGN TO "newhires.dat"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS TRANSACTION-FILE-STATUS.
+
+       SELECT REJECT-FILE
+       ASSIGN TO "newhires.rej"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+      *Lets a run interrupted partway through newhires.dat restart
+      *without reapplying transactions a prior attempt already loaded.
+       SELECT CHECKPOINT-FILE
+       ASSIGN TO "batchload.ckp"
+       ORGANIZATION IS INDEXED
+       RECORD KEY IS CHECKPOINT-KEY
+       ACCESS MODE IS DYNAMIC
+       FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LogicFile.cbl".
+       COPY "AuditLogicFile.cbl".
+       COPY "ControlLogicFile.cbl".
+
+      *New-hire transaction file handed off by HR, one record per
+      *employee, laid out the same as EMPLOYEES-RECORD.
+       FD TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           05 TRANS-ID PIC 9(6).
+           05 TRANS-NAME PIC X(25).
+           05 TRANS-LASTNAMES PIC X(25).
+           05 TRANS-AGE PIC 9(3).
+           05 TRANS-PHONE PIC X(11).
+           05 TRANS-ADDRESS PIC X(35).
+
+       FD REJECT-FILE.
+       01 REJECT-LINE PIC X(110).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CHECKPOINT-KEY PIC X(2).
+           05 CHECKPOINT-SEQUENCE PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  TRANSACTION-FILE-STATUS PIC X(2).
+       01  END-OF-TRANSACTIONS PIC X VALUE "N".
+       01  NOTHING-TO-LOAD-TODAY PIC X VALUE "N".
+       01  TRANSACTIONS-LOADED PIC 9(5) VALUE ZERO.
+       01  TRANSACTIONS-FAILED PIC 9(5) VALUE ZERO.
+       01  TRANSACTIONS-LOADED-DISPLAY PIC Z(4)9.
+       01  TRANSACTIONS-FAILED-DISPLAY PIC Z(4)9.
+       01  REJECT-ID-DISPLAY PIC Z(5)9.
+       01  AUDIT-DATE PIC 9(8).
+       01  AUDIT-TIME PIC 9(8).
+       01  AUDIT-ID-DISPLAY PIC 9(6).
+       01  AUDIT-ACTION PIC X(10).
+       01  CHECKPOINT-FILE-STATUS PIC X(2).
+       01  CHECKPOINT-RESTART-SEQUENCE PIC 9(8) VALUE ZERO.
+       01  CHECKPOINT-INTERVAL PIC 9(3) VALUE 10.
+       01  CHECKPOINT-COUNTER PIC 9(3) VALUE ZERO.
+       01  TRANSACTION-SEQUENCE PIC 9(8) VALUE ZERO.
+       01  TRANSACTION-SEQUENCE-DISPLAY PIC Z(7)9.
+       01  CONTROL-FILE-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+       PERFORM OPENING-PROCEDURE.
+       IF RETURN-CODE = ZERO AND NOTHING-TO-LOAD-TODAY = "N"
+           IF CHECKPOINT-RESTART-SEQUENCE > ZERO
+               MOVE CHECKPOINT-RESTART-SEQUENCE
+                   TO TRANSACTION-SEQUENCE-DISPLAY
+               DISPLAY "Resuming after transaction "
+                   TRANSACTION-SEQUENCE-DISPLAY
+                   " from a prior run."
+               PERFORM SKIP-APPLIED-TRANSACTION
+                   CHECKPOINT-RESTART-SEQUENCE TIMES
+           END-IF
+           PERFORM READ-NEXT-TRANSACTION
+           PERFORM LOAD-ONE-TRANSACTION
+               UNTIL END-OF-TRANSACTIONS = "Y".
+       PERFORM CLOSING-PROCEDURE.
+       IF RETURN-CODE = ZERO AND NOTHING-TO-LOAD-TODAY = "N"
+           MOVE TRANSACTIONS-LOADED TO TRANSACTIONS-LOADED-DISPLAY
+           MOVE TRANSACTIONS-FAILED TO TRANSACTIONS-FAILED-DISPLAY
+           DISPLAY "Batch load complete. Loaded: "
+               TRANSACTIONS-LOADED-DISPLAY
+               "  Failed: " TRANSACTIONS-FAILED-DISPLAY
+           IF TRANSACTIONS-FAILED NOT = ZERO
+               DISPLAY "Failed transactions were written to"
+                   " newhires.rej.".
+       END-PROGRAM.
+       GOBACK.
+
+       OPENING-PROCEDURE.
+      *RETURN-CODE lets a batch driver that CALLs this program detect
+      *a failed open and stop the chain instead of pressing on.
+       MOVE ZERO TO RETURN-CODE.
+       OPEN INPUT TRANSACTION-FILE.
+       IF TRANSACTION-FILE-STATUS = "05"
+      *TRANSACTION-FILE is OPTIONAL, so this status just means HR did
+      *not drop a newhires.dat today - nothing to load, not a failure.
+           DISPLAY "No newhires.dat found - nothing to load today."
+           MOVE "Y" TO NOTHING-TO-LOAD-TODAY
+       ELSE
+           IF TRANSACTION-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening newhires.dat, status code "
+                   TRANSACTION-FILE-STATUS "."
+               MOVE 1 TO RETURN-CODE
+           END-IF
+       END-IF.
+      *Nothing further to open once there is no transaction file to
+      *read, or once it failed to open - a wasted backup and a
+      *needless first-time build of the master are not worth doing
+      *for a run that cannot load anything.
+       IF RETURN-CODE = ZERO AND NOTHING-TO-LOAD-TODAY = "N"
+           OPEN EXTEND AUDIT-FILE
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+           ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+               "EMPLOYEES_DATA_FILE"
+           IF EMPLOYEES-DATA-FILE = SPACES
+               MOVE "employees.dat" TO EMPLOYEES-DATA-FILE
+           END-IF
+      *A same-day backup is taken before the master is opened for
+      *update, so a bad run always has a copy to recover from.
+           CALL "EmployeeBackupUtility"
+      *Same incremental-open pattern as the interactive add program:
+      *build employees.dat fresh only the first time it is missing.
+           OPEN I-O EMPLOYEES-FILE
+           IF EMPLOYEES-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEES-FILE
+               CLOSE EMPLOYEES-FILE
+               OPEN I-O EMPLOYEES-FILE
+           END-IF
+      *Same first-time-build pattern for the checkpoint record, keyed
+      *"01" the same way CONTROL-FILE is.
+           OPEN I-O CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+               MOVE "01" TO CHECKPOINT-KEY
+               MOVE ZERO TO CHECKPOINT-SEQUENCE
+               WRITE CHECKPOINT-RECORD
+           END-IF
+           MOVE "01" TO CHECKPOINT-KEY
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE ZERO TO CHECKPOINT-SEQUENCE
+           END-READ
+           MOVE CHECKPOINT-SEQUENCE TO CHECKPOINT-RESTART-SEQUENCE
+      *A restart run must not wipe out rejects a prior attempt already
+      *logged before the abend, or those transactions vanish from
+      *every record (master, reject log, and audit trail) instead of
+      *being reprocessed or reported on restart.
+           IF CHECKPOINT-RESTART-SEQUENCE > ZERO
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+      *The control file is built the first time it is needed, the same
+      *way EMPLOYEES-FILE is, so the interactive add program and this
+      *loader keep one shared running total regardless of which one
+      *creates it first.
+           OPEN I-O CONTROL-FILE
+           IF CONTROL-FILE-STATUS = "35"
+               OPEN OUTPUT CONTROL-FILE
+               CLOSE CONTROL-FILE
+               OPEN I-O CONTROL-FILE
+               MOVE "01" TO CONTROL-KEY
+               MOVE ZERO TO CONTROL-COUNT
+               MOVE ZERO TO CONTROL-LAST-ID-USED
+               WRITE CONTROL-RECORD
+           END-IF
+       END-IF.
+
+       CLOSING-PROCEDURE.
+      *Reaching here with a transaction file that was actually loaded
+      *means LOAD-ONE-TRANSACTION ran to END-OF-TRANSACTIONS naturally
+      *(a hard crash never gets this far to run CLOSING-PROCEDURE at
+      *all), so the batch is done and the checkpoint is cleared instead
+      *of left pointing past the end of whatever newhires.dat HR drops
+      *in next time - otherwise the next run's restart-skip logic
+      *discards every record in a smaller follow-up batch. Closing a
+      *file this run never opened (the nothing-to-load or failed-open
+      *cases) is harmless - CLOSE simply reports "file not open" and
+      *continues.
+       IF RETURN-CODE = ZERO AND NOTHING-TO-LOAD-TODAY = "N"
+           PERFORM RESET-CHECKPOINT-RECORD
+       END-IF.
+       CLOSE TRANSACTION-FILE.
+       CLOSE REJECT-FILE.
+       CLOSE EMPLOYEES-FILE.
+       CLOSE AUDIT-FILE.
+       CLOSE CHECKPOINT-FILE.
+       CLOSE CONTROL-FILE.
+
+       LOAD-ONE-TRANSACTION.
+       MOVE SPACE TO EMPLOYEES-RECORD.
+       MOVE TRANS-ID TO EMPLOYEES-ID.
+       MOVE TRANS-NAME TO EMPLOYEES-NAME.
+       MOVE TRANS-LASTNAMES TO EMPLOYEES-LASTNAMES.
+       MOVE TRANS-AGE TO EMPLOYEES-AGE.
+      *The transaction record carries no country code of its own, so
+      *batch-loaded employees default to the domestic code.
+       MOVE "+1" TO EMPLOYEES-PHONE-COUNTRY-CODE.
+       MOVE TRANS-PHONE TO EMPLOYEES-PHONE-NUMBER.
+       MOVE TRANS-ADDRESS TO EMPLOYEES-STREET.
+       MOVE ZERO TO EMPLOYEES-HIRE-DATE.
+       MOVE ZERO TO EMPLOYEES-TERM-DATE.
+       MOVE "A" TO EMPLOYEES-STATUS.
+       WRITE EMPLOYEES-RECORD
+           INVALID KEY
+               PERFORM RECORD-LOAD-FAILED
+           NOT INVALID KEY
+               ADD 1 TO TRANSACTIONS-LOADED
+               MOVE "BATCH-ADD" TO AUDIT-ACTION
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM INCREMENT-CONTROL-COUNT
+               ADD 1 TO CHECKPOINT-COUNTER
+               IF CHECKPOINT-COUNTER >= CHECKPOINT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT-RECORD
+                   MOVE ZERO TO CHECKPOINT-COUNTER
+               END-IF
+       END-WRITE.
+       PERFORM READ-NEXT-TRANSACTION.
+
+      *Keeps the control file's running total in step with the master,
+      *the same way INCREMENT-CONTROL-COUNT does in the interactive
+      *add program.
+       INCREMENT-CONTROL-COUNT.
+       MOVE "01" TO CONTROL-KEY.
+       READ CONTROL-FILE RECORD
+           INVALID KEY
+               DISPLAY "Error reading the control record."
+           NOT INVALID KEY
+               ADD 1 TO CONTROL-COUNT
+               IF EMPLOYEES-ID > CONTROL-LAST-ID-USED
+                   MOVE EMPLOYEES-ID TO CONTROL-LAST-ID-USED
+               END-IF
+               REWRITE CONTROL-RECORD
+                   INVALID KEY
+                       DISPLAY "Error updating the control record."
+               END-REWRITE
+       END-READ.
+
+      *Rewrites the checkpoint with how far into newhires.dat this run
+      *has gotten, so a restart after a crash skips what is already
+      *safely on the master instead of reloading it.
+       WRITE-CHECKPOINT-RECORD.
+       MOVE TRANSACTION-SEQUENCE TO CHECKPOINT-SEQUENCE.
+       REWRITE CHECKPOINT-RECORD.
+
+      *Clears the restart point once a batch has completed normally, so
+      *the next run starts from transaction one instead of skipping into
+      *a new, unrelated newhires.dat as if it were a continuation.
+       RESET-CHECKPOINT-RECORD.
+       MOVE ZERO TO CHECKPOINT-SEQUENCE.
+       REWRITE CHECKPOINT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+       ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+       ACCEPT AUDIT-TIME FROM TIME.
+       MOVE EMPLOYEES-ID TO AUDIT-ID-DISPLAY.
+       STRING AUDIT-DATE      DELIMITED BY SIZE
+           " "                DELIMITED BY SIZE
+           AUDIT-TIME         DELIMITED BY SIZE
+           " ID:"             DELIMITED BY SIZE
+           AUDIT-ID-DISPLAY   DELIMITED BY SIZE
+           " ACTION:"         DELIMITED BY SIZE
+           AUDIT-ACTION       DELIMITED BY SPACE
+           INTO AUDIT-LINE.
+       WRITE AUDIT-LINE.
+
+       RECORD-LOAD-FAILED.
+       ADD 1 TO TRANSACTIONS-FAILED.
+       MOVE TRANS-ID TO REJECT-ID-DISPLAY.
+       DISPLAY "Rejected ID " REJECT-ID-DISPLAY
+           " - duplicate employee ID or write error.".
+       MOVE TRANSACTION-RECORD TO REJECT-LINE.
+       WRITE REJECT-LINE.
+
+       READ-NEXT-TRANSACTION.
+       READ TRANSACTION-FILE
+           AT END MOVE "Y" TO END-OF-TRANSACTIONS
+           NOT AT END ADD 1 TO TRANSACTION-SEQUENCE
+       END-READ.
+
+      *Re-reads (without reloading) a transaction a prior run already
+      *applied, to fast-forward past it on a restart.
+       SKIP-APPLIED-TRANSACTION.
+       PERFORM READ-NEXT-TRANSACTION.
+
+       END PROGRAM EmployeeBatchLoader.
