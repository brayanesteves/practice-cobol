@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeRetentionPurge.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "PhysicalFile.cbl".
+       COPY "RetentionPhysicalFile.cbl".
+       COPY "AuditPhysicalFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LogicFile.cbl".
+       COPY "RetentionLogicFile.cbl".
+       COPY "AuditLogicFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  RETENTION-FILE-STATUS PIC X(2).
+       01  RETENTION-YEARS PIC 9(2) VALUE 7.
+       01  TODAYS-DATE.
+           05  TODAYS-YEAR PIC 9(4).
+           05  TODAYS-MONTH PIC 9(2).
+           05  TODAYS-DAY PIC 9(2).
+       01  CUTOFF-DATE.
+           05  CUTOFF-YEAR PIC 9(4).
+           05  CUTOFF-MONTH PIC 9(2).
+           05  CUTOFF-DAY PIC 9(2).
+       01  CUTOFF-DATE-NUMERIC REDEFINES CUTOFF-DATE PIC 9(8).
+       01  EMPLOYEES-FILE-AT-END PIC X VALUE "N".
+       01  RECORDS-PURGED PIC 9(5) VALUE ZERO.
+       01  RECORDS-PURGED-DISPLAY PIC Z(4)9.
+       01  AUDIT-DATE PIC 9(8).
+       01  AUDIT-TIME PIC 9(8).
+       01  AUDIT-ID-DISPLAY PIC 9(6).
+       01  AUDIT-ACTION PIC X(10).
+
+       PROCEDURE DIVISION.
+      *Scans EMPLOYEES-FILE for terminated records older than the
+      *configured retention period and moves them out to
+      *RETENTION-ARCHIVE, so the live master file stays lean while
+      *still meeting compliance record-keeping requirements.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+       PERFORM OPENING-PROCEDURE.
+       PERFORM COMPUTE-CUTOFF-DATE.
+       PERFORM READ-NEXT-EMPLOYEE-RECORD.
+       PERFORM PURGE-ONE-RECORD-IF-ELIGIBLE
+           UNTIL EMPLOYEES-FILE-AT-END = "Y".
+       PERFORM CLOSING-PROCEDURE.
+       MOVE RECORDS-PURGED TO RECORDS-PURGED-DISPLAY.
+       DISPLAY "Retention purge complete. Moved "
+           RECORDS-PURGED-DISPLAY
+           " terminated records to retention.arc.".
+       END-PROGRAM.
+       STOP RUN.
+
+       OPENING-PROCEDURE.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file, and so the
+      *retention period can be tightened for a faster test cycle.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+       ACCEPT RETENTION-YEARS FROM ENVIRONMENT
+           "EMPLOYEES_RETENTION_YEARS".
+       IF RETENTION-YEARS = ZERO
+           MOVE 7 TO RETENTION-YEARS.
+      *A same-day backup is taken before the master is opened for
+      *update, so a bad run always has a copy to recover from.
+       CALL "EmployeeBackupUtility".
+       OPEN I-O EMPLOYEES-FILE.
+       IF EMPLOYEES-FILE-STATUS = "35"
+           OPEN OUTPUT EMPLOYEES-FILE
+           CLOSE EMPLOYEES-FILE
+           OPEN I-O EMPLOYEES-FILE.
+       OPEN I-O RETENTION-ARCHIVE.
+       IF RETENTION-FILE-STATUS = "35"
+           OPEN OUTPUT RETENTION-ARCHIVE
+           CLOSE RETENTION-ARCHIVE
+           OPEN I-O RETENTION-ARCHIVE.
+       OPEN EXTEND AUDIT-FILE.
+
+       CLOSING-PROCEDURE.
+       CLOSE EMPLOYEES-FILE.
+       CLOSE RETENTION-ARCHIVE.
+       CLOSE AUDIT-FILE.
+
+       COMPUTE-CUTOFF-DATE.
+       ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
+       SUBTRACT RETENTION-YEARS FROM TODAYS-YEAR
+           GIVING CUTOFF-YEAR.
+       MOVE TODAYS-MONTH TO CUTOFF-MONTH.
+       MOVE TODAYS-DAY TO CUTOFF-DAY.
+
+       PURGE-ONE-RECORD-IF-ELIGIBLE.
+       IF EMPLOYEES-TERMINATED
+           AND EMPLOYEES-TERM-DATE < CUTOFF-DATE-NUMERIC
+               PERFORM ARCHIVE-AND-PURGE-RECORD.
+       PERFORM READ-NEXT-EMPLOYEE-RECORD.
+
+       ARCHIVE-AND-PURGE-RECORD.
+       MOVE EMPLOYEES-ID TO RETENTION-ID.
+       MOVE EMPLOYEES-NAME TO RETENTION-NAME.
+       MOVE EMPLOYEES-LASTNAMES TO RETENTION-LASTNAMES.
+       MOVE EMPLOYEES-AGE TO RETENTION-AGE.
+       MOVE EMPLOYEES-PHONE TO RETENTION-PHONE.
+       MOVE EMPLOYEES-ADDRESS TO RETENTION-ADDRESS.
+       MOVE EMPLOYEES-DEPARTMENT TO RETENTION-DEPARTMENT.
+       MOVE EMPLOYEES-JOB-TITLE TO RETENTION-JOB-TITLE.
+       MOVE EMPLOYEES-HIRE-DATE TO RETENTION-HIRE-DATE.
+       MOVE EMPLOYEES-TERM-DATE TO RETENTION-TERM-DATE.
+       MOVE EMPLOYEES-STATUS TO RETENTION-STATUS.
+       WRITE RETENTION-RECORD
+           INVALID KEY
+               DISPLAY "Error archiving employee "
+                   EMPLOYEES-ID " to retention.arc - not purged."
+           NOT INVALID KEY
+               DELETE EMPLOYEES-FILE RECORD
+                   INVALID KEY
+                       DISPLAY "Error purging employee "
+                           EMPLOYEES-ID " from employees.dat."
+                   NOT INVALID KEY
+                       ADD 1 TO RECORDS-PURGED
+                       MOVE "PURGE" TO AUDIT-ACTION
+                       PERFORM WRITE-AUDIT-RECORD
+               END-DELETE
+       END-WRITE.
+
+       WRITE-AUDIT-RECORD.
+       ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+       ACCEPT AUDIT-TIME FROM TIME.
+       MOVE EMPLOYEES-ID TO AUDIT-ID-DISPLAY.
+       STRING AUDIT-DATE      DELIMITED BY SIZE
+           " "                DELIMITED BY SIZE
+           AUDIT-TIME         DELIMITED BY SIZE
+           " ID:"             DELIMITED BY SIZE
+           AUDIT-ID-DISPLAY   DELIMITED BY SIZE
+           " ACTION:"         DELIMITED BY SIZE
+           AUDIT-ACTION       DELIMITED BY SPACE
+           INTO AUDIT-LINE.
+       WRITE AUDIT-LINE.
+
+       READ-NEXT-EMPLOYEE-RECORD.
+       READ EMPLOYEES-FILE NEXT RECORD
+       AT END MOVE "Y" TO EMPLOYEES-FILE-AT-END.
+
+       END PROGRAM EmployeeRetentionPurge.
