@@ -1,47 +1,56 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. MultiplicationTableCalculator.
-
-      ENVIRONMENT DIVISION.
-      CONFIGURATION SECTION.
-      DATA DIVISION.
-      FILE SECTION.
-      WORKING-STORAGE SECTION.
-      77   Numbers PIC 99 VALUE ZEROS.
-      77   Multiplier PIC 999 VALUE ZEROS.
-      77   Result PIC 9999 VALUE ZEROS.
-      77   Exits PIC XXXXX VALUE SPACES.
-
-      PROCEDURE DIVISION.
-
-      Begin.
-      DISPLAY "To exit enter 'exit' in the console.".
-      DISPLAY "To multiply press ENTER.".
-      ACCEPT Exits.
-      IF Exits = "exit" OR "EXIT"
-           PERFORM Finish
-      ELSE
-           PERFORM RestartProgram.
-           PERFORM EnterNumber.
-           PERFORM ShowTable.
-
-      Finish.
-      STOP RUN.
-
-      RestartProgram.
-      MOVE 0 TO Multiplier.
-
-      EnterNumber.
-      DISPLAY "Enter a number:".
-      ACCEPT Numbers.
-
-      ShowTable.
-      DISPLAY "THE TABLE OF " Numbers ":".
-      PERFORM Calculations 10 TIMES.
-      PERFORM Begin.
-
-      Calculations.
-      ADD1 TO Multiplier.
-      COMPUTE Result = Numbers * Multiplier.
-      DISPLAY Numbers " * " Multiplier " = " Result.
-
-      END PROGRAM MultiplicationTableCalculator.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MultiplicationTableCalculator.
+ 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77   TableNumber PIC 99 VALUE ZEROS.
+       77   Multiplier PIC 999 VALUE ZEROS.
+      *> Wide enough for the worst case now that UpperBound lets the
+      *> operator push Multiplier as high as 999: 99 * 999 = 98901.
+       77   Result PIC 9(5) VALUE ZEROS.
+       77   Exits PIC XXXXX VALUE SPACES.
+
+      *> How far the table goes; was a hardcoded 10 TIMES, now an
+      *> operator-entered bound so this can build custom pricing or
+      *> quantity-break tables instead of only a 1-10 times-table.
+       77   UpperBound PIC 999 VALUE 10.
+ 
+       PROCEDURE DIVISION.
+ 
+       Begin.
+       DISPLAY "To exit enter 'exit' in the console.".
+       DISPLAY "To multiply press ENTER.".
+       ACCEPT Exits.
+       IF Exits = "exit" OR "EXIT"
+            PERFORM Finish
+       ELSE
+            PERFORM RestartProgram.
+            PERFORM EnterNumber.
+            PERFORM ShowTable.
+ 
+       Finish.
+       STOP RUN.
+ 
+       RestartProgram.
+       MOVE 0 TO Multiplier.
+ 
+       EnterNumber.
+       DISPLAY "Enter a number:".
+       ACCEPT TableNumber.
+       DISPLAY "Enter the upper bound for the table:".
+       ACCEPT UpperBound.
+ 
+       ShowTable.
+       DISPLAY "THE TABLE OF " TableNumber ":".
+       PERFORM Calculations UpperBound TIMES.
+       PERFORM Begin.
+ 
+       Calculations.
+       ADD 1 TO Multiplier.
+       COMPUTE Result = TableNumber * Multiplier.
+       DISPLAY TableNumber " * " Multiplier " = " Result.
+ 
+       END PROGRAM MultiplicationTableCalculator.
\ No newline at end of file
