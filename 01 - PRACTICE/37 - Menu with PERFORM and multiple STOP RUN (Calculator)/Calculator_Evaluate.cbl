@@ -1,94 +1,466 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. Calculator.
-
-      ENVIRONMENT DIVISION.
-      CONFIGURATION SECTION.
-      DATA DIVISION.
-      FILE SECTION.
-      WORKING-STORAGE SECTION.  
-
-     *> We have 5 options (1-5).
-      01  Option PIC 9 VALUE ZERO.
-           88 Addittion VALUE 1.
-           88 Subtraction VALUE 2.
-           88 Multiplication VALUE 3.
-           88 Divisions VALUE 4.
-           88 Exits VALUE 4.
-
-      77   Number1 PIC 999 VALUE ZEROS.
-      77   Number2 PIC 999 VALUE ZEROS.
-
-      77   Result PIC 9(6) VALUE ZEROS.
-
-      PROCEDURE DIVISION.
-     *> Presents a number to the user and prompts them for a choice.
-      AcceptData.
-      DISPLAY "Choose an operation.".
-      DISPLAY "1 - Add (+)".
-      DISPLAY "2 - Subtract (-)".
-      DISPLAY "3 - Multiply (*)".
-      DISPLAY "4 - Divide".
-      DISPLAY "5 - Exit".
-      ACCEPT Option.
-
-     *> With options 1-5 we go to the corresponding PERFORM.
-      EVALUATE TRUE
-
-      WHEN Addittion
-           PERFORM Sums
-
-      WHEN Subtraction
-           PERFORM Subtracts
-
-      WHEN Multiplication
-           PERFORM Multiplications
-
-      WHEN Divisions
-           PERFORM Divides
-
-      WHEN Exits
-           DISPLAY "Exiting the program..."
-      
-      STOP RUN
-
-      WHEN OTHER
-       DISPLAY "Invalid option. Please try again."
-           PERFORM AcceptData
-
-     *> Paragraphs for PERFORM begin. Execution ends
-     *> after its code is executed.
-      Sums.
-           DISPLAY "You have chosen to add.".
-           PERFORM RequestNumbers.
-           ADD Number1 TO Number2 GIVING Result.
-           DISPLAY "The result of addition is: ".
-           PERFORM AcceptData.
-
-      Subtracts.
-           DISPLAY "You have chosen to subtract.".
-           PERFORM RequestNumbers.
-           SUBTRACT Number1 FROM Number2 GIVING Result.
-           DISPLAY "The result of subtraction is: " Result.
-           PERFORM AcceptData.
-
-      Multiplications.
-           DISPLAY "You have chosen to multiply.".
-           PERFORM RequestNumbers.
-           MULTIPLY Number1 BY Number2 GIVING Result.
-           DISPLAY "The result of multiplication is: " Result.
-           PERFORM AcceptData.
-
-      Divides.
-           DISPLAY "You have chosen to divide.".
-           PERFORM RequestNumbers.
-           DIVIDE Number1 BY Number2 GIVING Result.
-           DISPLAY "The result of division is: " Result.
-           PERFORM AcceptData.
-
-      RequestNumbers.
-      DISPLAY "Please enter the first number.".
-      ACCEPT Number1.
-      DISPLAY "Please enter the second number.".
-      ACCEPT Number2.
-
-      END PROGRAM Calculator.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Calculator.
+ 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Appends one line per calculation so a session's history can be
+      *> checked later instead of relying on terminal scrollback.
+           SELECT Calc-Log-File ASSIGN TO "calc_history.log"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> Unattended end-of-day recalculation: operation-code/Number1/
+      *> Number2 triples in, one result line per triple out. OPTIONAL
+      *> because a day with nothing to recalculate is normal - nobody
+      *> drops a calc_transactions.dat that day - not a failure, the
+      *> same OPTIONAL/FILE STATUS pattern EmployeeBatchLoader.cbl uses
+      *> for newhires.dat.
+           SELECT OPTIONAL Calc-Transactions-File
+           ASSIGN TO "calc_transactions.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS Calc-Transactions-File-Status.
+
+           SELECT Calc-Results-File ASSIGN TO "calc_results.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> Tracks which menu option gets picked and when, so utilization
+      *> can be reviewed when deciding what's worth investing more in.
+           SELECT Usage-Log-File ASSIGN TO "option_usage.log"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Calc-Log-File.
+       01  Calc-Log-Line PIC X(80).
+
+       FD  Calc-Transactions-File.
+       01  Calc-Trans-Record.
+           05  Calc-Trans-Operation PIC X.
+           05  Calc-Trans-Number1 PIC S999.
+           05  Calc-Trans-Number2 PIC S999.
+
+       FD  Calc-Results-File.
+       01  Calc-Results-Line PIC X(80).
+
+       FD  Usage-Log-File.
+       01  Usage-Log-Line PIC X(80).
+
+       WORKING-STORAGE SECTION.
+ 
+      *> We have 6 options (1-6).
+       01  Option PIC 9 VALUE ZERO.
+            88 Addittion VALUE 1.
+            88 Subtraction VALUE 2.
+            88 Multiplication VALUE 3.
+            88 Divisions VALUE 4.
+            88 Exits VALUE 5.
+            88 BatchRecalculation VALUE 6.
+ 
+      *> Signed so a negative payroll correction or balance adjustment
+      *> can be entered, not just positive quantities.
+       77   Number1 PIC S999 VALUE ZEROS.
+       77   Number2 PIC S999 VALUE ZEROS.
+
+      *> ACCEPT reads into these alphanumeric buffers first, since
+      *> ACCEPT straight into a numeric field silently sanitizes
+      *> non-numeric console input (e.g. "abc" or "12a") down to zero
+      *> instead of leaving it in a state IS NUMERIC would reject. The
+      *> buffer is padded with trailing spaces by a short ACCEPT, so
+      *> its significant length is measured before it is tested.
+       77   Number1-Input PIC X(4).
+       77   Number2-Input PIC X(4).
+       77   Number-Input-Trailing-Spaces PIC 9.
+       77   Number-Input-Length PIC 9.
+       77   Number-Input-Digits-Start PIC 9.
+       77   Number-Input-Digits-Length PIC 9.
+       77   Number1-Valid PIC X VALUE "N".
+       77   Number2-Valid PIC X VALUE "N".
+
+       77   Result PIC S9(6) VALUE ZEROS.
+ 
+      *> Arguments and return for the shared arithmetic service, so the
+      *> ADD/SUBTRACT/MULTIPLY/DIVIDE logic itself lives in one place.
+       77   Arith-Operation PIC X.
+       77   Arith-Number1 PIC S9(9).
+       77   Arith-Number2 PIC S9(9).
+       77   Arith-Result PIC S9(9).
+       77   Arith-Status-Code PIC X(2).
+
+      *> Calculation history log fields.
+       77   Calc-Log-Opened PIC X VALUE "N".
+       77   Calc-Seq-Number PIC 9(5) VALUE ZERO.
+       77   Calc-Seq-Display PIC Z(4)9.
+       77   Calc-Operation-Display PIC X(12).
+       77   Calc-Number1-Display PIC -(2)9.
+       77   Calc-Number2-Display PIC -(2)9.
+       77   Calc-Result-Display PIC -(5)9.
+
+      *> Division also reports the remainder and a rounded 2-decimal
+      *> quotient alongside the truncated integer Result, the same
+      *> REMAINDER/ROUNDED pattern used by
+      *> ROUND-DecimalsROUNDED-AndGetTheRemainderREMAINDER.
+       77   Calc-Divide-Quotient PIC S9(6) VALUE ZERO.
+       77   Calc-Divide-Remainder PIC S9(6) VALUE ZERO.
+       77   Calc-Divide-Remainder-Display PIC -(5)9.
+       77   Calc-Divide-Rounded PIC S9(6)V99 VALUE ZERO.
+       77   Calc-Divide-Rounded-Display PIC -(5)9.99.
+
+      *> Batch recalculation mode fields.
+       77   Calc-Batch-Mode PIC X VALUE "N".
+       77   Calc-Transactions-Eof PIC X VALUE "N".
+       77   Calc-Transactions-File-Status PIC X(2) VALUE SPACES.
+
+      *> Usage-log fields.
+       77   Usage-Log-Opened PIC X VALUE "N".
+       77   Usage-Date PIC 9(8).
+       77   Usage-Time PIC 9(8).
+
+       PROCEDURE DIVISION.
+      *> Presents a number to the user and prompts them for a choice.
+       AcceptData.
+       DISPLAY "Choose an operation.".
+       DISPLAY "1 - Add (+)".
+       DISPLAY "2 - Subtract (-)".
+       DISPLAY "3 - Multiply (*)".
+       DISPLAY "4 - Divide".
+       DISPLAY "5 - Exit".
+       DISPLAY "6 - Batch recalculation from file".
+       ACCEPT Option.
+       PERFORM WriteUsageLogRecord.
+
+      *> With options 1-6 we go to the corresponding PERFORM.
+       EVALUATE TRUE
+
+       WHEN Addittion
+            PERFORM Sums
+
+       WHEN Subtraction
+            PERFORM Subtracts
+
+       WHEN Multiplication
+            PERFORM Multiplications
+
+       WHEN Divisions
+            PERFORM Divides
+
+       WHEN BatchRecalculation
+            PERFORM RunBatchMode
+            PERFORM AcceptData
+
+       WHEN Exits
+            DISPLAY "Exiting the program..."
+
+       IF Calc-Log-Opened = "Y"
+           CLOSE Calc-Log-File
+       END-IF
+
+       IF Usage-Log-Opened = "Y"
+           CLOSE Usage-Log-File
+       END-IF
+
+       STOP RUN
+ 
+       WHEN OTHER
+        DISPLAY "Invalid option. Please try again."
+            PERFORM AcceptData
+ 
+       END-EVALUATE.
+ 
+      *> Paragraphs for PERFORM begin. Execution ends
+      *> after its code is executed.
+       Sums.
+            DISPLAY "You have chosen to add.".
+            PERFORM RequestNumbers.
+            MOVE "A" TO Arith-Operation.
+            MOVE Number1 TO Arith-Number1.
+            MOVE Number2 TO Arith-Number2.
+            CALL "ArithmeticService" USING Arith-Operation Arith-Number1
+                Arith-Number2 Arith-Result Arith-Status-Code.
+            MOVE Arith-Result TO Result.
+            MOVE "ADD" TO Calc-Operation-Display.
+            PERFORM WriteCalcLogRecord.
+            IF Calc-Batch-Mode = "Y"
+                PERFORM WriteBatchResultRecord
+            ELSE
+                DISPLAY "The result of addition is: "
+                PERFORM AcceptData
+            END-IF.
+ 
+       Subtracts.
+            DISPLAY "You have chosen to subtract.".
+            PERFORM RequestNumbers.
+            MOVE "S" TO Arith-Operation.
+            MOVE Number2 TO Arith-Number1.
+            MOVE Number1 TO Arith-Number2.
+            CALL "ArithmeticService" USING Arith-Operation Arith-Number1
+                Arith-Number2 Arith-Result Arith-Status-Code.
+            MOVE Arith-Result TO Result.
+            MOVE "SUBTRACT" TO Calc-Operation-Display.
+            PERFORM WriteCalcLogRecord.
+            IF Calc-Batch-Mode = "Y"
+                PERFORM WriteBatchResultRecord
+            ELSE
+                DISPLAY "The result of subtraction is: " Result
+                PERFORM AcceptData
+            END-IF.
+ 
+       Multiplications.
+            DISPLAY "You have chosen to multiply.".
+            PERFORM RequestNumbers.
+            MOVE "M" TO Arith-Operation.
+            MOVE Number1 TO Arith-Number1.
+            MOVE Number2 TO Arith-Number2.
+            CALL "ArithmeticService" USING Arith-Operation Arith-Number1
+                Arith-Number2 Arith-Result Arith-Status-Code.
+            MOVE Arith-Result TO Result.
+            MOVE "MULTIPLY" TO Calc-Operation-Display.
+            PERFORM WriteCalcLogRecord.
+            IF Calc-Batch-Mode = "Y"
+                PERFORM WriteBatchResultRecord
+            ELSE
+                DISPLAY "The result of multiplication is: " Result
+                PERFORM AcceptData
+            END-IF.
+ 
+       Divides.
+            DISPLAY "You have chosen to divide.".
+            PERFORM RequestNumbers.
+            PERFORM DoDivide WITH TEST AFTER
+                UNTIL Arith-Status-Code NOT = "10".
+            MOVE Arith-Result TO Result.
+            MOVE "DIVIDE" TO Calc-Operation-Display.
+            PERFORM ComputeDivideRemainderAndRounded.
+            PERFORM WriteCalcLogRecord.
+            IF Calc-Batch-Mode = "Y"
+                PERFORM WriteBatchResultRecord
+            ELSE
+                DISPLAY "The result of division is: " Result
+                DISPLAY "  Remainder: " Calc-Divide-Remainder-Display
+                DISPLAY "  Rounded (2 decimal places): "
+                    Calc-Divide-Rounded-Display
+                PERFORM AcceptData
+            END-IF.
+
+      *> Number2 may still be zero here in batch mode, where a division
+      *> by zero is skipped with Result forced to zero instead of
+      *> re-prompting; the remainder/rounded figures are forced to zero
+      *> right along with it.
+       ComputeDivideRemainderAndRounded.
+            IF Number2 = ZERO
+                MOVE ZERO TO Calc-Divide-Remainder
+                MOVE ZERO TO Calc-Divide-Rounded
+            ELSE
+                DIVIDE Number1 BY Number2 GIVING Calc-Divide-Quotient
+                    REMAINDER Calc-Divide-Remainder
+                DIVIDE Number1 BY Number2 GIVING Calc-Divide-Rounded
+                    ROUNDED
+            END-IF.
+            MOVE Calc-Divide-Remainder TO Calc-Divide-Remainder-Display.
+            MOVE Calc-Divide-Rounded TO Calc-Divide-Rounded-Display.
+
+      *> Called repeatedly so a zero divisor doesn't abend the run; the
+      *> operator just gets asked for a new second number and we try
+      *> again.
+       DoDivide.
+            MOVE "D" TO Arith-Operation.
+            MOVE Number1 TO Arith-Number1.
+            MOVE Number2 TO Arith-Number2.
+            CALL "ArithmeticService" USING Arith-Operation Arith-Number1
+                Arith-Number2 Arith-Result Arith-Status-Code.
+            IF Arith-Status-Code = "10"
+                IF Calc-Batch-Mode = "Y"
+                    DISPLAY "Skipping division by zero in batch"
+                        " transaction."
+                    MOVE ZERO TO Arith-Result
+                    MOVE "00" TO Arith-Status-Code
+                ELSE
+                    DISPLAY "Cannot divide by zero. Enter a new second"
+                        " number."
+                    ACCEPT Number2
+                END-IF
+            END-IF.
+ 
+      *> Appends one line to the calculation history log: sequence
+      *> number, operation, both operands, and the result.
+       WriteCalcLogRecord.
+            IF Calc-Log-Opened = "N"
+                OPEN EXTEND Calc-Log-File
+                MOVE "Y" TO Calc-Log-Opened
+            END-IF.
+            ADD 1 TO Calc-Seq-Number.
+            MOVE Calc-Seq-Number TO Calc-Seq-Display.
+            MOVE Number1 TO Calc-Number1-Display.
+            MOVE Number2 TO Calc-Number2-Display.
+            MOVE Result TO Calc-Result-Display.
+            IF Calc-Operation-Display (1:6) = "DIVIDE"
+                STRING Calc-Seq-Display DELIMITED BY SIZE
+                    " " Calc-Operation-Display DELIMITED BY SPACE
+                    " N1=" Calc-Number1-Display DELIMITED BY SIZE
+                    " N2=" Calc-Number2-Display DELIMITED BY SIZE
+                    " RESULT=" Calc-Result-Display DELIMITED BY SIZE
+                    " REM=" Calc-Divide-Remainder-Display
+                        DELIMITED BY SIZE
+                    " ROUNDED=" Calc-Divide-Rounded-Display
+                        DELIMITED BY SIZE
+                    INTO Calc-Log-Line
+            ELSE
+                STRING Calc-Seq-Display DELIMITED BY SIZE
+                    " " Calc-Operation-Display DELIMITED BY SPACE
+                    " N1=" Calc-Number1-Display DELIMITED BY SIZE
+                    " N2=" Calc-Number2-Display DELIMITED BY SIZE
+                    " RESULT=" Calc-Result-Display DELIMITED BY SIZE
+                    INTO Calc-Log-Line
+            END-IF.
+            WRITE Calc-Log-Line.
+
+      *> Appends one line to the usage log: date, time, and the option
+      *> chosen, so utilization can be reviewed later.
+       WriteUsageLogRecord.
+            IF Usage-Log-Opened = "N"
+                OPEN EXTEND Usage-Log-File
+                MOVE "Y" TO Usage-Log-Opened
+            END-IF.
+            ACCEPT Usage-Date FROM DATE YYYYMMDD.
+            ACCEPT Usage-Time FROM TIME.
+            STRING Usage-Date DELIMITED BY SIZE
+                " " Usage-Time DELIMITED BY SIZE
+                " OPTION:" Option DELIMITED BY SIZE
+                INTO Usage-Log-Line.
+            WRITE Usage-Log-Line.
+
+      *> In batch mode Number1/Number2 are already loaded from the
+      *> current transaction record, so there is nothing to accept.
+       RequestNumbers.
+       IF Calc-Batch-Mode = "N"
+           MOVE "N" TO Number1-Valid
+           PERFORM AcceptNumber1
+               UNTIL Number1-Valid = "Y"
+           MOVE "N" TO Number2-Valid
+           PERFORM AcceptNumber2
+               UNTIL Number2-Valid = "Y"
+       END-IF.
+
+      *> Re-prompts on a non-numeric entry instead of letting garbage
+      *> data reach the arithmetic that follows. Reads into an
+      *> alphanumeric buffer rather than straight into Number1, since
+      *> ACCEPT into a numeric field silently sanitizes bad console
+      *> input down to zero and Number1 IS NUMERIC would then always
+      *> be true, never actually rejecting anything. A short ACCEPT
+      *> pads the buffer with trailing spaces, and IS NUMERIC never
+      *> accepts a leading sign on an alphanumeric item, so the
+      *> significant length and any leading sign are worked out first.
+       AcceptNumber1.
+            DISPLAY "Please enter the first number.".
+            ACCEPT Number1-Input.
+            MOVE ZERO TO Number-Input-Trailing-Spaces.
+            INSPECT Number1-Input TALLYING Number-Input-Trailing-Spaces
+                FOR TRAILING SPACE.
+            COMPUTE Number-Input-Length =
+                4 - Number-Input-Trailing-Spaces.
+            MOVE 1 TO Number-Input-Digits-Start.
+            MOVE Number-Input-Length TO Number-Input-Digits-Length.
+            IF Number1-Input (1:1) = "-" OR Number1-Input (1:1) = "+"
+                MOVE 2 TO Number-Input-Digits-Start
+                COMPUTE Number-Input-Digits-Length =
+                    Number-Input-Length - 1
+            END-IF.
+            IF Number-Input-Digits-Length > ZERO
+                AND Number1-Input (Number-Input-Digits-Start:
+                    Number-Input-Digits-Length) IS NUMERIC
+                MOVE Number1-Input (1:Number-Input-Length) TO Number1
+                MOVE "Y" TO Number1-Valid
+            ELSE
+                DISPLAY "That is not a valid number. Please try again."
+            END-IF.
+
+       AcceptNumber2.
+            DISPLAY "Please enter the second number.".
+            ACCEPT Number2-Input.
+            MOVE ZERO TO Number-Input-Trailing-Spaces.
+            INSPECT Number2-Input TALLYING Number-Input-Trailing-Spaces
+                FOR TRAILING SPACE.
+            COMPUTE Number-Input-Length =
+                4 - Number-Input-Trailing-Spaces.
+            MOVE 1 TO Number-Input-Digits-Start.
+            MOVE Number-Input-Length TO Number-Input-Digits-Length.
+            IF Number2-Input (1:1) = "-" OR Number2-Input (1:1) = "+"
+                MOVE 2 TO Number-Input-Digits-Start
+                COMPUTE Number-Input-Digits-Length =
+                    Number-Input-Length - 1
+            END-IF.
+            IF Number-Input-Digits-Length > ZERO
+                AND Number2-Input (Number-Input-Digits-Start:
+                    Number-Input-Digits-Length) IS NUMERIC
+                MOVE Number2-Input (1:Number-Input-Length) TO Number2
+                MOVE "Y" TO Number2-Valid
+            ELSE
+                DISPLAY "That is not a valid number. Please try again."
+            END-IF.
+
+      *> Reads CALC-TRANSACTIONS and runs each triple through the same
+      *> Sums/Subtracts/Multiplications/Divides paragraphs used
+      *> interactively, so end-of-day recalculation can run unattended.
+       RunBatchMode.
+       MOVE "Y" TO Calc-Batch-Mode.
+       MOVE "N" TO Calc-Transactions-Eof.
+       OPEN INPUT Calc-Transactions-File.
+       IF Calc-Transactions-File-Status = "05"
+      *> Calc-Transactions-File is OPTIONAL, so this status just means
+      *> there is no calc_transactions.dat today - nothing to
+      *> recalculate, not a failure.
+           DISPLAY "No calc_transactions.dat found - nothing to"
+               " recalculate."
+       ELSE
+           OPEN OUTPUT Calc-Results-File
+           PERFORM ReadNextTransaction
+           PERFORM ProcessNextTransaction
+               UNTIL Calc-Transactions-Eof = "Y"
+           CLOSE Calc-Results-File
+           DISPLAY "Batch recalculation complete. Results written to"
+               " calc_results.dat."
+       END-IF.
+       CLOSE Calc-Transactions-File.
+       MOVE "N" TO Calc-Batch-Mode.
+
+       ReadNextTransaction.
+       READ Calc-Transactions-File
+           AT END MOVE "Y" TO Calc-Transactions-Eof
+       END-READ.
+
+       ProcessNextTransaction.
+       MOVE Calc-Trans-Number1 TO Number1.
+       MOVE Calc-Trans-Number2 TO Number2.
+       EVALUATE Calc-Trans-Operation
+           WHEN "A" PERFORM Sums
+           WHEN "S" PERFORM Subtracts
+           WHEN "M" PERFORM Multiplications
+           WHEN "D" PERFORM Divides
+           WHEN OTHER
+               DISPLAY "Skipping unknown operation code: "
+                   Calc-Trans-Operation
+       END-EVALUATE.
+       PERFORM ReadNextTransaction.
+
+      *> Appends one line to calc_results.dat for the transaction just
+      *> processed, reusing the display fields WriteCalcLogRecord already
+      *> populated for this operation.
+       WriteBatchResultRecord.
+       IF Calc-Operation-Display (1:6) = "DIVIDE"
+           STRING Calc-Operation-Display DELIMITED BY SPACE
+               " N1=" Calc-Number1-Display DELIMITED BY SIZE
+               " N2=" Calc-Number2-Display DELIMITED BY SIZE
+               " RESULT=" Calc-Result-Display DELIMITED BY SIZE
+               " REM=" Calc-Divide-Remainder-Display DELIMITED BY SIZE
+               " ROUNDED=" Calc-Divide-Rounded-Display DELIMITED BY SIZE
+               INTO Calc-Results-Line
+       ELSE
+           STRING Calc-Operation-Display DELIMITED BY SPACE
+               " N1=" Calc-Number1-Display DELIMITED BY SIZE
+               " N2=" Calc-Number2-Display DELIMITED BY SIZE
+               " RESULT=" Calc-Result-Display DELIMITED BY SIZE
+               INTO Calc-Results-Line
+       END-IF.
+       WRITE Calc-Results-Line.
+ 
+       END PROGRAM Calculator.
