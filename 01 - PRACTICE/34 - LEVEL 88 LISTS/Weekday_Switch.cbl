@@ -1,57 +1,98 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. Weekday_Switch.
-
-      ENVIRONMENT DIVISION.
-      CONFIGURATION SECTION.
-      SPECIAL-NAMES.
-      DATA DIVISION.
-      FILE SECTION.
-      WORKING-STORAGE SECTION.
-      77 Weekday PIC 9 VALUE ZERO.
-           88 Monday VALUE 1.
-           88 Tuesday VALUE 2.
-           88 Wednesday VALUE 3.
-           88 Thusday VALUE 4.
-           88 Friday VALUE 5.
-           88 Saturday VALUE 6.
-           88 Sunday VALUE 7.
-
-      PROCEDURE DIVISION.
-      SelectDay.
-      DISPLAY "What day of the week is it? (1-7)".
-      ACCEPT Weekday.
-      IF Monday THEN
-           DISPLAY "You have a tough week ahead of you."
-      ELSE
-           IF Tuesday THEN
-               DISPLAY "One day less until the 'weekend'."
-           ELSE
-               IF Wednesday THEN
-                   DISPLAY "The day in between."
-               ELSE
-                   IF Thusday THEN
-                       DISPLAY "What's that? The weekend "
-                       "is coming."
-                   ELSE
-                       IF Friday THEN
-                           DISPLAY "Friday is here!"
-                       ELSE
-                           IF Saturday THEN
-                               DISPLAY "The best day of my life."
-                           ELSE
-                               IF Sunday THEN
-                                   DISPLAY "You know what comes after "
-                                           "this, right?"
-                               ELSE
-                                   DISPLAY " As far as "
-                                           "I know, that day does"
-                                           " not exist."
-                               END-IF
-                           END-IF
-                       END-IF
-                   END-IF
-               END-IF
-           END-IF
-      END-IF
-      STOP RUN.
-      END PROGRAM Weekday_Switch.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Weekday_Switch.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> Maps each weekday number to its assigned shift code and crew,
+      *> so the schedule can be maintained by editing data instead of
+      *> the old hardcoded nested-IF chain of day-by-day messages.
+           SELECT Weekly-Schedule-File ASSIGN TO "weekly_schedule.dat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS Schedule-Day-Code
+           ACCESS MODE IS DYNAMIC
+           FILE STATUS IS Schedule-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Weekly-Schedule-File.
+       01  Schedule-Record.
+           05  Schedule-Day-Code PIC 9.
+           05  Schedule-Shift-Code PIC X(10).
+           05  Schedule-Crew-Name PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  Weekday PIC 9 VALUE ZERO.
+           88  Valid-Weekday VALUE 1 THRU 7.
+       77  Schedule-File-Status PIC XX.
+
+       PROCEDURE DIVISION.
+       SelectDay.
+       PERFORM OpenScheduleFile.
+       DISPLAY "What day of the week is it? (1-7)".
+       ACCEPT Weekday.
+       IF Valid-Weekday
+           MOVE Weekday TO Schedule-Day-Code
+           READ Weekly-Schedule-File
+               KEY IS Schedule-Day-Code
+               INVALID KEY
+                   DISPLAY "No schedule entry found for that day."
+               NOT INVALID KEY
+                   DISPLAY "Shift: " Schedule-Shift-Code
+                       "  Crew: " Schedule-Crew-Name
+           END-READ
+       ELSE
+           DISPLAY "As far as I know, that day does not exist."
+       END-IF.
+       PERFORM CloseScheduleFile.
+       STOP RUN.
+
+      *> The schedule file is built the first time it is needed, the
+      *> same way EMPLOYEES-FILE is in the Databases V programs
+      *> (FILE STATUS 35 means it does not exist yet).
+       OpenScheduleFile.
+       OPEN I-O Weekly-Schedule-File.
+       IF Schedule-File-Status = "35"
+           OPEN OUTPUT Weekly-Schedule-File
+           CLOSE Weekly-Schedule-File
+           OPEN I-O Weekly-Schedule-File
+           PERFORM SeedScheduleFile.
+
+      *> Starter schedule an operator can later maintain by editing the
+      *> data file directly, without touching this program again.
+       SeedScheduleFile.
+       MOVE 1 TO Schedule-Day-Code.
+       MOVE "DAY" TO Schedule-Shift-Code.
+       MOVE "Alpha Crew" TO Schedule-Crew-Name.
+       WRITE Schedule-Record.
+       MOVE 2 TO Schedule-Day-Code.
+       MOVE "DAY" TO Schedule-Shift-Code.
+       MOVE "Alpha Crew" TO Schedule-Crew-Name.
+       WRITE Schedule-Record.
+       MOVE 3 TO Schedule-Day-Code.
+       MOVE "DAY" TO Schedule-Shift-Code.
+       MOVE "Bravo Crew" TO Schedule-Crew-Name.
+       WRITE Schedule-Record.
+       MOVE 4 TO Schedule-Day-Code.
+       MOVE "DAY" TO Schedule-Shift-Code.
+       MOVE "Bravo Crew" TO Schedule-Crew-Name.
+       WRITE Schedule-Record.
+       MOVE 5 TO Schedule-Day-Code.
+       MOVE "SWING" TO Schedule-Shift-Code.
+       MOVE "Charlie Crew" TO Schedule-Crew-Name.
+       WRITE Schedule-Record.
+       MOVE 6 TO Schedule-Day-Code.
+       MOVE "SWING" TO Schedule-Shift-Code.
+       MOVE "Charlie Crew" TO Schedule-Crew-Name.
+       WRITE Schedule-Record.
+       MOVE 7 TO Schedule-Day-Code.
+       MOVE "OFF" TO Schedule-Shift-Code.
+       MOVE "None" TO Schedule-Crew-Name.
+       WRITE Schedule-Record.
+
+       CloseScheduleFile.
+       CLOSE Weekly-Schedule-File.
+
+       END PROGRAM Weekday_Switch.
