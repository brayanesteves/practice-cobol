@@ -1,52 +1,197 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. ROUND-DecimalsROUNDED-AndGetTheRemainderREMAINDER.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROUND-DecimalsROUNDED-AndGetTheRemainderREMAINDER.
+ 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *> We specify that the decimal point is a comma.
+            DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77   Number1 PIC 99V999 VALUE 10,556.
+       77   Number2 PIC 99 VALUE 20.
+       77   Result PIC 99V99 VALUE ZEROS.
+       77   ResultRounded PIC 99V99 VALUE ZEROS.
+ 
+       77   ResultRoundedAdd PIC 99V99 VALUE ZEROS.
+       77   ResultRoundedSubtract PIC 99V99 VALUE ZEROS.
+       77   ResultRoundedMultiply PIC 99V99 VALUE ZEROS.
+       77   ResultRoundedDivide PIC 99V99 VALUE ZEROS.
+       77   ResultDivide PIC 99V99 VALUE ZEROS.
+       77   ResultRemainderDivide PIC 99V99 VALUE ZEROS.
+ 
+      *> Operator-selectable rounding: R rounds to nearest, T truncates,
+      *> so interest/payroll-deduction estimates can match what the
+      *> payroll vendor's truncating calculation actually produces.
+       77   RoundMode PIC X VALUE "R".
+            88 UseRounded VALUE "R".
+            88 UseTruncated VALUE "T".
+ 
+      *> Currency mode: a wider PIC 9(9)V99 amount pair for real money
+      *> math, with the decimal-point separator selectable at runtime
+      *> instead of fixed to comma at compile time.
+       77   CurrencyMode PIC X VALUE "N".
+            88 UseCurrency VALUE "Y".
+ 
+       77   LocaleMode PIC X VALUE "P".
+            88 UseCommaLocale VALUE "C".
+            88 UsePeriodLocale VALUE "P".
+ 
+       77   CurrencyAmount1 PIC 9(9)V99 VALUE ZEROS.
+       77   CurrencyAmount2 PIC 9(9)V99 VALUE ZEROS.
+       77   CurrencyResult PIC 9(9)V99 VALUE ZEROS.
 
-      ENVIRONMENT DIVISION.
-      CONFIGURATION SECTION.
-     *> We specify that the decimal point is a comma.
-           DECIMAL-POINT IS COMMA.
-      DATA DIVISION.
-      FILE SECTION.
-      WORKING-STORAGE SECTION.
-      77   Number1 PIC 99V999 VALUE 10,556.
-      77   Number2 PIC 99 VALUE 20.
-      77   Result PIC 99V99 VALUE ZEROS.
-      77   ResultRounded PIC 99V99 VALUE ZEROS.
+      *> Raw operator input is read into an alphanumeric buffer and
+      *> split by hand instead of being ACCEPTed straight into
+      *> CurrencyAmount1/CurrencyAmount2, because DECIMAL-POINT IS
+      *> COMMA above makes a plain numeric ACCEPT silently drop a
+      *> period typed as a decimal point instead of treating it as one.
+      *> A typed period is normalized to a comma so the operator can
+      *> key either.
+       77   CurrencyInputBuffer PIC X(15) VALUE SPACES.
+       77   CurrencyWholePart PIC 9(9) VALUE ZERO.
+       77   CurrencyCentsPart PIC 99 VALUE ZERO.
+       77   CurrencyWhole PIC 9(9) VALUE ZEROS.
+       77   CurrencyWholeDisplay PIC Z(8)9.
+       77   CurrencyWholeLeadingSpaces PIC 9(2) VALUE ZERO.
+       77   CurrencyWholeStart PIC 9(2) VALUE ZERO.
+       77   CurrencyWholeLength PIC 9(2) VALUE ZERO.
+       77   CurrencyCents PIC 99 VALUE ZEROS.
+       77   CurrencySeparator PIC X VALUE ".".
+       77   CurrencyDisplayLine PIC X(20) VALUE SPACES.
+ 
+       PROCEDURE DIVISION.
+       Calculate.
+      *> NORMAL.
+       COMPUTE Result = Number1 + Number2.
+       DISPLAY "No round " Result.
+ 
+       COMPUTE ResultRounded = Number1 + Number2.
+       DISPLAY "With rounded " ResultRounded.
+ 
+       DISPLAY "Enter R for rounded results or T for truncated"
+           " results.".
+       ACCEPT RoundMode.
+ 
+      *> ROUNDED, or truncated when the operator asked for truncation.
+       IF UseRounded
+           ADD Number1 TO Number2 GIVING ResultRoundedAdd ROUNDED
+       ELSE
+           ADD Number1 TO Number2 GIVING ResultRoundedAdd
+       END-IF.
+       DISPLAY "With rounded (Add) " ResultRoundedAdd.
+ 
+       IF UseRounded
+           SUBTRACT Number1 FROM Number2 GIVING ResultRoundedSubtract
+               ROUNDED
+       ELSE
+           SUBTRACT Number1 FROM Number2 GIVING ResultRoundedSubtract
+       END-IF.
+       DISPLAY "With rounded (Subtract) " ResultRoundedSubtract.
+ 
+       IF UseRounded
+           MULTIPLY Number1 BY Number2 GIVING ResultRoundedMultiply
+               ROUNDED
+       ELSE
+           MULTIPLY Number1 BY Number2 GIVING ResultRoundedMultiply
+       END-IF.
+       DISPLAY "With rounded (Multiply) " ResultRoundedMultiply.
+ 
+       IF UseRounded
+           DIVIDE Number1 BY Number2 GIVING ResultRoundedDivide ROUNDED
+       ELSE
+           DIVIDE Number1 BY Number2 GIVING ResultRoundedDivide
+       END-IF.
+       DISPLAY "With rounded (Divide) " ResultRoundedDivide.
+ 
+      *> REMAINDER.
+      *> Performs a division, obtaining the result and the remainder.
+       DIVIDE Number1 BY Number2 GIVING ResultDivide
+           REMAINDER ResultRemainderDivide.
+       DISPLAY "The result of the division is: " ResultDivide.
+       DISPLAY "The remainder of the division is: "
+           ResultRemainderDivide.
+ 
+       DISPLAY "Enter Y for currency mode or N to skip it.".
+       ACCEPT CurrencyMode.
+       IF UseCurrency
+           PERFORM CalculateCurrency
+       END-IF.
+ 
+       STOP RUN.
+ 
+      *> Wider, runtime-locale-selectable money math for the actual
+      *> currency/interest calculations, separate from the compile-time
+      *> comma-locale demo fields above.
+       CalculateCurrency.
+            DISPLAY "Enter the first amount (e.g. 123,45 or 123.45).".
+            PERFORM ENTER-CURRENCY-AMOUNT-1.
+            DISPLAY "Enter the second amount (e.g. 123,45 or 123.45).".
+            PERFORM ENTER-CURRENCY-AMOUNT-2.
+            IF UseRounded
+                ADD CurrencyAmount1 TO CurrencyAmount2
+                    GIVING CurrencyResult ROUNDED
+            ELSE
+                ADD CurrencyAmount1 TO CurrencyAmount2
+                    GIVING CurrencyResult
+            END-IF.
+            DISPLAY "Enter C for a comma decimal point or P for a"
+                " period.".
+            ACCEPT LocaleMode.
+            PERFORM FormatCurrencyDisplay.
+            DISPLAY "Currency result: " CurrencyDisplayLine.
+ 
+       ENTER-CURRENCY-AMOUNT-1.
+            ACCEPT CurrencyInputBuffer.
+            PERFORM PARSE-CURRENCY-BUFFER.
+            COMPUTE CurrencyAmount1 =
+                CurrencyWholePart + (CurrencyCentsPart / 100).
 
-      77   ResultRoundedAdd PIC 99V99 VALUE ZEROS.
-      77   ResultRoundedSubtract PIC 99V99 VALUE ZEROS.
-      77   ResultRoundedMultiply PIC 99V99 VALUE ZEROS.
-      77   ResultRoundedDivide PIC 99V99 VALUE ZEROS.
-      77   ResultDivide PIC 99V99 VALUE ZEROS.
-      77   ResultRemainderDivide PIC 99V99 VALUE ZEROS.
+       ENTER-CURRENCY-AMOUNT-2.
+            ACCEPT CurrencyInputBuffer.
+            PERFORM PARSE-CURRENCY-BUFFER.
+            COMPUTE CurrencyAmount2 =
+                CurrencyWholePart + (CurrencyCentsPart / 100).
 
-      PROCEDURE DIVISION.
-      Calculate.
-     *> NORMAL.
-      COMPUTE Result = Number1 + Number2.
-      DISPLAY "No round " Result.
+      *> Splits CurrencyInputBuffer into whole and cents parts on the
+      *> decimal separator, after normalizing a typed period to a
+      *> comma. Amounts must be keyed with exactly two cents digits
+      *> (e.g. 123,45), the same as the prompt shows.
+       PARSE-CURRENCY-BUFFER.
+            INSPECT CurrencyInputBuffer REPLACING ALL "." BY ",".
+            MOVE ZERO TO CurrencyWholePart.
+            MOVE ZERO TO CurrencyCentsPart.
+            UNSTRING CurrencyInputBuffer DELIMITED BY ","
+                INTO CurrencyWholePart CurrencyCentsPart.
 
-      COMPUTE ResultRounded = Number1 + Number2.
-      DISPLAY "With rounded " ResultRounded.
-
-     *> ROUNDED.
-      ADD Number1 TO Number2 GIVING ResultRoundedAdd ROUNDED.
-      DISPLAY "With rounded (Add) " ResultRounded.
-
-      SUBTRACT Number1 FROM Number2 GIVING ResultRoundedSubtract ROUNDED.
-      DISPLAY "With rounded (Subtract) " ResultRounded.
-
-      MULTIPLY Number1 BY Number2 GIVING ResultRoundedMultiply ROUNDED.
-      DISPLAY "With rounded (Multiply) " ResultRounded.
-
-      DIVIDE Number1 BY Number2 GIVING ResultRoundedDivide ROUNDED.
-      DISPLAY "With rounded (Divide) " ResultRounded.
-
-     *> REMAINDER.
-     *> Performs a division, obtaining the result and the remainder.
-      DIVIDE Number1 BY Number2 GIVING ResultDivide REMAINDER ResultRemainderDivide.
-      DISPLAY "The result of the division is: " ResultDivide.
-      DISPLAY "The remainder of the division is: " ResultRemainderDivide.
-
-      STOP RUN.
-      END PROGRAM ROUND-DecimalsROUNDED-AndGetTheRemainderREMAINDER.
\ No newline at end of file
+      *> Builds the display line using the locale the operator chose at
+      *> runtime, since DECIMAL-POINT IS COMMA only controls the
+      *> compile-time demo fields above it, not this one.
+       FormatCurrencyDisplay.
+            IF UseCommaLocale
+                MOVE "," TO CurrencySeparator
+            ELSE
+                MOVE "." TO CurrencySeparator
+            END-IF.
+            COMPUTE CurrencyWhole = CurrencyResult.
+            COMPUTE CurrencyCents ROUNDED =
+                (CurrencyResult - CurrencyWhole) * 100.
+            MOVE CurrencyWhole TO CurrencyWholeDisplay.
+      *> CurrencyWholeDisplay is zero-suppressed (PIC Z(8)9), so it is
+      *> left-padded with spaces for any amount under 9 digits;
+      *> DELIMITED BY SPACE would stop at that first leading space and
+      *> drop the whole-dollar part. Trim the leading spaces off first
+      *> so only the significant digits are strung in.
+            MOVE ZERO TO CurrencyWholeLeadingSpaces.
+            INSPECT CurrencyWholeDisplay TALLYING
+                CurrencyWholeLeadingSpaces FOR LEADING SPACE.
+            COMPUTE CurrencyWholeStart = CurrencyWholeLeadingSpaces + 1.
+            COMPUTE CurrencyWholeLength = 9 - CurrencyWholeLeadingSpaces.
+            STRING CurrencyWholeDisplay
+                    (CurrencyWholeStart:CurrencyWholeLength)
+                    DELIMITED BY SIZE
+                CurrencySeparator DELIMITED BY SIZE
+                CurrencyCents DELIMITED BY SIZE
+                INTO CurrencyDisplayLine.
+ 
+       END PROGRAM ROUND-DecimalsROUNDED-AndGetTheRemainderREMAINDER.
