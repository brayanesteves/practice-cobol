@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeePhoneLookup.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "PhysicalFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LogicFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  LOOKUP-COUNTRY-CODE PIC X(4).
+       01  LOOKUP-PHONE PIC X(11).
+       01  LOOKUP-AGAIN PIC X.
+
+       PROCEDURE DIVISION.
+      *Reverse lookup for an incoming call where only the phone number
+      *is known, using the EMPLOYEES-PHONE alternate key directly.
+       PROGRAM-BEGIN.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+       OPEN INPUT EMPLOYEES-FILE.
+       MOVE "Y" TO LOOKUP-AGAIN.
+       PERFORM LOOKUP-ONE-PHONE
+           UNTIL LOOKUP-AGAIN NOT = "Y".
+       CLOSE EMPLOYEES-FILE.
+       GOBACK.
+
+       LOOKUP-ONE-PHONE.
+       DISPLAY "Enter the country code (e.g. +1):".
+       ACCEPT LOOKUP-COUNTRY-CODE.
+       DISPLAY "Enter the phone number to look up:".
+       ACCEPT LOOKUP-PHONE.
+       MOVE LOOKUP-COUNTRY-CODE TO EMPLOYEES-PHONE-COUNTRY-CODE.
+       MOVE LOOKUP-PHONE TO EMPLOYEES-PHONE-NUMBER.
+      *The alternate key covers the whole group, so both subfields
+      *must be populated to match what is stored.
+       READ EMPLOYEES-FILE RECORD
+           KEY IS EMPLOYEES-PHONE
+           INVALID KEY
+               DISPLAY "No employee found with that phone number."
+           NOT INVALID KEY
+               PERFORM DISPLAY-MATCHING-EMPLOYEE
+       END-READ.
+       DISPLAY "Look up another number (Y/N)?".
+       ACCEPT LOOKUP-AGAIN.
+       IF LOOKUP-AGAIN = "y"
+           MOVE "Y" TO LOOKUP-AGAIN.
+
+       DISPLAY-MATCHING-EMPLOYEE.
+       DISPLAY "ID: " EMPLOYEES-ID " Name: " EMPLOYEES-NAME
+           " Lastnames: " EMPLOYEES-LASTNAMES
+           " Department: " EMPLOYEES-DEPARTMENT.
+
+       END PROGRAM EmployeePhoneLookup.
