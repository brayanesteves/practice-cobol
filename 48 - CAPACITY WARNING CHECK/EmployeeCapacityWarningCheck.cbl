@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeCapacityWarningCheck.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "ControlPhysicalFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ControlLogicFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  CONTROL-FILE-STATUS PIC X(2).
+      *Both thresholds can be overridden from the environment so an
+      *operator can tighten or relax them without recompiling; the
+      *defaults leave plenty of headroom under the PIC 9(6) ID range
+      *and a sensible round-number headcount warning.
+       01  CAP-COUNT-LIMIT PIC 9(7) VALUE 100000.
+       01  CAP-ID-LIMIT PIC 9(6) VALUE 900000.
+       01  CONTROL-COUNT-DISPLAY PIC Z(6)9.
+       01  CONTROL-LAST-ID-USED-DISPLAY PIC Z(5)9.
+       01  CAP-COUNT-LIMIT-DISPLAY PIC Z(6)9.
+       01  CAP-ID-LIMIT-DISPLAY PIC Z(5)9.
+
+       PROCEDURE DIVISION.
+      *Watches the shared control record AddData and EmployeeBatchLoader
+      *both keep up to date, and warns before the active-employee count
+      *or the EMPLOYEES-ID high-water mark actually run out of room.
+       PROGRAM-BEGIN.
+      *Accepted straight into the numeric fields (which ACCEPT
+      *right-justifies and zero-fills) rather than into a PIC X buffer
+      *tested with IS NUMERIC - an alphanumeric buffer padded with
+      *trailing spaces from ENVIRONMENT never passes IS NUMERIC, so
+      *the override would never take effect. Same pattern as
+      *RETENTION-YEARS in EmployeeRetentionPurge.cbl: an unset
+      *variable ACCEPTs as zero, which falls back to the default.
+       ACCEPT CAP-COUNT-LIMIT FROM ENVIRONMENT
+           "CAPACITY_COUNT_WARNING".
+       IF CAP-COUNT-LIMIT = ZERO
+           MOVE 100000 TO CAP-COUNT-LIMIT.
+       ACCEPT CAP-ID-LIMIT FROM ENVIRONMENT
+           "CAPACITY_ID_WARNING".
+       IF CAP-ID-LIMIT = ZERO
+           MOVE 900000 TO CAP-ID-LIMIT.
+       OPEN INPUT CONTROL-FILE.
+       IF CONTROL-FILE-STATUS NOT = "00"
+           DISPLAY "Error opening control.dat, status code "
+               CONTROL-FILE-STATUS "."
+       ELSE
+           PERFORM CHECK-CAPACITY.
+       CLOSE CONTROL-FILE.
+       GOBACK.
+
+       CHECK-CAPACITY.
+       MOVE "01" TO CONTROL-KEY.
+       READ CONTROL-FILE RECORD
+           INVALID KEY
+               DISPLAY "Error reading the control record."
+           NOT INVALID KEY
+               PERFORM SHOW-CAPACITY-RESULT
+       END-READ.
+
+       SHOW-CAPACITY-RESULT.
+       MOVE CONTROL-COUNT TO CONTROL-COUNT-DISPLAY.
+       MOVE CONTROL-LAST-ID-USED TO CONTROL-LAST-ID-USED-DISPLAY.
+       MOVE CAP-COUNT-LIMIT TO CAP-COUNT-LIMIT-DISPLAY.
+       MOVE CAP-ID-LIMIT TO CAP-ID-LIMIT-DISPLAY.
+       DISPLAY "Active employees: " CONTROL-COUNT-DISPLAY
+           "  (warning at " CAP-COUNT-LIMIT-DISPLAY ")".
+       DISPLAY "Highest ID used:  " CONTROL-LAST-ID-USED-DISPLAY
+           "  (warning at " CAP-ID-LIMIT-DISPLAY ")".
+       IF CONTROL-COUNT >= CAP-COUNT-LIMIT
+           DISPLAY "WARNING: active employee count is at or above"
+               " the configured threshold.".
+       IF CONTROL-LAST-ID-USED >= CAP-ID-LIMIT
+           DISPLAY "WARNING: highest employee ID used is at or above"
+               " the configured threshold.".
+
+       END PROGRAM EmployeeCapacityWarningCheck.
