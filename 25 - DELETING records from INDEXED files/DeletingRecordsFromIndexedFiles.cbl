@@ -5,35 +5,93 @@
 
        FILE-CONTROL.
        COPY "PhysicalFile.cbl".
+       COPY "AuditPhysicalFile.cbl".
+       COPY "ArchivePhysicalFile.cbl".
+       COPY "ControlPhysicalFile.cbl".
 
        DATA DIVISION.
-       FILE SECTION.      
+       FILE SECTION.
        COPY "LogicFile.cbl".
+       COPY "AuditLogicFile.cbl".
+       COPY "ArchiveLogicFile.cbl".
+       COPY "ControlLogicFile.cbl".
 
        WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  ARCHIVE-FILE-STATUS PIC X(2).
+       01  CONTROL-FILE-STATUS PIC X(2).
        77  YES-TO-DELETE PIC X.
        77  RECORD-FOUND PIC X.
        77  FIELD-EMPLOYEES-ID PIC Z(5).
 
+       01  AUDIT-DATE PIC 9(8).
+       01  AUDIT-TIME PIC 9(8).
+       01  AUDIT-ID-DISPLAY PIC 9(6).
+       01  AUDIT-ACTION PIC X(10).
+
+      *Operators authorized to terminate an employee record.
+       01  AUTHORIZED-DELETERS.
+           05  FILLER PIC X(8) VALUE "JSMITH".
+           05  FILLER PIC X(8) VALUE "MPATEL".
+           05  FILLER PIC X(8) VALUE "RGARCIA".
+       01  AUTHORIZED-DELETERS-TABLE REDEFINES AUTHORIZED-DELETERS.
+           05  AUTHORIZED-DELETER-ID PIC X(8) OCCURS 3 TIMES.
+
+       77  OPERATOR-ID PIC X(8).
+       77  OPERATOR-AUTHORIZED PIC X.
+       77  DELETER-INDEX PIC 9(2).
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+      *A same-day backup is taken before the master is opened for
+      *update, so a bad run always has a copy to recover from.
+       CALL "EmployeeBackupUtility".
        OPEN I-O EMPLOYEES-FILE.
+       PERFORM REPORT-EMPLOYEES-FILE-STATUS.
+       OPEN EXTEND AUDIT-FILE.
+      *The archive is built the first time it is needed, the same way
+      *EMPLOYEES-FILE is, so it can be kept as a recycle bin across runs.
+       OPEN I-O EMPLOYEES-ARCHIVE.
+       IF ARCHIVE-FILE-STATUS = "35"
+           OPEN OUTPUT EMPLOYEES-ARCHIVE
+           CLOSE EMPLOYEES-ARCHIVE
+           OPEN I-O EMPLOYEES-ARCHIVE.
+      *The control file is built the first time it is needed, the same
+      *way EMPLOYEES-FILE is, starting the running total at zero.
+       OPEN I-O CONTROL-FILE.
+       IF CONTROL-FILE-STATUS = "35"
+           OPEN OUTPUT CONTROL-FILE
+           CLOSE CONTROL-FILE
+           OPEN I-O CONTROL-FILE
+           MOVE "01" TO CONTROL-KEY
+           MOVE ZERO TO CONTROL-COUNT
+           MOVE ZERO TO CONTROL-LAST-ID-USED
+           WRITE CONTROL-RECORD.
        PERFORM GET-EMPLOYEE-RECORD.
        PERFORM DELETE-LOGS
        UNTIL EMPLOYEES-ID = ZEROES.
        CLOSE EMPLOYEES-FILE.
+       CLOSE AUDIT-FILE.
+       CLOSE EMPLOYEES-ARCHIVE.
+       CLOSE CONTROL-FILE.
        END-PROGRAM.
-       STOP RUN.
+       GOBACK.
 
        GET-EMPLOYEE-RECORD.
        PERFORM START-EMPLOYEE-REGISTRATION.
        PERFORM ENTER-EMPLOYEE-ID-NUMBER.
        MOVE "N" TO RECORD-FOUND.
        PERFORM FIND-REGISTER-EMPLOYEE
-       UNTIL RECORD-FOUND = "Y" OR
-       EMPLOYEES-ID = ZEROES.
+           UNTIL RECORD-FOUND = "Y" OR EMPLOYEES-ID = ZEROES.
        START-EMPLOYEE-REGISTRATION.
-       MOVE SPACE TO EMPLOYEES-REGISTRATION.
+       MOVE SPACE TO EMPLOYEES-RECORD.
        MOVE ZEROES TO EMPLOYEES-ID.
        ENTER-EMPLOYEE-ID-NUMBER.
        DISPLAY " ".
@@ -52,13 +110,21 @@
        READ EMPLOYEES-FILE RECORD
        INVALID KEY
        MOVE "N" TO RECORD-FOUND.
+       PERFORM REPORT-EMPLOYEES-FILE-STATUS.
        DELETE-LOGS.
        PERFORM SHOW-ALL-FIELDS.
-       MOVE "Z" TO YES-TO-DELETE.
+       IF EMPLOYEES-TERMINATED
+       DISPLAY "This employee is already marked as terminated."
+       ELSE
+       MOVE "Z" TO YES-TO-DELETE
        PERFORM QUESTION-DELETE
-       UNTIL YES-TO-DELETE = "Y" OR "N".
+           UNTIL YES-TO-DELETE = "Y" OR "N"
        IF YES-TO-DELETE = "Y"
-       PERFORM DELETE-RECORD.
+       PERFORM AUTHORIZE-OPERATOR
+       IF OPERATOR-AUTHORIZED = "Y"
+       PERFORM TERMINATE-RECORD
+       ELSE
+       DISPLAY "Operator ID not recognized. Termination cancelled.".
        PERFORM GET-EMPLOYEE-RECORD.
        SHOW-ALL-FIELDS.
        DISPLAY " ".
@@ -68,31 +134,147 @@
        PERFORM SHOW-EMPLOYEE-AGE.
        PERFORM SHOW-EMPLOYEE-PHONE.
        PERFORM SHOW-EMPLOYEE-ADDRESS.
+       PERFORM SHOW-EMPLOYEE-DEPARTMENT.
+       PERFORM SHOW-EMPLOYEE-JOB-TITLE.
+       PERFORM SHOW-EMPLOYEE-HIRE-DATE.
+       PERFORM SHOW-EMPLOYEE-STATUS.
+       PERFORM SHOW-EMPLOYEE-TERM-DATE.
        DISPLAY " ".
        SHOW-EMPLOYEE-ID.
        DISPLAY "ID: " EMPLOYEES-ID.
        SHOW-EMPLOYEE-NAME.
        DISPLAY "NAME: " EMPLOYEES-NAME.
        SHOW-EMPLOYEE-LASTNAME.
-       DISPLAY "LASTNAMES: " EMPLOYEES-LASTNAME.
+       DISPLAY "LASTNAMES: " EMPLOYEES-LASTNAMES.
        SHOW-EMPLOYEE-AGE.
        DISPLAY "AGE: " EMPLOYEES-AGE.
        SHOW-EMPLOYEE-PHONE.
        DISPLAY "PHONE: " EMPLOYEES-PHONE.
        SHOW-EMPLOYEE-ADDRESS.
        DISPLAY "ADDRESS: " EMPLOYEES-ADDRESS.
+       SHOW-EMPLOYEE-DEPARTMENT.
+       DISPLAY "DEPARTMENT: " EMPLOYEES-DEPARTMENT.
+       SHOW-EMPLOYEE-JOB-TITLE.
+       DISPLAY "JOB TITLE: " EMPLOYEES-JOB-TITLE.
+       SHOW-EMPLOYEE-HIRE-DATE.
+       DISPLAY "HIRE DATE: " EMPLOYEES-HIRE-DATE.
+       SHOW-EMPLOYEE-STATUS.
+       DISPLAY "STATUS: " EMPLOYEES-STATUS.
+       SHOW-EMPLOYEE-TERM-DATE.
+       DISPLAY "TERMINATION DATE: " EMPLOYEES-TERM-DATE.
 
        QUESTION-DELETE.
-       DISPLAY "ARE YOU SURE YOU WANT TO DELETE THIS RECORD (Y/N)?".
+       DISPLAY "ARE YOU SURE YOU WANT TO MARK THIS EMPLOYEE AS"
+           " TERMINATED (Y/N)?".
        ACCEPT YES-TO-DELETE.
        IF YES-TO-DELETE= "y"
        MOVE "Y" TO YES-TO-DELETE.
        IF YES-TO-DELETE= "n"
        MOVE "N" TO YES-TO-DELETE.
-       IF YES-TO-DELETE NOT = "Y" AND
-       YES-TO-DELETE NOT = "N"
-       DISPLAY "You must enter Y/N.".
-       DELETE-RECORD.
-       DELETE EMPLOYEES-FILE RECORD
-       INVALID KEY
-       DISPLAY "Error deleting employee record.".
\ No newline at end of file
+       IF YES-TO-DELETE NOT = "Y" AND YES-TO-DELETE NOT = "N"
+           DISPLAY "You must enter Y/N.".
+       AUTHORIZE-OPERATOR.
+       DISPLAY "Enter your operator ID to authorize this action: ".
+       ACCEPT OPERATOR-ID.
+       MOVE "N" TO OPERATOR-AUTHORIZED.
+       MOVE 1 TO DELETER-INDEX.
+       PERFORM CHECK-ONE-DELETER
+           UNTIL OPERATOR-AUTHORIZED = "Y" OR DELETER-INDEX > 3.
+
+       CHECK-ONE-DELETER.
+       IF OPERATOR-ID = AUTHORIZED-DELETER-ID (DELETER-INDEX)
+       MOVE "Y" TO OPERATOR-AUTHORIZED.
+       ADD 1 TO DELETER-INDEX.
+
+       TERMINATE-RECORD.
+       ACCEPT EMPLOYEES-TERM-DATE FROM DATE YYYYMMDD.
+       MOVE "T" TO EMPLOYEES-STATUS.
+       REWRITE EMPLOYEES-RECORD
+           INVALID KEY
+               DISPLAY "Error terminating employee record."
+           NOT INVALID KEY
+               PERFORM ARCHIVE-TERMINATED-RECORD
+               MOVE "TERMINATE" TO AUDIT-ACTION
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM DECREMENT-CONTROL-COUNT
+       END-REWRITE.
+       PERFORM REPORT-EMPLOYEES-FILE-STATUS.
+
+      *Keeps the control file's running total of active employees in
+      *step with the master, so a nightly reconciliation run can catch
+      *a drift between the two instead of only finding out by chance.
+       DECREMENT-CONTROL-COUNT.
+       MOVE "01" TO CONTROL-KEY.
+       READ CONTROL-FILE RECORD
+           INVALID KEY
+               DISPLAY "Error reading the control record."
+           NOT INVALID KEY
+               SUBTRACT 1 FROM CONTROL-COUNT
+               REWRITE CONTROL-RECORD
+                   INVALID KEY
+                       DISPLAY "Error updating the control record."
+               END-REWRITE
+       END-READ.
+
+       ARCHIVE-TERMINATED-RECORD.
+       MOVE EMPLOYEES-ID TO ARCHIVE-ID.
+       MOVE EMPLOYEES-NAME TO ARCHIVE-NAME.
+       MOVE EMPLOYEES-LASTNAMES TO ARCHIVE-LASTNAMES.
+       MOVE EMPLOYEES-AGE TO ARCHIVE-AGE.
+       MOVE EMPLOYEES-PHONE TO ARCHIVE-PHONE.
+       MOVE EMPLOYEES-ADDRESS TO ARCHIVE-ADDRESS.
+       MOVE EMPLOYEES-DEPARTMENT TO ARCHIVE-DEPARTMENT.
+       MOVE EMPLOYEES-JOB-TITLE TO ARCHIVE-JOB-TITLE.
+       MOVE EMPLOYEES-HIRE-DATE TO ARCHIVE-HIRE-DATE.
+       MOVE EMPLOYEES-TERM-DATE TO ARCHIVE-TERM-DATE.
+       MOVE EMPLOYEES-STATUS TO ARCHIVE-STATUS.
+       WRITE ARCHIVE-RECORD
+           INVALID KEY
+               DISPLAY "Error archiving employee record.".
+
+       WRITE-AUDIT-RECORD.
+       ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+       ACCEPT AUDIT-TIME FROM TIME.
+       MOVE EMPLOYEES-ID TO AUDIT-ID-DISPLAY.
+       STRING AUDIT-DATE      DELIMITED BY SIZE
+           " "                DELIMITED BY SIZE
+           AUDIT-TIME         DELIMITED BY SIZE
+           " ID:"             DELIMITED BY SIZE
+           AUDIT-ID-DISPLAY   DELIMITED BY SIZE
+           " ACTION:"         DELIMITED BY SIZE
+           AUDIT-ACTION       DELIMITED BY SPACE
+           " BY:"             DELIMITED BY SIZE
+           OPERATOR-ID        DELIMITED BY SPACE
+           INTO AUDIT-LINE.
+       WRITE AUDIT-LINE.
+
+      *Translates EMPLOYEES-FILE-STATUS into plain language; the
+      *statuses already handled by a specific INVALID KEY branch
+      *elsewhere (00, 22, 23, 35) are left silent here.
+       REPORT-EMPLOYEES-FILE-STATUS.
+       EVALUATE EMPLOYEES-FILE-STATUS
+           WHEN "00"
+               CONTINUE
+           WHEN "22"
+               CONTINUE
+           WHEN "23"
+               CONTINUE
+           WHEN "35"
+               CONTINUE
+           WHEN "37"
+               DISPLAY "File status: invalid open mode for"
+                   " employees.dat."
+           WHEN "41"
+               DISPLAY "File status: employees.dat is already open."
+           WHEN "42"
+               DISPLAY "File status: employees.dat is not open."
+           WHEN "91"
+               DISPLAY "File status: employees.dat is locked by"
+                   " another user."
+           WHEN "92"
+               DISPLAY "File status: a resource needed by"
+                   " employees.dat is unavailable."
+           WHEN OTHER
+               DISPLAY "File status: unexpected I/O error on"
+                   " employees.dat, status code "
+                   EMPLOYEES-FILE-STATUS.
\ No newline at end of file
