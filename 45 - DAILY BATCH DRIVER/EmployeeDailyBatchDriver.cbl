@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeDailyBatchDriver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "PhysicalFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LogicFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  JOB-FAILED PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+      *Runs the daily employee-maintenance window end to end - a
+      *file-exists check, the batch loader, the roster report, and the
+      *backup utility - stopping and reporting clearly on the first
+      *step that fails, instead of four programs launched and watched
+      *by hand.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+       PERFORM STEP-1-FILE-EXISTS-CHECK.
+       IF JOB-FAILED = "N"
+           PERFORM STEP-2-BATCH-LOAD.
+       IF JOB-FAILED = "N"
+           PERFORM STEP-3-ROSTER-REPORT.
+       IF JOB-FAILED = "N"
+           PERFORM STEP-4-BACKUP.
+       IF JOB-FAILED = "N"
+           DISPLAY "Daily employee batch run completed successfully."
+       ELSE
+           DISPLAY "Daily employee batch run stopped due to the"
+               " failure above.".
+       END-PROGRAM.
+       GOBACK.
+
+       STEP-1-FILE-EXISTS-CHECK.
+      *Builds employees.dat fresh only the first time it is missing,
+      *the same existence check every interactive program already
+      *uses, so the rest of the chain always has a master file to
+      *work against.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+       OPEN I-O EMPLOYEES-FILE.
+       IF EMPLOYEES-FILE-STATUS = "35"
+           OPEN OUTPUT EMPLOYEES-FILE
+           CLOSE EMPLOYEES-FILE
+           OPEN I-O EMPLOYEES-FILE.
+       IF EMPLOYEES-FILE-STATUS NOT = "00"
+           DISPLAY "Step 1 failed: file-exists check on"
+               " employees.dat, status code " EMPLOYEES-FILE-STATUS
+               "."
+           MOVE "Y" TO JOB-FAILED.
+       CLOSE EMPLOYEES-FILE.
+
+       STEP-2-BATCH-LOAD.
+       CALL "EmployeeBatchLoader".
+       IF RETURN-CODE NOT = ZERO
+           DISPLAY "Step 2 failed: the batch loader could not run."
+           MOVE "Y" TO JOB-FAILED.
+
+       STEP-3-ROSTER-REPORT.
+       CALL "EmployeeRosterReport".
+       IF RETURN-CODE NOT = ZERO
+           DISPLAY "Step 3 failed: the roster report could not run."
+           MOVE "Y" TO JOB-FAILED.
+
+       STEP-4-BACKUP.
+       CALL "EmployeeBackupUtility".
+
+       END PROGRAM EmployeeDailyBatchDriver.
