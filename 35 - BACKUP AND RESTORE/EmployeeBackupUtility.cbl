@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeBackupUtility.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *Dynamic physical file.
+       FILE-CONTROL.
+       COPY "PhysicalFile.cbl".
+       COPY "BackupPhysicalFile.cbl".
+       COPY "BackupLogPhysicalFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LogicFile.cbl".
+       COPY "BackupLogicFile.cbl".
+       COPY "BackupLogLogicFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  BACKUP-FILE-STATUS PIC X(2).
+       01  BACKUP-FILE-NAME PIC X(20).
+       01  BACKUP-DATE PIC 9(8).
+       01  READ-ALL PIC X.
+
+       PROCEDURE DIVISION.
+      *Called at the start of any program that is about to open
+      *EMPLOYEES-FILE for I-O or OUTPUT, so a bad run always has a
+      *same-day copy of employees.dat to recover from.
+       PROGRAM-BEGIN.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+       ACCEPT BACKUP-DATE FROM DATE YYYYMMDD.
+       STRING "EMP" BACKUP-DATE ".BAK" DELIMITED BY SIZE
+           INTO BACKUP-FILE-NAME.
+       OPEN INPUT EMPLOYEES-FILE.
+       IF EMPLOYEES-FILE-STATUS = "35"
+      *Nothing to back up yet on a brand-new installation.
+           GO TO BACKUP-EXIT.
+       OPEN OUTPUT BACKUP-FILE.
+       MOVE "0" TO READ-ALL.
+       PERFORM READ-NEXT-EMPLOYEE.
+       PERFORM COPY-ONE-RECORD
+           UNTIL READ-ALL = "1".
+       CLOSE BACKUP-FILE.
+       CLOSE EMPLOYEES-FILE.
+      *Note the backup in the log so the restore utility can list it.
+       MOVE BACKUP-DATE TO BACKUP-LOG-DATE.
+       MOVE BACKUP-FILE-NAME TO BACKUP-LOG-FILE-NAME.
+       OPEN EXTEND BACKUP-LOG.
+       WRITE BACKUP-LOG-LINE.
+       CLOSE BACKUP-LOG.
+       GOBACK.
+
+       BACKUP-EXIT.
+       GOBACK.
+
+       COPY-ONE-RECORD.
+       MOVE EMPLOYEES-ID TO BACKUP-ID.
+       MOVE EMPLOYEES-NAME TO BACKUP-NAME.
+       MOVE EMPLOYEES-LASTNAMES TO BACKUP-LASTNAMES.
+       MOVE EMPLOYEES-AGE TO BACKUP-AGE.
+       MOVE EMPLOYEES-PHONE TO BACKUP-PHONE.
+       MOVE EMPLOYEES-ADDRESS TO BACKUP-ADDRESS.
+       MOVE EMPLOYEES-DEPARTMENT TO BACKUP-DEPARTMENT.
+       MOVE EMPLOYEES-JOB-TITLE TO BACKUP-JOB-TITLE.
+       MOVE EMPLOYEES-HIRE-DATE TO BACKUP-HIRE-DATE.
+       MOVE EMPLOYEES-TERM-DATE TO BACKUP-TERM-DATE.
+       MOVE EMPLOYEES-STATUS TO BACKUP-STATUS.
+       WRITE BACKUP-RECORD
+           INVALID KEY
+               DISPLAY "Error writing backup record for ID "
+                   EMPLOYEES-ID.
+       PERFORM READ-NEXT-EMPLOYEE.
+
+       READ-NEXT-EMPLOYEE.
+       READ EMPLOYEES-FILE NEXT RECORD
+       AT END MOVE "1" TO READ-ALL.
+
+       END PROGRAM EmployeeBackupUtility.
