@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeRestoreUtility.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY "PhysicalFile.cbl".
+       COPY "BackupPhysicalFile.cbl".
+       COPY "BackupLogPhysicalFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "LogicFile.cbl".
+       COPY "BackupLogicFile.cbl".
+       COPY "BackupLogLogicFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  BACKUP-FILE-STATUS PIC X(2).
+       01  BACKUP-FILE-NAME PIC X(20).
+       01  READ-ALL PIC X.
+       01  CHOSEN-DATE PIC 9(8).
+       01  CONFIRM-RESTORE PIC X.
+       01  TODAYS-DATE PIC 9(8).
+
+       PROCEDURE DIVISION.
+      *Lists the dated backups taken by EmployeeBackupUtility and, on
+      *confirmation, rebuilds EMPLOYEES-FILE from the selected one.
+       PROGRAM-BEGIN.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real data file.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+       PERFORM LIST-AVAILABLE-BACKUPS.
+       DISPLAY " ".
+       DISPLAY "Enter the backup date to restore (YYYYMMDD),".
+       DISPLAY "or enter ZEROES to exit without restoring.".
+       ACCEPT CHOSEN-DATE.
+       IF CHOSEN-DATE NOT = ZEROES
+           PERFORM CONFIRM-AND-RESTORE THRU CONFIRM-AND-RESTORE-EXIT.
+       GOBACK.
+
+       LIST-AVAILABLE-BACKUPS.
+       DISPLAY "Available backups:".
+       OPEN INPUT BACKUP-LOG.
+       MOVE "0" TO READ-ALL.
+       PERFORM READ-NEXT-LOG-LINE.
+       PERFORM SHOW-ONE-LOG-LINE
+           UNTIL READ-ALL = "1".
+       CLOSE BACKUP-LOG.
+
+       READ-NEXT-LOG-LINE.
+       READ BACKUP-LOG NEXT RECORD
+       AT END MOVE "1" TO READ-ALL.
+
+       SHOW-ONE-LOG-LINE.
+       DISPLAY "  " BACKUP-LOG-DATE " " BACKUP-LOG-FILE-NAME.
+       PERFORM READ-NEXT-LOG-LINE.
+
+       CONFIRM-AND-RESTORE.
+       STRING "EMP" CHOSEN-DATE ".BAK" DELIMITED BY SIZE
+           INTO BACKUP-FILE-NAME.
+       OPEN INPUT BACKUP-FILE.
+       IF BACKUP-FILE-STATUS = "35"
+           DISPLAY "No backup was found for that date."
+           GO TO CONFIRM-AND-RESTORE-EXIT.
+       DISPLAY "This will replace the current employee file with the"
+           " " CHOSEN-DATE " backup. Are you sure (Y/N)?".
+       ACCEPT CONFIRM-RESTORE.
+       IF CONFIRM-RESTORE = "y"
+           MOVE "Y" TO CONFIRM-RESTORE.
+       IF CONFIRM-RESTORE NOT = "Y"
+           CLOSE BACKUP-FILE
+           DISPLAY "Restore cancelled."
+           GO TO CONFIRM-AND-RESTORE-EXIT.
+      *A same-day backup of the current master is taken before it is
+      *overwritten, so restoring the wrong (or a corrupt) backup still
+      *leaves a way back to what was there a moment ago. Skipped when
+      *the chosen backup IS today's backup - EmployeeBackupUtility
+      *always names its output from today's date, so calling it here
+      *would OPEN OUTPUT the very file BACKUP-FILE already has open
+      *for input, truncating it out from under this restore.
+       ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
+       IF CHOSEN-DATE = TODAYS-DATE
+           DISPLAY "Restoring today's backup - skipping the extra"
+               " same-day safety copy."
+       ELSE
+           CALL "EmployeeBackupUtility"
+       END-IF.
+       OPEN OUTPUT EMPLOYEES-FILE.
+       MOVE "0" TO READ-ALL.
+       PERFORM READ-NEXT-BACKUP-RECORD.
+       PERFORM RESTORE-ONE-RECORD
+           UNTIL READ-ALL = "1".
+       CLOSE EMPLOYEES-FILE.
+       CLOSE BACKUP-FILE.
+       DISPLAY "Employee file restored from the " CHOSEN-DATE
+           " backup.".
+
+       CONFIRM-AND-RESTORE-EXIT.
+       EXIT.
+
+       READ-NEXT-BACKUP-RECORD.
+       READ BACKUP-FILE NEXT RECORD
+       AT END MOVE "1" TO READ-ALL.
+
+       RESTORE-ONE-RECORD.
+       MOVE BACKUP-ID TO EMPLOYEES-ID.
+       MOVE BACKUP-NAME TO EMPLOYEES-NAME.
+       MOVE BACKUP-LASTNAMES TO EMPLOYEES-LASTNAMES.
+       MOVE BACKUP-AGE TO EMPLOYEES-AGE.
+       MOVE BACKUP-PHONE TO EMPLOYEES-PHONE.
+       MOVE BACKUP-ADDRESS TO EMPLOYEES-ADDRESS.
+       MOVE BACKUP-DEPARTMENT TO EMPLOYEES-DEPARTMENT.
+       MOVE BACKUP-JOB-TITLE TO EMPLOYEES-JOB-TITLE.
+       MOVE BACKUP-HIRE-DATE TO EMPLOYEES-HIRE-DATE.
+       MOVE BACKUP-TERM-DATE TO EMPLOYEES-TERM-DATE.
+       MOVE BACKUP-STATUS TO EMPLOYEES-STATUS.
+       WRITE EMPLOYEES-RECORD
+           INVALID KEY
+               DISPLAY "Error restoring record for ID " BACKUP-ID.
+       PERFORM READ-NEXT-BACKUP-RECORD.
+
+       END PROGRAM EmployeeRestoreUtility.
