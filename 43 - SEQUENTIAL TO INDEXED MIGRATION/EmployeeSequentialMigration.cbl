@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeSequentialMigration.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *The legacy sequential file from
+      *LogicalAndPhysicalFilesDatabasesII_IO, given its own dynamic
+      *physical name since it used the same "employees.dat" name the
+      *indexed master now owns - the two record shapes cannot share one
+      *physical file.
+       SELECT OPTIONAL LEGACY-EMPLOYEES-FILE
+       ASSIGN TO LEGACY-DATA-FILE
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS LEGACY-FILE-STATUS.
+
+       COPY "PhysicalFile.cbl".
+       COPY "AuditPhysicalFile.cbl".
+       COPY "ControlPhysicalFile.cbl".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *Same record shape LogicalAndPhysicalFilesDatabasesII_IO wrote,
+      *with EMPLOYEES-ID as PIC X(6) instead of the indexed file's
+      *PIC 9(6).
+       FD LEGACY-EMPLOYEES-FILE.
+       01 LEGACY-EMPLOYEES-RECORD.
+           05 LEGACY-ID PIC X(6).
+           05 LEGACY-NAME PIC X(25).
+           05 LEGACY-LASTNAMES PIC X(35).
+           05 LEGACY-AGE PIC X(3).
+           05 LEGACY-TELEPHONE PIC X(9).
+           05 LEGACY-DIRECTION PIC X(35).
+
+       COPY "LogicFile.cbl".
+       COPY "AuditLogicFile.cbl".
+       COPY "ControlLogicFile.cbl".
+
+       WORKING-STORAGE SECTION.
+       01  LEGACY-FILE-STATUS PIC X(2).
+       01  LEGACY-DATA-FILE PIC X(40) VALUE "employees.seq".
+       01  EMPLOYEES-FILE-STATUS PIC X(2).
+       COPY "EmployeesDataFileName.cbl".
+       01  CONTROL-FILE-STATUS PIC X(2).
+       01  END-OF-LEGACY-FILE PIC X VALUE "N".
+       01  RECORDS-MIGRATED PIC 9(5) VALUE ZERO.
+       01  RECORDS-REJECTED PIC 9(5) VALUE ZERO.
+       01  RECORDS-MIGRATED-DISPLAY PIC Z(4)9.
+       01  RECORDS-REJECTED-DISPLAY PIC Z(4)9.
+       01  REJECTED-ID-DISPLAY PIC X(6).
+       01  AUDIT-DATE PIC 9(8).
+       01  AUDIT-TIME PIC 9(8).
+       01  AUDIT-ID-DISPLAY PIC 9(6).
+       01  AUDIT-ACTION PIC X(10).
+
+       PROCEDURE DIVISION.
+      *One-time conversion of the old sequential employee file into the
+      *indexed EMPLOYEES-FILE every current maintenance program uses,
+      *so data captured before the switch to indexed files is not
+      *stranded.
+       MAIN-LOGIC SECTION.
+       PROGRAM-BEGIN.
+       PERFORM OPENING-PROCEDURE.
+       PERFORM READ-NEXT-LEGACY-RECORD.
+       PERFORM MIGRATE-ONE-RECORD
+           UNTIL END-OF-LEGACY-FILE = "Y".
+       PERFORM CLOSING-PROCEDURE.
+       MOVE RECORDS-MIGRATED TO RECORDS-MIGRATED-DISPLAY.
+       MOVE RECORDS-REJECTED TO RECORDS-REJECTED-DISPLAY.
+       DISPLAY "Migration complete. Migrated: "
+           RECORDS-MIGRATED-DISPLAY
+           "  Rejected: " RECORDS-REJECTED-DISPLAY.
+       END-PROGRAM.
+       STOP RUN.
+
+       OPENING-PROCEDURE.
+      *Pulled from the environment so a test run can point at a
+      *scratch copy instead of the real legacy file.
+       ACCEPT LEGACY-DATA-FILE FROM ENVIRONMENT
+           "LEGACY_EMPLOYEES_FILE".
+       IF LEGACY-DATA-FILE = SPACES
+           MOVE "employees.seq" TO LEGACY-DATA-FILE.
+       OPEN INPUT LEGACY-EMPLOYEES-FILE.
+       ACCEPT EMPLOYEES-DATA-FILE FROM ENVIRONMENT
+           "EMPLOYEES_DATA_FILE".
+       IF EMPLOYEES-DATA-FILE = SPACES
+           MOVE "employees.dat" TO EMPLOYEES-DATA-FILE.
+      *A same-day backup is taken before the master is opened for
+      *update, so a bad run always has a copy to recover from.
+       CALL "EmployeeBackupUtility".
+       OPEN I-O EMPLOYEES-FILE.
+       IF EMPLOYEES-FILE-STATUS = "35"
+           OPEN OUTPUT EMPLOYEES-FILE
+           CLOSE EMPLOYEES-FILE
+           OPEN I-O EMPLOYEES-FILE.
+       OPEN EXTEND AUDIT-FILE.
+      *The control file is built the first time it is needed, the same
+      *way EMPLOYEES-FILE is, so every program that adds active
+      *employees keeps one shared running total regardless of which one
+      *creates it first.
+       OPEN I-O CONTROL-FILE.
+       IF CONTROL-FILE-STATUS = "35"
+           OPEN OUTPUT CONTROL-FILE
+           CLOSE CONTROL-FILE
+           OPEN I-O CONTROL-FILE
+           MOVE "01" TO CONTROL-KEY
+           MOVE ZERO TO CONTROL-COUNT
+           MOVE ZERO TO CONTROL-LAST-ID-USED
+           WRITE CONTROL-RECORD.
+
+       CLOSING-PROCEDURE.
+       CLOSE LEGACY-EMPLOYEES-FILE.
+       CLOSE EMPLOYEES-FILE.
+       CLOSE AUDIT-FILE.
+       CLOSE CONTROL-FILE.
+
+       MIGRATE-ONE-RECORD.
+       MOVE SPACE TO EMPLOYEES-RECORD.
+       MOVE LEGACY-ID TO EMPLOYEES-ID.
+       MOVE LEGACY-NAME TO EMPLOYEES-NAME.
+       MOVE LEGACY-LASTNAMES TO EMPLOYEES-LASTNAMES.
+       MOVE LEGACY-AGE TO EMPLOYEES-AGE.
+      *The legacy telephone field is 9 plain digits with no punctuation;
+      *reformatted here into the NNN-NNN-NNN shape EMPLOYEES-PHONE-NUMBER
+      *requires. The legacy file predates country codes, so migrated
+      *records default to the domestic code.
+       MOVE "+1" TO EMPLOYEES-PHONE-COUNTRY-CODE.
+       STRING LEGACY-TELEPHONE (1:3) "-" LEGACY-TELEPHONE (4:3) "-"
+           LEGACY-TELEPHONE (7:3)
+           DELIMITED BY SIZE INTO EMPLOYEES-PHONE-NUMBER.
+       MOVE LEGACY-DIRECTION TO EMPLOYEES-STREET.
+       MOVE SPACES TO EMPLOYEES-DEPARTMENT.
+       MOVE SPACES TO EMPLOYEES-JOB-TITLE.
+       MOVE ZERO TO EMPLOYEES-HIRE-DATE.
+       MOVE ZERO TO EMPLOYEES-TERM-DATE.
+       MOVE "A" TO EMPLOYEES-STATUS.
+       WRITE EMPLOYEES-RECORD
+           INVALID KEY
+               PERFORM MIGRATION-RECORD-FAILED
+           NOT INVALID KEY
+               ADD 1 TO RECORDS-MIGRATED
+               MOVE "MIGRATE" TO AUDIT-ACTION
+               PERFORM WRITE-AUDIT-RECORD
+               PERFORM INCREMENT-CONTROL-COUNT
+       END-WRITE.
+       PERFORM READ-NEXT-LEGACY-RECORD.
+
+      *Keeps the control file's running total in step with the master,
+      *the same way INCREMENT-CONTROL-COUNT does in the interactive
+      *add program and the batch loader.
+       INCREMENT-CONTROL-COUNT.
+       MOVE "01" TO CONTROL-KEY.
+       READ CONTROL-FILE RECORD
+           INVALID KEY
+               DISPLAY "Error reading the control record."
+           NOT INVALID KEY
+               ADD 1 TO CONTROL-COUNT
+               IF EMPLOYEES-ID > CONTROL-LAST-ID-USED
+                   MOVE EMPLOYEES-ID TO CONTROL-LAST-ID-USED
+               END-IF
+               REWRITE CONTROL-RECORD
+                   INVALID KEY
+                       DISPLAY "Error updating the control record."
+               END-REWRITE
+       END-READ.
+
+       WRITE-AUDIT-RECORD.
+       ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+       ACCEPT AUDIT-TIME FROM TIME.
+       MOVE EMPLOYEES-ID TO AUDIT-ID-DISPLAY.
+       STRING AUDIT-DATE      DELIMITED BY SIZE
+           " "                DELIMITED BY SIZE
+           AUDIT-TIME         DELIMITED BY SIZE
+           " ID:"             DELIMITED BY SIZE
+           AUDIT-ID-DISPLAY   DELIMITED BY SIZE
+           " ACTION:"         DELIMITED BY SIZE
+           AUDIT-ACTION       DELIMITED BY SPACE
+           INTO AUDIT-LINE.
+       WRITE AUDIT-LINE.
+
+       MIGRATION-RECORD-FAILED.
+       ADD 1 TO RECORDS-REJECTED.
+       MOVE LEGACY-ID TO REJECTED-ID-DISPLAY.
+       DISPLAY "Rejected ID " REJECTED-ID-DISPLAY
+           " - duplicate employee ID or write error.".
+
+       READ-NEXT-LEGACY-RECORD.
+       READ LEGACY-EMPLOYEES-FILE
+       AT END MOVE "Y" TO END-OF-LEGACY-FILE.
+
+       END PROGRAM EmployeeSequentialMigration.
